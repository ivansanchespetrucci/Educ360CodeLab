@@ -0,0 +1,186 @@
+//EDUCNITE JOB (EDUC360),'NIGHTLY BATCH SUITE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* JOB NAME    : EDUCNITE                                       *
+//* DATE        : 2026-08-09                                     *
+//* AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)       *
+//* DATA CENTER : COMPANY.EDUC360                                *
+//* PURPOSE     : RUNS THE FULL EXERC0xx/COB0xx BATCH SUITE IN    *
+//*               SEQUENCE EVERY NIGHT SO OPERATIONS DOES NOT     *
+//*               HAVE TO SUBMIT EACH JOB BY HAND. EACH STEP IS   *
+//*               SKIPPED IF AN EARLIER STEP RETURNED A CONDITION *
+//*               CODE ABOVE 4 (OUR HOUSE CHECK-FILE-STATUS       *
+//*               CONVENTION ONLY EVER SETS RETURN-CODE 0 OR 16). *
+//* MODIFICATION HISTORY                                         *
+//* 2026-08-09 JM  FIRST VERSION OF THE JOB STREAM, BUILT ONCE ALL*
+//*                EXERC0xx PROGRAMS WERE CONVERTED TO FILE-DRIVEN*
+//*                BATCH JOBS. COB002 STAYS AN INTERACTIVE ACCEPT/*
+//*                DISPLAY UTILITY (NO FILE-DRIVEN REQUEST EVER   *
+//*                CAME IN FOR IT) SO IT IS NOT IN THIS STREAM -  *
+//*                IT RUNS FROM THE OPERATOR MENU INSTEAD.        *
+//* 2026-08-09 JM  DD NAMES BELOW MATCH EACH PROGRAM'S OWN SELECT *
+//*                ASSIGN CLAUSE EXACTLY - BOTH SIDES ARE HELD TO *
+//*                THE TRADITIONAL 8-CHARACTER DD-NAME LIMIT.     *
+//* 2026-08-09 JM  SHORTENED SOLICFILE, SALESFILE, PROMOFILE,     *
+//*                GRADEFILE, GRADEHIST AND PRICEFILE TO 8        *
+//*                CHARACTERS ON BOTH THE SELECT CLAUSE AND THE   *
+//*                DD STATEMENT - THE 9-CHARACTER NAMES COMPILED  *
+//*                BUT WOULD NOT HAVE BEEN VALID DD NAMES ON A    *
+//*                REAL SYSTEM.                                   *
+//* 2026-08-09 JM  FIXED EVERY STEP'S COND TEST - COND=(4,LT)     *
+//*                BYPASSES A STEP WHEN THE PRIOR RC IS LESS THAN *
+//*                4, WHICH SKIPPED EVERYTHING AFTER THE FIRST    *
+//*                SUCCESSFUL STEP (RC=0). CHANGED TO COND=(4,GT) *
+//*                SO A STEP IS ONLY SKIPPED AFTER A PRIOR        *
+//*                FAILURE (OUR RC=16), AS THE PURPOSE NOTE ABOVE *
+//*                HAS ALWAYS SAID.                               *
+//* 2026-08-09 JM  ADDED THE MISSING CUSTCKPT DD TO STEP160 -      *
+//*                EXERC017 OPENS ITS CHECKPOINT FILE EVERY RUN.  *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=EXERC002,COND=(4,GT)
+//STEPLIB  DD DSN=EDUC360.BATCH.LOADLIB,DISP=SHR
+//LOTEFILE DD DSN=EDUC360.PROD.LOTEFILE,DISP=SHR
+//LOTERPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=EXERC003,COND=(4,GT)
+//STEPLIB  DD DSN=EDUC360.BATCH.LOADLIB,DISP=SHR
+//HRFILE   DD DSN=EDUC360.PROD.HRFILE,DISP=SHR
+//SENIORPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=EXERC004,COND=(4,GT)
+//STEPLIB  DD DSN=EDUC360.BATCH.LOADLIB,DISP=SHR
+//EMPFILE  DD DSN=EDUC360.PROD.EMPFILE,DISP=SHR
+//IRBRACK  DD DSN=EDUC360.PROD.IRBRACK,DISP=SHR
+//YTDFILE  DD DSN=EDUC360.PROD.YTDFILE,DISP=(MOD,CATLG,CATLG)
+//FOLHARPT DD SYSOUT=*
+//HOLERITE DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=EXERC005,COND=(4,GT)
+//STEPLIB  DD DSN=EDUC360.BATCH.LOADLIB,DISP=SHR
+//SOLICFIL DD DSN=EDUC360.PROD.SOLICFIL,DISP=SHR
+//CITYFILE DD DSN=EDUC360.PROD.CITYFILE,DISP=SHR
+//SURCFILE DD DSN=EDUC360.PROD.SURCFILE,DISP=SHR
+//ALUGHIST DD DSN=EDUC360.PROD.ALUGHIST,DISP=(MOD,CATLG,CATLG)
+//ALUGRPT  DD SYSOUT=*
+//ALUGEXC  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=EXERC006,COND=(4,GT)
+//STEPLIB  DD DSN=EDUC360.BATCH.LOADLIB,DISP=SHR
+//CORRFILE DD DSN=EDUC360.PROD.CORRFILE,DISP=SHR
+//CORRAUD  DD DSN=EDUC360.PROD.CORRAUD,DISP=(MOD,CATLG,CATLG)
+//CORRRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=EXERC007,COND=(4,GT)
+//STEPLIB  DD DSN=EDUC360.BATCH.LOADLIB,DISP=SHR
+//PACFILE  DD DSN=EDUC360.PROD.PACFILE,DISP=SHR
+//PACHIST  DD DSN=EDUC360.PROD.PACHIST,DISP=(MOD,CATLG,CATLG)
+//PACRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP070  EXEC PGM=EXERC008,COND=(4,GT)
+//STEPLIB  DD DSN=EDUC360.BATCH.LOADLIB,DISP=SHR
+//SALESFIL DD DSN=EDUC360.PROD.SALESFIL,DISP=SHR
+//BONUSTAB DD DSN=EDUC360.PROD.BONUSTAB,DISP=SHR
+//QTDCOMM  DD DSN=EDUC360.PROD.QTDCOMM,DISP=(MOD,CATLG,CATLG)
+//COMMRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP080  EXEC PGM=EXERC009,COND=(4,GT)
+//STEPLIB  DD DSN=EDUC360.BATCH.LOADLIB,DISP=SHR
+//TRANFILE DD DSN=EDUC360.PROD.TRANFILE,DISP=SHR
+//TRANEXC  DD SYSOUT=*
+//TRANRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP090  EXEC PGM=EXERC010,COND=(4,GT)
+//STEPLIB  DD DSN=EDUC360.BATCH.LOADLIB,DISP=SHR
+//LOANFILE DD DSN=EDUC360.PROD.LOANFILE,DISP=SHR
+//RATEFILE DD DSN=EDUC360.PROD.RATEFILE,DISP=SHR
+//CONTFILE DD DSN=EDUC360.PROD.CONTFILE,DISP=SHR
+//LOANRPT  DD SYSOUT=*
+//LOANEXC  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP100  EXEC PGM=EXERC011,COND=(4,GT)
+//STEPLIB  DD DSN=EDUC360.BATCH.LOADLIB,DISP=SHR
+//SCANFILE DD DSN=EDUC360.PROD.SCANFILE,DISP=SHR
+//ITEMFILE DD DSN=EDUC360.PROD.ITEMFILE,DISP=OLD
+//PROMOFIL DD DSN=EDUC360.PROD.PROMOFIL,DISP=SHR
+//CHKAUDIT DD DSN=EDUC360.PROD.CHKAUDIT,DISP=(MOD,CATLG,CATLG)
+//CHKRPT   DD SYSOUT=*
+//CHKEXC   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP110  EXEC PGM=EXERC012,COND=(4,GT)
+//STEPLIB  DD DSN=EDUC360.BATCH.LOADLIB,DISP=SHR
+//GRADEFIL DD DSN=EDUC360.PROD.GRADEFIL,DISP=SHR
+//GRDEHIST DD DSN=EDUC360.PROD.GRADEHST,DISP=OLD
+//GRADERPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP120  EXEC PGM=EXERC013,COND=(4,GT)
+//STEPLIB  DD DSN=EDUC360.BATCH.LOADLIB,DISP=SHR
+//SALESFIL DD DSN=EDUC360.PROD.SALESFI2,DISP=SHR
+//SALESCTL DD DSN=EDUC360.PROD.SALESCTL,DISP=SHR
+//SALESRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP130  EXEC PGM=EXERC014,COND=(4,GT)
+//STEPLIB  DD DSN=EDUC360.BATCH.LOADLIB,DISP=SHR
+//PRICEFIL DD DSN=EDUC360.PROD.PRICEFIL,DISP=SHR
+//PRICERPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP140  EXEC PGM=EXERC015,COND=(4,GT)
+//STEPLIB  DD DSN=EDUC360.BATCH.LOADLIB,DISP=SHR
+//NUMCTL   DD DSN=EDUC360.PROD.NUMCTL,DISP=SHR
+//NUMFILE  DD DSN=EDUC360.PROD.NUMFILE,DISP=SHR
+//NUMRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP150  EXEC PGM=EXERC016,COND=(4,GT)
+//STEPLIB  DD DSN=EDUC360.BATCH.LOADLIB,DISP=SHR
+//IFCFILE  DD DSN=EDUC360.PROD.IFCFILE,DISP=SHR
+//IFCRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP160  EXEC PGM=EXERC017,COND=(4,GT)
+//STEPLIB  DD DSN=EDUC360.BATCH.LOADLIB,DISP=SHR
+//CUSTCTL  DD DSN=EDUC360.PROD.CUSTCTL,DISP=SHR
+//CUSTMAST DD DSN=EDUC360.PROD.CUSTMAST,DISP=OLD
+//CUSTTRAN DD DSN=EDUC360.PROD.CUSTTRAN,DISP=SHR
+//CUSTCKPT DD DSN=EDUC360.PROD.CUSTCKPT,DISP=OLD
+//CUSTEXC  DD SYSOUT=*
+//CUSTRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP170  EXEC PGM=EXERC018,COND=(4,GT)
+//STEPLIB  DD DSN=EDUC360.BATCH.LOADLIB,DISP=SHR
+//BINCTL   DD DSN=EDUC360.PROD.BINCTL,DISP=SHR
+//BINFILE  DD DSN=EDUC360.PROD.BINFILE,DISP=SHR
+//BINRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP180  EXEC PGM=EXERC019,COND=(4,GT)
+//STEPLIB  DD DSN=EDUC360.BATCH.LOADLIB,DISP=SHR
+//INVCTL   DD DSN=EDUC360.PROD.INVCTL,DISP=SHR
+//INVATUAL DD DSN=EDUC360.PROD.INVATUAL,DISP=SHR
+//INVANTER DD DSN=EDUC360.PROD.INVANTER,DISP=SHR
+//INVRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP190  EXEC PGM=COB001,COND=(4,GT)
+//STEPLIB  DD DSN=EDUC360.BATCH.LOADLIB,DISP=SHR
+//FXRATE   DD DSN=EDUC360.PROD.FXRATE,DISP=SHR
+//FXTRAN   DD DSN=EDUC360.PROD.FXTRAN,DISP=SHR
+//FXHIST   DD DSN=EDUC360.PROD.FXHIST,DISP=(MOD,CATLG,CATLG)
+//FXEXCPT  DD SYSOUT=*
+//FXRPT    DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
