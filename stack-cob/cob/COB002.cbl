@@ -4,6 +4,12 @@
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
       * PURPOSE     : CALCULATE BMI                                    *
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09 JM  MOVED BMI CALCULATION AND CLASSIFICATION TO THE *
+      *                SHARED CPYIMC COPYBOOK (ALSO USED BY EXERC007)  *
+      *                AND WIDENED WS-ALTURA/WS-IMC TO MATCH IT, SO    *
+      *                THE TWO PROGRAMS STOP DISAGREEING ON VALID      *
+      *                INPUT RANGES.                                   *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COB002.
@@ -18,19 +24,26 @@
       *
        WORKING-STORAGE SECTION.
        77 WS-PESO         PIC 9(3)V9(2) VALUE ZEROES.
-       77 WS-ALTURA       PIC 9(1)V9(2) VALUE ZEROES.
-       77 WS-IMC          PIC 9(2)V9(2) VALUE ZEROES.
+       77 WS-ALTURA       PIC 9(3)V9(2) VALUE ZEROES.
+       77 WS-IMC          PIC 9(3)V9(2) VALUE ZEROES.
+       77 WS-IMC-CLASSE   PIC     X(09) VALUE SPACES.
       *
-       77 WS-IMC-EDIT     PIC     Z9,99 VALUE ZEROES.
+       77 WS-IMC-EDIT     PIC    ZZ9,99 VALUE ZEROES.
       *
        PROCEDURE DIVISION.
            ACCEPT WS-PESO.
            ACCEPT WS-ALTURA.
       *
-           COMPUTE WS-IMC = (WS-PESO / (WS-ALTURA * WS-ALTURA)).
+           PERFORM CALCULAR-CLASSIFICAR-IMC.
            MOVE WS-IMC TO WS-IMC-EDIT.
       *
            DISPLAY "SEU IMC = " WS-IMC-EDIT.
+           DISPLAY "CLASSIFICACAO = " WS-IMC-CLASSE.
       *
            GOBACK.
-       END PROGRAM COB002.
\ No newline at end of file
+      *
+           COPY CPYIMC REPLACING ==:PESO:==   BY ==WS-PESO==
+                                 ==:ALTURA:== BY ==WS-ALTURA==
+                                 ==:IMC:==    BY ==WS-IMC==
+                                 ==:CLASSE:== BY ==WS-IMC-CLASSE==.
+       END PROGRAM COB002.
