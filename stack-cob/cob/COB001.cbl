@@ -3,7 +3,30 @@
       * DATE        : 2025-04-28                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : DOLLAR TO REAL CONVERSION                        *
+      * PURPOSE     : MULTI-CURRENCY DAILY FX CONVERSION BATCH         *
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09 JM  REPLACED THE SINGLE ACCEPTED RATE/AMOUNT WITH A *
+      *                DAILY-RATE-FILE (MULTIPLE CURRENCIES AND DATES) *
+      *                AND A TRANSACTION-FILE, PRODUCING A CONVERSION  *
+      *                REGISTER FOR THE FINANCE CLOSE.                *
+      * 2026-08-09 JM  ADDED RATE-HISTORY-FILE - EVERY RATE USED AND   *
+      *                ITS COMPUTED TOTAL IS APPENDED SO MONTH-END     *
+      *                CLOSE CAN RECONCILE AGAINST THE BANK STATEMENT. *
+      * 2026-08-09 JM  ADDED TRN-SENTIDO SO THE SAME JOB CONVERTS      *
+      *                EITHER MOEDA-TO-REAL OR REAL-TO-MOEDA, INSTEAD  *
+      *                OF ONLY ONE FIXED DIRECTION.                   *
+      * 2026-08-09 JM  REFORMATTED THE DETAIL LINE'S DATE TO DD/MM/YYYY*
+      *                TO MATCH THE REPORT HEADER'S DATE CONVENTION,   *
+      *                INSTEAD OF AN UNGROUPED YYYYMMDD WITH A STRAY   *
+      *                TRAILING SLASH.                                 *
+      * 2026-08-09 JM  WIDENED WS-DT-TAXA TO 4 INTEGER DIGITS TO MATCH *
+      *                WS-TAXA-USADA/DRF-TAXA - THE OLD 3-DIGIT        *
+      *                PICTURE SILENTLY DROPPED THE LEADING DIGIT OF   *
+      *                ANY RATE OF 1000,0000 OR HIGHER.                *
+      * 2026-08-09 JM  ROUTED AN INVALID TRN-SENTIDO TO EXCEPT-FILE,   *
+      *                LIKE THE "RATE NOT FOUND" CASE ABOVE IT,        *
+      *                INSTEAD OF PRINTING A FABRICATED ZERO-VALUE     *
+      *                CONVERSION AS IF IT HAD SUCCEEDED.              *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COB001.
@@ -13,28 +36,301 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-RATE-FILE ASSIGN TO FXRATE
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-RATE-STATUS.
+      *
+           SELECT TRANSACTION-FILE ASSIGN TO FXTRAN
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-TRAN-STATUS.
+      *
+           SELECT RATE-HISTORY-FILE ASSIGN TO FXHIST
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-HIST-STATUS.
+      *
+           SELECT EXCEPT-FILE     ASSIGN TO FXEXCPT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-EXCEPT-STATUS.
+      *
+           SELECT REPORT-FILE     ASSIGN TO FXRPT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-RATE-FILE.
+       01  RATE-REC.
+           05  DRF-DATA           PIC 9(08).
+           05  DRF-MOEDA          PIC X(03).
+           05  DRF-TAXA           PIC 9(04)V9(04).
+      *
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-REC.
+           05  TRN-DATA           PIC 9(08).
+           05  TRN-MOEDA          PIC X(03).
+           05  TRN-SENTIDO        PIC X(01).
+           05  TRN-VALOR          PIC 9(08)V9(02).
+      *
+       FD  RATE-HISTORY-FILE.
+       01  HISTORY-REC.
+           05  RH-DATA            PIC 9(08).
+           05  RH-MOEDA           PIC X(03).
+           05  RH-SENTIDO         PIC X(01).
+           05  RH-TAXA            PIC 9(04)V9(04).
+           05  RH-VALOR-ORIGEM    PIC 9(08)V9(02).
+           05  RH-VALOR-DESTINO   PIC 9(08)V9(02).
+      *
+       FD  EXCEPT-FILE.
+       01  EXCEPT-LINE            PIC X(080).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
       *
        WORKING-STORAGE SECTION.
-       77 WS-VALOR-DOLAR        PIC 9(02)V9(02) VALUE ZEROES.
-       77 WS-QTD-DOLAR          PIC 9(04)V9(02) VALUE ZEROES.
-       77 WS-QTD-REAL           PIC 9(06)V9(02) VALUE ZEROES.
+       77  WS-RATE-STATUS         PIC X(02) VALUE SPACES.
+       77  WS-TRAN-STATUS         PIC X(02) VALUE SPACES.
+       77  WS-HIST-STATUS         PIC X(02) VALUE SPACES.
+       77  WS-EXCEPT-STATUS       PIC X(02) VALUE SPACES.
+       77  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+           COPY CPYFILWS.
+       77  WS-EOF-TRAN            PIC X(01) VALUE 'N'.
       *
-       77 WS-QTD-DOLAR-EDIT     PIC    Z.ZZ9,99 VALUE ZEROES.
-       77 WS-QTD-REAL-EDIT      PIC  ZZZ.ZZ9,99 VALUE ZEROES.
+       01  WS-TAXA-TAB.
+           05  WS-TAXA-LINHA OCCURS 1 TO 500 TIMES
+                             DEPENDING ON WS-QTD-TAXAS
+                             INDEXED BY WS-IDX-TAXA.
+               10  WS-TX-DATA      PIC 9(08).
+               10  WS-TX-MOEDA     PIC X(03).
+               10  WS-TX-VALOR     PIC 9(04)V9(04).
+       77  WS-QTD-TAXAS           PIC 9(04) VALUE ZEROES.
+       77  WS-I                   PIC 9(04) VALUE ZEROES.
+       77  WS-ACHOU-TAXA          PIC X(01) VALUE 'N'.
+       77  WS-TAXA-USADA          PIC 9(04)V9(04) VALUE ZEROES.
+       77  WS-SENTIDO-OK          PIC X(01) VALUE 'S'.
       *
-       PROCEDURE DIVISION.
-           ACCEPT WS-VALOR-DOLAR.
-           ACCEPT WS-QTD-DOLAR.
+       77  WS-VALOR-DESTINO       PIC 9(08)V9(02) VALUE ZEROES.
+       77  WS-SENTIDO-LIT         PIC X(14) VALUE SPACES.
       *
-           COMPUTE WS-QTD-REAL = WS-QTD-DOLAR * WS-VALOR-DOLAR.
+       01  WS-DETAIL-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-DT-DATA         PIC X(10).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-MOEDA        PIC X(03).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-SENTIDO      PIC X(14).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-VALOR-ORIG   COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-LIT-TAXA     PIC X(07) VALUE 'TAXA : '.
+           05  WS-DT-TAXA         PIC ZZZ9,9999.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-LIT-DEST     PIC X(07) VALUE '--->  '.
+           05  WS-DT-VALOR-DEST   COPY CPYAMT.
       *
-           MOVE WS-QTD-DOLAR TO WS-QTD-DOLAR-EDIT.
-           MOVE WS-QTD-REAL  TO WS-QTD-REAL-EDIT.
+           COPY CPYRPTHD.
+           COPY CPYRPTTL.
       *
-           DISPLAY "CONVERSAO DE " WS-QTD-DOLAR-EDIT " DOLARES = "
-                   WS-QTD-REAL-EDIT " REAIS.".
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY        PIC 9(04).
+           05  WS-RUN-MM          PIC 9(02).
+           05  WS-RUN-DD          PIC 9(02).
+       01  WS-RUN-DATE-EDIT       PIC X(10).
+      *
+       77  WS-PAGE-NO             PIC 9(04) VALUE ZEROES.
+       77  WS-RECS-READ           PIC 9(07) VALUE ZEROES.
+       77  WS-RECS-WRTN           PIC 9(07) VALUE ZEROES.
+       77  WS-CONTROL-TOT         PIC 9(08)V9(02) VALUE ZEROES.
+      *
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INICIALIZAR.
+      *
+           PERFORM PROCESSAR-TRANSACAO
+             WITH TEST AFTER
+             UNTIL WS-EOF-TRAN IS EQUAL TO 'Y'.
+      *
+           PERFORM FINALIZAR.
       *
            GOBACK.
+      *
+       INICIALIZAR.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-EDIT(1:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(3:1).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-EDIT(4:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(6:1).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-EDIT(7:4).
+      *
+           OPEN INPUT  DAILY-RATE-FILE.
+           MOVE WS-RATE-STATUS    TO WS-FILE-STATUS.
+           MOVE 'DAILY-RATE-FILE' TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           PERFORM CARREGAR-TAXA
+             WITH TEST AFTER
+             UNTIL WS-RATE-STATUS IS EQUAL TO '10'.
+      *
+           CLOSE DAILY-RATE-FILE.
+      *
+           OPEN INPUT  TRANSACTION-FILE.
+           MOVE WS-TRAN-STATUS     TO WS-FILE-STATUS.
+           MOVE 'TRANSACTION-FILE' TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN EXTEND RATE-HISTORY-FILE.
+           MOVE WS-HIST-STATUS      TO WS-FILE-STATUS.
+           MOVE 'RATE-HISTORY-FILE' TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT EXCEPT-FILE.
+           MOVE WS-EXCEPT-STATUS TO WS-FILE-STATUS.
+           MOVE 'EXCEPT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           MOVE 'COB001'                  TO RP-HDR-PROGRAM.
+           MOVE 'REGISTRO DE CONVERSAO FX' TO RP-HDR-TITLE.
+           MOVE WS-RUN-DATE-EDIT           TO RP-HDR-RUN-DATE.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO                 TO RP-HDR-PAGE.
+           MOVE RP-HEADER-LINE             TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       CARREGAR-TAXA.
+           READ DAILY-RATE-FILE
+             AT END
+               CONTINUE
+           END-READ.
+      *
+           IF WS-RATE-STATUS IS NOT EQUAL TO '10'
+             MOVE WS-RATE-STATUS    TO WS-FILE-STATUS
+             MOVE 'DAILY-RATE-FILE' TO WS-FILE-ID
+             PERFORM CHECK-FILE-STATUS
+             ADD 1 TO WS-QTD-TAXAS
+             MOVE DRF-DATA  TO WS-TX-DATA(WS-QTD-TAXAS)
+             MOVE DRF-MOEDA TO WS-TX-MOEDA(WS-QTD-TAXAS)
+             MOVE DRF-TAXA  TO WS-TX-VALOR(WS-QTD-TAXAS)
+           END-IF.
+      *
+       PROCESSAR-TRANSACAO.
+           READ TRANSACTION-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-TRAN
+           END-READ.
+           MOVE WS-TRAN-STATUS     TO WS-FILE-STATUS.
+           MOVE 'TRANSACTION-FILE' TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-TRAN IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             PERFORM LOCALIZAR-TAXA
+             IF WS-ACHOU-TAXA IS EQUAL TO 'S'
+               PERFORM CONVERTER-VALOR
+             ELSE
+               MOVE SPACES TO EXCEPT-LINE
+               STRING 'TAXA NAO ENCONTRADA PARA MOEDA ' TRN-MOEDA
+                      ' DATA ' TRN-DATA
+                 DELIMITED BY SIZE INTO EXCEPT-LINE
+               END-STRING
+               WRITE EXCEPT-LINE
+               MOVE WS-EXCEPT-STATUS TO WS-FILE-STATUS
+               MOVE 'EXCEPT-FILE'    TO WS-FILE-ID
+               PERFORM CHECK-FILE-STATUS
+             END-IF
+           END-IF.
+      *
+       LOCALIZAR-TAXA.
+           MOVE 'N' TO WS-ACHOU-TAXA.
+           MOVE ZEROES TO WS-TAXA-USADA.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-QTD-TAXAS
+                      OR WS-ACHOU-TAXA IS EQUAL TO 'S'
+             IF WS-TX-MOEDA(WS-I) IS EQUAL TO TRN-MOEDA
+               AND WS-TX-DATA(WS-I)  IS EQUAL TO TRN-DATA
+               MOVE 'S'               TO WS-ACHOU-TAXA
+               MOVE WS-TX-VALOR(WS-I) TO WS-TAXA-USADA
+             END-IF
+           END-PERFORM.
+      *
+       CONVERTER-VALOR.
+           MOVE 'S' TO WS-SENTIDO-OK.
+           EVALUATE TRN-SENTIDO
+             WHEN 'D'
+               MOVE 'DOLAR -> REAL' TO WS-SENTIDO-LIT
+               COMPUTE WS-VALOR-DESTINO ROUNDED =
+                       TRN-VALOR * WS-TAXA-USADA
+             WHEN 'R'
+               MOVE 'REAL -> DOLAR' TO WS-SENTIDO-LIT
+               COMPUTE WS-VALOR-DESTINO ROUNDED =
+                       TRN-VALOR / WS-TAXA-USADA
+             WHEN OTHER
+               MOVE 'N' TO WS-SENTIDO-OK
+               MOVE ZEROES TO WS-VALOR-DESTINO
+           END-EVALUATE.
+      *
+           IF WS-SENTIDO-OK IS NOT EQUAL TO 'S'
+             MOVE SPACES TO EXCEPT-LINE
+             STRING 'SENTIDO INVALIDO PARA MOEDA ' TRN-MOEDA
+                    ' DATA ' TRN-DATA
+               DELIMITED BY SIZE INTO EXCEPT-LINE
+             END-STRING
+             WRITE EXCEPT-LINE
+             MOVE WS-EXCEPT-STATUS TO WS-FILE-STATUS
+             MOVE 'EXCEPT-FILE'    TO WS-FILE-ID
+             PERFORM CHECK-FILE-STATUS
+           ELSE
+             ADD WS-VALOR-DESTINO TO WS-CONTROL-TOT
+      *
+             MOVE TRN-DATA(7:2)     TO WS-DT-DATA(1:2)
+             MOVE '/'               TO WS-DT-DATA(3:1)
+             MOVE TRN-DATA(5:2)     TO WS-DT-DATA(4:2)
+             MOVE '/'               TO WS-DT-DATA(6:1)
+             MOVE TRN-DATA(1:4)     TO WS-DT-DATA(7:4)
+             MOVE TRN-MOEDA         TO WS-DT-MOEDA
+             MOVE WS-SENTIDO-LIT    TO WS-DT-SENTIDO
+             MOVE TRN-VALOR         TO WS-DT-VALOR-ORIG
+             MOVE WS-TAXA-USADA     TO WS-DT-TAXA
+             MOVE WS-VALOR-DESTINO  TO WS-DT-VALOR-DEST
+             MOVE WS-DETAIL-LINE    TO REPORT-LINE
+             PERFORM GRAVAR-LINHA-RELATORIO
+      *
+             MOVE TRN-DATA          TO RH-DATA
+             MOVE TRN-MOEDA         TO RH-MOEDA
+             MOVE TRN-SENTIDO       TO RH-SENTIDO
+             MOVE WS-TAXA-USADA     TO RH-TAXA
+             MOVE TRN-VALOR         TO RH-VALOR-ORIGEM
+             MOVE WS-VALOR-DESTINO  TO RH-VALOR-DESTINO
+             WRITE HISTORY-REC
+             MOVE WS-HIST-STATUS      TO WS-FILE-STATUS
+             MOVE 'RATE-HISTORY-FILE' TO WS-FILE-ID
+             PERFORM CHECK-FILE-STATUS
+           END-IF.
+      *
+       GRAVAR-LINHA-RELATORIO.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           ADD 1 TO WS-RECS-WRTN.
+      *
+       FINALIZAR.
+           MOVE WS-RECS-READ     TO RP-TRL-RECS-READ.
+           MOVE WS-RECS-WRTN     TO RP-TRL-RECS-WRTN.
+           MOVE WS-CONTROL-TOT   TO RP-TRL-CONTROL-TOT.
+           MOVE RP-TRAILER-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           CLOSE TRANSACTION-FILE.
+           CLOSE RATE-HISTORY-FILE.
+           CLOSE EXCEPT-FILE.
+           CLOSE REPORT-FILE.
+      *
+           COPY CPYFILCHK.
        END PROGRAM COB001.
