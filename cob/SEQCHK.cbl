@@ -0,0 +1,79 @@
+      ******************************************************************
+      * FILE NAME   : SEQCHK                                          *
+      * DATE        : 2026-08-09                                      *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)        *
+      * DATA CENTER : COMPANY.EDUC360                                 *
+      * PURPOSE     : CALLABLE SEQUENCE-CHECK SUBPROGRAM. ANY BATCH   *
+      *               JOB THAT NEEDS TO CONFIRM AN INCOMING INTERFACE *
+      *               FILE IS PRESORTED ASCENDING BY KEY - BEFORE     *
+      *               FEEDING IT INTO A MERGE STEP - CALLS THIS ONCE  *
+      *               PER RECORD, IN KEY ORDER, AND CHECKS LK-RETORNO.*
+      *                                                                *
+      *               LK-FUNCAO = 'I' - INITIALIZE. CALL ONCE BEFORE   *
+      *                   THE FIRST RECORD OF A NEW FILE/RUN. CLEARS  *
+      *                   THE REMEMBERED PRIOR KEY.                   *
+      *               LK-FUNCAO = 'V' - VERIFY. CALL ONCE PER RECORD, *
+      *                   PASSING THAT RECORD'S KEY IN LK-CHAVE-ATUAL.*
+      *                                                                *
+      *               LK-RETORNO COMES BACK:                         *
+      *                   00 - KEY IS IN ASCENDING SEQUENCE           *
+      *                   04 - KEY DUPLICATES THE PRIOR KEY           *
+      *                   08 - KEY IS OUT OF SEQUENCE (LOWER THAN THE *
+      *                        PRIOR KEY) - THE CALLING JOB SHOULD    *
+      *                        ABORT THE MERGE                       *
+      *                   16 - LK-FUNCAO WAS NEITHER 'I' NOR 'V'      *
+      *                                                                *
+      *               THE PRIOR KEY IS KEPT IN THIS SUBPROGRAM'S OWN  *
+      *               WORKING-STORAGE, WHICH SURVIVES FROM CALL TO    *
+      *               CALL AS LONG AS THE CALLING JOB DOES NOT CANCEL *
+      *               SEQCHK BETWEEN RECORDS.                        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEQCHK.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CHAVE-ANTERIOR      PIC X(20) VALUE LOW-VALUES.
+       01  WS-HOUVE-ANTERIOR      PIC X(01) VALUE 'N'.
+           88  WS-CHAVE-ANTERIOR-OK  VALUE 'S'.
+      *
+       LINKAGE SECTION.
+       01  LK-FUNCAO              PIC X(01).
+       01  LK-CHAVE-ATUAL         PIC X(20).
+       01  LK-RETORNO             PIC 9(02).
+      *
+       PROCEDURE DIVISION USING LK-FUNCAO LK-CHAVE-ATUAL LK-RETORNO.
+       MAIN.
+           EVALUATE LK-FUNCAO
+             WHEN 'I'
+               MOVE LOW-VALUES TO WS-CHAVE-ANTERIOR
+               MOVE 'N'        TO WS-HOUVE-ANTERIOR
+               MOVE 00         TO LK-RETORNO
+             WHEN 'V'
+               PERFORM VERIFICAR-SEQUENCIA
+             WHEN OTHER
+               MOVE 16 TO LK-RETORNO
+           END-EVALUATE.
+      *
+           GOBACK.
+      *
+       VERIFICAR-SEQUENCIA.
+           IF WS-CHAVE-ANTERIOR-OK
+             IF LK-CHAVE-ATUAL IS LESS THAN WS-CHAVE-ANTERIOR
+               MOVE 08 TO LK-RETORNO
+             ELSE
+               IF LK-CHAVE-ATUAL IS EQUAL TO WS-CHAVE-ANTERIOR
+                 MOVE 04 TO LK-RETORNO
+               ELSE
+                 MOVE 00 TO LK-RETORNO
+               END-IF
+             END-IF
+           ELSE
+             MOVE 00 TO LK-RETORNO
+           END-IF.
+      *
+           MOVE LK-CHAVE-ATUAL TO WS-CHAVE-ANTERIOR.
+           MOVE 'S'            TO WS-HOUVE-ANTERIOR.
