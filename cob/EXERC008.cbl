@@ -3,7 +3,18 @@
       * DATE        : 2025-03-22                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : CALCULATE SALESMAN PAYMENT AND DISPLAY DETAILS   *
+      * PURPOSE     : DAILY SALESMAN COMMISSION RUN FOR THE WHOLE      *
+      *               SALES FLOOR, WITH A TIERED BONUS TABLE AND A     *
+      *               QUARTERLY COMMISSION ACCUMULATION FILE           *
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09 JM  CONVERTED FROM A SINGLE-SALESMAN CONSOLE ACCEPT *
+      *                TO A SALESMAN-FILE BATCH RUN.                   *
+      * 2026-08-09 JM  REPLACED THE FLAT 300 ABONO AT ONE THRESHOLD    *
+      *                WITH A COMMISSION-RATES TABLE OF TIERS.         *
+      * 2026-08-09 JM  ADDED A QTD-COMMISSION FILE SO QUARTERLY BONUS  *
+      *                PAYOUTS NO LONGER NEED HAND-ADDED PRINTOUTS.    *
+      * 2026-08-09 JM  SHORTENED THE SALESMAN-FILE ASSIGN CLAUSE TO AN *
+      *                8-CHARACTER DD NAME.                            *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERC008.
@@ -13,35 +24,233 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALESMAN-FILE  ASSIGN TO SALESFIL
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS WS-SALES-STATUS.
+      *
+           SELECT RATES-FILE     ASSIGN TO BONUSTAB
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS WS-RATES-STATUS.
+      *
+           SELECT QTD-FILE       ASSIGN TO QTDCOMM
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS WS-QTD-STATUS.
+      *
+           SELECT REPORT-FILE    ASSIGN TO COMMRPT
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS WS-REPORT-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALESMAN-FILE.
+       01  SAL-REC.
+           05  SAL-CODIGO         PIC 9(06).
+           05  SAL-NOME           PIC X(30).
+           05  SAL-BASE           PIC 9(05)V9(02).
+           05  SAL-FATURAMENTO    PIC 9(06)V9(02).
+      *
+       FD  RATES-FILE.
+       01  BON-REC.
+           05  BON-LIMITE         PIC 9(06)V9(02).
+           05  BON-VALOR          PIC 9(04)V9(02).
+      *
+       FD  QTD-FILE.
+       01  QTD-REC.
+           05  QTD-CODIGO         PIC 9(06).
+           05  QTD-PERIODO        PIC 9(06).
+           05  QTD-SAL-FINAL      PIC 9(06)V9(02).
+           05  QTD-ABONO          PIC 9(04)V9(02).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
       *
        WORKING-STORAGE SECTION.
-       01 WS-SAL-BASE          PIC 9(04)V9(02) VALUE ZEROES.
-       01 WS-FATURAMETO        PIC 9(04)V9(02) VALUE ZEROES.
-       01 WS-SAL-FINAL         PIC 9(04)V9(02) VALUE ZEROES.
-       01 WS-ABONO             PIC 9(03)       VALUE ZEROES.
+       01  WS-SALES-STATUS        PIC X(02) VALUE SPACES.
+       01  WS-RATES-STATUS        PIC X(02) VALUE SPACES.
+       01  WS-QTD-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+           COPY CPYFILWS.
+       01  WS-EOF-SALES           PIC X(01) VALUE 'N'.
+       01  WS-EOF-RATES           PIC X(01) VALUE 'N'.
+      *
+      * COMMISSION-RATES TABLE - LOADED FROM RATES-FILE, ASCENDING BY
+      * LIMITE. REPLACES THE OLD FLAT 300 ABONO AT ONE THRESHOLD.
+       01  WS-BON-TAB.
+           05  WS-BON-LINHA       OCCURS 20 TIMES.
+               10  WS-BON-LIMITE    PIC 9(06)V9(02).
+               10  WS-BON-VALOR     PIC 9(04)V9(02).
+       01  WS-BON-COUNT           PIC 9(02) VALUE ZEROES.
+       01  WS-I                   PIC 9(02) VALUE ZEROES.
       *
-       01 WS-SAL-BASE-EDIT     PIC Z.ZZ9,99    VALUE ZEROES.
-       01 WS-FATURAMETO-EDIT   PIC Z.ZZ9,99    VALUE ZEROES.
-       01 WS-SAL-FINAL-EDIT    PIC Z.ZZ9,99    VALUE ZEROES.
+       01  WS-SAL-FINAL           PIC 9(06)V9(02) VALUE ZEROES.
+       01  WS-ABONO               PIC 9(04)V9(02) VALUE ZEROES.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-DT-CODIGO       PIC 9(06).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-NOME         PIC X(30).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-BASE         COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-FATUR        COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-ABONO        COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-FINAL        COPY CPYAMT.
+      *
+           COPY CPYRPTHD.
+           COPY CPYRPTTL.
+      *
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY        PIC 9(04).
+           05  WS-RUN-MM          PIC 9(02).
+           05  WS-RUN-DD          PIC 9(02).
+       01  WS-RUN-DATE-EDIT       PIC X(10).
+       01  WS-PERIODO             PIC 9(06) VALUE ZEROES.
+      *
+       01  WS-PAGE-NO             PIC 9(04) VALUE ZEROES.
+       01  WS-RECS-READ           PIC 9(07) VALUE ZEROES.
+       01  WS-RECS-WRTN           PIC 9(07) VALUE ZEROES.
+       01  WS-CONTROL-TOT         PIC 9(08)V9(02) VALUE ZEROES.
       *
        PROCEDURE DIVISION.
-           ACCEPT WS-SAL-BASE.
-           ACCEPT WS-FATURAMETO.
+       MAIN.
+           PERFORM INICIALIZAR.
+      *
+           PERFORM PROCESSAR-VENDEDOR
+             WITH TEST AFTER
+             UNTIL WS-EOF-SALES IS EQUAL TO 'Y'.
+      *
+           PERFORM FINALIZAR.
+      *
+           GOBACK.
       *
-           IF WS-FATURAMETO IS GREATER THAN 5000
-             MOVE 300 TO WS-ABONO
+       INICIALIZAR.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-EDIT(1:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(3:1).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-EDIT(4:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(6:1).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-EDIT(7:4).
+           MOVE WS-RUN-YYYY TO WS-PERIODO(1:4).
+           MOVE WS-RUN-MM   TO WS-PERIODO(5:2).
+      *
+           OPEN INPUT  SALESMAN-FILE.
+           MOVE WS-SALES-STATUS  TO WS-FILE-STATUS.
+           MOVE 'SALESMAN-FILE'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN INPUT  RATES-FILE.
+           MOVE WS-RATES-STATUS TO WS-FILE-STATUS.
+           MOVE 'RATES-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN EXTEND QTD-FILE.
+           MOVE WS-QTD-STATUS   TO WS-FILE-STATUS.
+           MOVE 'QTD-FILE'      TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           PERFORM LER-TABELA-BONUS
+             WITH TEST AFTER
+             UNTIL WS-EOF-RATES IS EQUAL TO 'Y'.
+      *
+           MOVE 'EXERC008'                  TO RP-HDR-PROGRAM.
+           MOVE 'COMISSAO DE VENDEDORES'    TO RP-HDR-TITLE.
+           MOVE WS-RUN-DATE-EDIT             TO RP-HDR-RUN-DATE.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO                   TO RP-HDR-PAGE.
+           MOVE RP-HEADER-LINE               TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       LER-TABELA-BONUS.
+           READ RATES-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-RATES
+           END-READ.
+           MOVE WS-RATES-STATUS TO WS-FILE-STATUS.
+           MOVE 'RATES-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-RATES IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-BON-COUNT
+             MOVE BON-LIMITE TO WS-BON-LIMITE(WS-BON-COUNT)
+             MOVE BON-VALOR  TO WS-BON-VALOR(WS-BON-COUNT)
            END-IF.
       *
-           COMPUTE WS-SAL-FINAL = WS-SAL-BASE + WS-ABONO.
+       PROCESSAR-VENDEDOR.
+           READ SALESMAN-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-SALES
+           END-READ.
+           MOVE WS-SALES-STATUS  TO WS-FILE-STATUS.
+           MOVE 'SALESMAN-FILE'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
       *
-           MOVE WS-SAL-BASE    TO WS-SAL-BASE-EDIT.
-           MOVE WS-FATURAMETO  TO WS-FATURAMETO-EDIT.
-           MOVE WS-SAL-FINAL   TO WS-SAL-FINAL-EDIT.
+           IF WS-EOF-SALES IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             PERFORM CALCULAR-COMISSAO
+             PERFORM IMPRIMIR-DETALHE
+             PERFORM GRAVAR-ACUMULADO
+           END-IF.
       *
-           DISPLAY 'SALARIO BASE  ' WS-SAL-BASE-EDIT.
-           DISPLAY 'FATURAMENTO   ' WS-FATURAMETO-EDIT.
-           DISPLAY 'SALARIO FINAL ' WS-SAL-FINAL-EDIT.
+       CALCULAR-COMISSAO.
+           MOVE ZEROES TO WS-ABONO.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-BON-COUNT
+             IF SAL-FATURAMENTO IS GREATER THAN WS-BON-LIMITE(WS-I)
+               MOVE WS-BON-VALOR(WS-I) TO WS-ABONO
+             END-IF
+           END-PERFORM.
       *
-           GOBACK.
+           COMPUTE WS-SAL-FINAL = SAL-BASE + WS-ABONO.
+           ADD WS-SAL-FINAL TO WS-CONTROL-TOT.
+      *
+       IMPRIMIR-DETALHE.
+           MOVE SAL-CODIGO      TO WS-DT-CODIGO.
+           MOVE SAL-NOME        TO WS-DT-NOME.
+           MOVE SAL-BASE        TO WS-DT-BASE.
+           MOVE SAL-FATURAMENTO TO WS-DT-FATUR.
+           MOVE WS-ABONO        TO WS-DT-ABONO.
+           MOVE WS-SAL-FINAL    TO WS-DT-FINAL.
+           MOVE WS-DETAIL-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       GRAVAR-ACUMULADO.
+           MOVE SAL-CODIGO    TO QTD-CODIGO.
+           MOVE WS-PERIODO    TO QTD-PERIODO.
+           MOVE WS-SAL-FINAL  TO QTD-SAL-FINAL.
+           MOVE WS-ABONO      TO QTD-ABONO.
+           WRITE QTD-REC.
+           MOVE WS-QTD-STATUS TO WS-FILE-STATUS.
+           MOVE 'QTD-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+       GRAVAR-LINHA-RELATORIO.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           ADD 1 TO WS-RECS-WRTN.
+      *
+       FINALIZAR.
+           MOVE WS-RECS-READ     TO RP-TRL-RECS-READ.
+           MOVE WS-RECS-WRTN     TO RP-TRL-RECS-WRTN.
+           MOVE WS-CONTROL-TOT   TO RP-TRL-CONTROL-TOT.
+           MOVE RP-TRAILER-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           CLOSE SALESMAN-FILE.
+           CLOSE RATES-FILE.
+           CLOSE QTD-FILE.
+           CLOSE REPORT-FILE.
+      *
+           COPY CPYFILCHK.
