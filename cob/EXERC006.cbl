@@ -3,29 +3,206 @@
       * DATE        : 2025-03-22                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : SWAP TWO VARIABLES AND DISPLAY FINAL VALUES      *
+      * PURPOSE     : GL CORRECTING-ENTRY UTILITY - SWAPS MISAPPLIED   *
+      *               AMOUNTS BETWEEN TWO GL ACCOUNTS AND WRITES A     *
+      *               REVERSAL RECORD TO THE AUDIT FILE FOR EACH SWAP  *
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09 JM  TURNED THE TWO-VARIABLE SWAP DEMO INTO A REAL   *
+      *                CORRECTING-ENTRY BATCH THAT READS A FILE OF GL  *
+      *                CORRECTION TRANSACTIONS AND AUDITS EVERY SWAP.  *
+      *                THE SWAP ITSELF IS DONE WITH A MOVE-BASED TEMP  *
+      *                FIELD, NOT ARITHMETIC, SINCE THESE ARE REAL     *
+      *                POSTED AMOUNTS AND CAN BE NEGATIVE (REVERSALS). *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERC006.
        AUTHOR. FABIO MARQUES.
       *
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CORRECTION-FILE ASSIGN TO CORRFILE
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-CORR-STATUS.
+      *
+           SELECT AUDIT-FILE       ASSIGN TO CORRAUD
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-AUDIT-STATUS.
+      *
+           SELECT REPORT-FILE      ASSIGN TO CORRRPT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  CORRECTION-FILE.
+       01  CORR-REC.
+           05  CORR-CONTA-ORIGEM  PIC 9(06).
+           05  CORR-VALOR-ORIGEM  PIC S9(08)V9(02).
+           05  CORR-CONTA-DESTINO PIC 9(06).
+           05  CORR-VALOR-DESTINO PIC S9(08)V9(02).
+      *
+       FD  AUDIT-FILE.
+       01  AUD-REC.
+           05  AUD-CONTA-ORIGEM      PIC 9(06).
+           05  AUD-CONTA-DESTINO     PIC 9(06).
+           05  AUD-VALOR-ORIGEM-ANTES  PIC S9(08)V9(02).
+           05  AUD-VALOR-DESTINO-ANTES PIC S9(08)V9(02).
+           05  AUD-VALOR-ORIGEM-DEPOIS  PIC S9(08)V9(02).
+           05  AUD-VALOR-DESTINO-DEPOIS PIC S9(08)V9(02).
+           05  AUD-DATA              PIC 9(08).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
       *
        WORKING-STORAGE SECTION.
-       01 WS-NUM1             PIC 9(02) VALUE ZEROES.
-       01 WS-NUM2             PIC 9(02) VALUE ZEROES.
+       01  WS-CORR-STATUS         PIC X(02) VALUE SPACES.
+       01  WS-AUDIT-STATUS        PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+           COPY CPYFILWS.
+       01  WS-EOF-CORR            PIC X(01) VALUE 'N'.
+      *
+       01  WS-TROCA-VALOR         PIC S9(08)V9(02) VALUE ZEROES.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-DT-CONTA-ORIG   PIC 9(06).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-VALOR-ORIG   PIC -ZZZ.ZZ9,99.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-CONTA-DEST   PIC 9(06).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-VALOR-DEST   PIC -ZZZ.ZZ9,99.
+      *
+           COPY CPYRPTHD.
+           COPY CPYRPTTL.
+      *
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY        PIC 9(04).
+           05  WS-RUN-MM          PIC 9(02).
+           05  WS-RUN-DD          PIC 9(02).
+       01  WS-RUN-DATE-EDIT       PIC X(10).
+       01  WS-RUN-DATE-NUM        PIC 9(08).
+      *
+       01  WS-PAGE-NO             PIC 9(04) VALUE ZEROES.
+       01  WS-RECS-READ           PIC 9(07) VALUE ZEROES.
+       01  WS-RECS-WRTN           PIC 9(07) VALUE ZEROES.
+       01  WS-CONTROL-TOT         PIC S9(08)V9(02) VALUE ZEROES.
       *
        PROCEDURE DIVISION.
-           ACCEPT WS-NUM1.
-           ACCEPT WS-NUM2.
+       MAIN.
+           PERFORM INICIALIZAR.
       *
-           COMPUTE WS-NUM1 = WS-NUM1 + WS-NUM2.
-           COMPUTE WS-NUM2 = WS-NUM1 - WS-NUM2.
-           COMPUTE WS-NUM1 = WS-NUM1 - WS-NUM2.
+           PERFORM PROCESSAR-CORRECAO
+             WITH TEST AFTER
+             UNTIL WS-EOF-CORR IS EQUAL TO 'Y'.
       *
-           DISPLAY 'NUM1 ' WS-NUM1
-           DISPLAY 'NUM2 ' WS-NUM2
+           PERFORM FINALIZAR.
       *
            GOBACK.
+      *
+       INICIALIZAR.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-EDIT(1:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(3:1).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-EDIT(4:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(6:1).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-EDIT(7:4).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-NUM(1:4).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-NUM(5:2).
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-NUM(7:2).
+      *
+           OPEN INPUT  CORRECTION-FILE.
+           MOVE WS-CORR-STATUS    TO WS-FILE-STATUS.
+           MOVE 'CORRECTION-FILE' TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT AUDIT-FILE.
+           MOVE WS-AUDIT-STATUS   TO WS-FILE-STATUS.
+           MOVE 'AUDIT-FILE'      TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-REPORT-STATUS  TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'     TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           MOVE 'EXERC006'                    TO RP-HDR-PROGRAM.
+           MOVE 'LANCAMENTOS DE CORRECAO GL'   TO RP-HDR-TITLE.
+           MOVE WS-RUN-DATE-EDIT               TO RP-HDR-RUN-DATE.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO                     TO RP-HDR-PAGE.
+           MOVE RP-HEADER-LINE                 TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       PROCESSAR-CORRECAO.
+           READ CORRECTION-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-CORR
+           END-READ.
+           MOVE WS-CORR-STATUS    TO WS-FILE-STATUS.
+           MOVE 'CORRECTION-FILE' TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-CORR IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             PERFORM GRAVAR-AUDITORIA-ANTES
+             PERFORM TROCAR-VALORES
+             PERFORM GRAVAR-AUDITORIA-DEPOIS
+             PERFORM IMPRIMIR-DETALHE
+           END-IF.
+      *
+       GRAVAR-AUDITORIA-ANTES.
+           MOVE CORR-CONTA-ORIGEM     TO AUD-CONTA-ORIGEM.
+           MOVE CORR-CONTA-DESTINO    TO AUD-CONTA-DESTINO.
+           MOVE CORR-VALOR-ORIGEM     TO AUD-VALOR-ORIGEM-ANTES.
+           MOVE CORR-VALOR-DESTINO    TO AUD-VALOR-DESTINO-ANTES.
+           MOVE WS-RUN-DATE-NUM       TO AUD-DATA.
+      *
+       TROCAR-VALORES.
+           MOVE CORR-VALOR-ORIGEM  TO WS-TROCA-VALOR.
+           MOVE CORR-VALOR-DESTINO TO CORR-VALOR-ORIGEM.
+           MOVE WS-TROCA-VALOR     TO CORR-VALOR-DESTINO.
+      *
+       GRAVAR-AUDITORIA-DEPOIS.
+           MOVE CORR-VALOR-ORIGEM     TO AUD-VALOR-ORIGEM-DEPOIS.
+           MOVE CORR-VALOR-DESTINO    TO AUD-VALOR-DESTINO-DEPOIS.
+           WRITE AUD-REC.
+           MOVE WS-AUDIT-STATUS       TO WS-FILE-STATUS.
+           MOVE 'AUDIT-FILE'          TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           ADD CORR-VALOR-ORIGEM  TO WS-CONTROL-TOT.
+           ADD CORR-VALOR-DESTINO TO WS-CONTROL-TOT.
+      *
+       IMPRIMIR-DETALHE.
+           MOVE CORR-CONTA-ORIGEM  TO WS-DT-CONTA-ORIG.
+           MOVE CORR-VALOR-ORIGEM  TO WS-DT-VALOR-ORIG.
+           MOVE CORR-CONTA-DESTINO TO WS-DT-CONTA-DEST.
+           MOVE CORR-VALOR-DESTINO TO WS-DT-VALOR-DEST.
+           MOVE WS-DETAIL-LINE     TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       GRAVAR-LINHA-RELATORIO.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           ADD 1 TO WS-RECS-WRTN.
+      *
+       FINALIZAR.
+           MOVE WS-RECS-READ     TO RP-TRL-RECS-READ.
+           MOVE WS-RECS-WRTN     TO RP-TRL-RECS-WRTN.
+           MOVE WS-CONTROL-TOT   TO RP-TRL-CONTROL-TOT.
+           MOVE RP-TRAILER-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           CLOSE CORRECTION-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE REPORT-FILE.
+      *
+           COPY CPYFILCHK.
