@@ -3,44 +3,220 @@
       * DATE        : 2025-03-22                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : SORT AND DISPLAY 4 NUMBERS IN SAME ARRAY         *
+      * PURPOSE     : SORT A VARIABLE-LENGTH LIST OF SIGNED NUMBERS    *
+      *               READ FROM A FILE, ASCENDING OR DESCENDING        *
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09 JM  REPLACED THE 4-ENTRY ADD/SUBTRACT ARITHMETIC    *
+      *                SWAP WITH A MOVE-BASED EXCHANGE OVER A          *
+      *                VARIABLE-LENGTH LIST READ FROM NUMBER-FILE - THE*
+      *                ARITHMETIC SWAP BROKE ON NEGATIVE VALUES.       *
+      * 2026-08-09 JM  ADDED A CONTROL-FILE SORT-DIRECTION FLAG SO THE *
+      *                SAME ROUTINE ALSO SORTS DESCENDING.             *
+      * 2026-08-09 JM  MADE WS-CONTROL-TOT SIGNED - IT WAS ACCUMULATING*
+      *                SIGNED NUM-VALOR INTO AN UNSIGNED FIELD, WHICH  *
+      *                TRUNCATES THE RUNNING TOTAL TO ITS ABSOLUTE     *
+      *                VALUE ON EVERY ADD, NOT JUST AT FINAL DISPLAY.  *
+      * 2026-08-09 JM  ADDED THE MISSING FILE STATUS CHECK AFTER THE   *
+      *                READ CONTROL-FILE, MATCHING THE CHECK ALREADY   *
+      *                DONE AFTER ITS OPEN.                            *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERC015.
        AUTHOR. FABIO MARQUES.
       *
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMBER-FILE     ASSIGN TO NUMFILE
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-NUMBER-STATUS.
+      *
+           SELECT CONTROL-FILE    ASSIGN TO NUMCTL
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-CONTROL-STATUS.
+      *
+           SELECT REPORT-FILE     ASSIGN TO NUMRPT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  NUMBER-FILE.
+       01  NUMBER-REC.
+           05  NUM-VALOR          PIC S9(06)V9(02)
+                                   SIGN IS LEADING SEPARATE.
+      *
+       FD  CONTROL-FILE.
+       01  CONTROL-REC.
+           05  CTL-DIRECAO        PIC X(01).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
       *
        WORKING-STORAGE SECTION.
-       01  WS-NUMEROS.
-           05  WS-NUMERO   PIC 9(02)        VALUE ZEROES OCCURS 4 TIMES.
+       01  WS-NUMBER-STATUS       PIC X(02) VALUE SPACES.
+       01  WS-CONTROL-STATUS      PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+           COPY CPYFILWS.
+       01  WS-EOF-NUMBER          PIC X(01) VALUE 'N'.
+      *
+       01  WS-DIRECAO             PIC X(01) VALUE 'A'.
+           88  WS-DIRECAO-DESC    VALUE 'D'.
+      *
+       01  WS-QTD-NUMEROS         PIC 9(03) VALUE ZEROES.
+       01  WS-NUM-TAB.
+           05  WS-NUM-LINHA       OCCURS 1 TO 500 TIMES
+                                   DEPENDING ON WS-QTD-NUMEROS.
+               10  WS-NUM-VALOR     PIC S9(06)V9(02).
       *
-       01  WS-I            PIC 9(01)        VALUE ZEROES.
-       01  WS-J            PIC 9(01)        VALUE ZEROES.
-       01  WS-FROM         PIC 9(01)        VALUE ZEROES.
+       01  WS-I                   PIC 9(03) VALUE ZEROES.
+       01  WS-J                   PIC 9(03) VALUE ZEROES.
+       01  WS-MELHOR              PIC 9(03) VALUE ZEROES.
+       01  WS-TROCA-VALOR         PIC S9(06)V9(02) VALUE ZEROES.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER             PIC X(05) VALUE SPACES.
+           05  WS-DT-SEQ          PIC ZZ9.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-VALOR        PIC -ZZZ.ZZ9,99.
+      *
+           COPY CPYRPTHD.
+           COPY CPYRPTTL.
+      *
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY        PIC 9(04).
+           05  WS-RUN-MM          PIC 9(02).
+           05  WS-RUN-DD          PIC 9(02).
+       01  WS-RUN-DATE-EDIT       PIC X(10).
+      *
+       01  WS-PAGE-NO             PIC 9(04) VALUE ZEROES.
+       01  WS-RECS-READ           PIC 9(07) VALUE ZEROES.
+       01  WS-RECS-WRTN           PIC 9(07) VALUE ZEROES.
+       01  WS-CONTROL-TOT         PIC S9(08)V9(02) VALUE ZEROES.
       *
        PROCEDURE DIVISION.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 4
-             ACCEPT WS-NUMERO(WS-I)
-           END-PERFORM.
+       MAIN.
+           PERFORM INICIALIZAR.
+           PERFORM CARREGAR-NUMEROS
+             WITH TEST AFTER
+             UNTIL WS-EOF-NUMBER IS EQUAL TO 'Y'.
+      *
+           PERFORM ORDENAR.
+           PERFORM IMPRIMIR-LISTA.
+           PERFORM FINALIZAR.
       *
-      * SORTING THE ARRAY (SELECTION SORT)
+           GOBACK.
+      *
+       INICIALIZAR.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-EDIT(1:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(3:1).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-EDIT(4:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(6:1).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-EDIT(7:4).
+      *
+           OPEN INPUT  CONTROL-FILE.
+           MOVE WS-CONTROL-STATUS TO WS-FILE-STATUS.
+           MOVE 'CONTROL-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           READ CONTROL-FILE.
+           MOVE WS-CONTROL-STATUS TO WS-FILE-STATUS.
+           MOVE 'CONTROL-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           MOVE CTL-DIRECAO TO WS-DIRECAO.
+           CLOSE CONTROL-FILE.
+      *
+           OPEN INPUT  NUMBER-FILE.
+           MOVE WS-NUMBER-STATUS TO WS-FILE-STATUS.
+           MOVE 'NUMBER-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           MOVE 'EXERC015'              TO RP-HDR-PROGRAM.
+           MOVE 'LISTA ORDENADA'        TO RP-HDR-TITLE.
+           MOVE WS-RUN-DATE-EDIT         TO RP-HDR-RUN-DATE.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO               TO RP-HDR-PAGE.
+           MOVE RP-HEADER-LINE           TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       CARREGAR-NUMEROS.
+           READ NUMBER-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-NUMBER
+           END-READ.
+           MOVE WS-NUMBER-STATUS TO WS-FILE-STATUS.
+           MOVE 'NUMBER-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
       *
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
-             ADD 1 TO WS-I GIVING WS-FROM
-             PERFORM VARYING WS-J FROM WS-FROM BY 1 UNTIL WS-J > 4
-               IF WS-NUMERO(WS-J) < WS-NUMERO(WS-I)
-                 ADD WS-NUMERO(WS-I) TO WS-NUMERO(WS-J)
-                 SUBTRACT WS-NUMERO(WS-J) FROM WS-NUMERO(WS-I)
-                 SUBTRACT WS-NUMERO(WS-I) FROM WS-NUMERO(WS-J)
+           IF WS-EOF-NUMBER IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             ADD 1 TO WS-QTD-NUMEROS
+             MOVE NUM-VALOR TO WS-NUM-VALOR(WS-QTD-NUMEROS)
+             ADD NUM-VALOR  TO WS-CONTROL-TOT
+           END-IF.
+      *
+      * SELECTION SORT - MOVE-BASED EXCHANGE, NOT ARITHMETIC, SO IT
+      * WORKS CORRECTLY ON SIGNED VALUES; WS-DIRECAO PICKS WHETHER
+      * EACH PASS LOOKS FOR THE SMALLEST OR THE LARGEST REMAINING
+      * ENTRY.
+       ORDENAR.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-QTD-NUMEROS
+             MOVE WS-I TO WS-MELHOR
+             PERFORM VARYING WS-J FROM WS-I BY 1
+                     UNTIL WS-J > WS-QTD-NUMEROS
+               IF WS-DIRECAO-DESC
+                 IF WS-NUM-VALOR(WS-J) IS GREATER THAN
+                    WS-NUM-VALOR(WS-MELHOR)
+                   MOVE WS-J TO WS-MELHOR
+                 END-IF
+               ELSE
+                 IF WS-NUM-VALOR(WS-J) IS LESS THAN
+                    WS-NUM-VALOR(WS-MELHOR)
+                   MOVE WS-J TO WS-MELHOR
+                 END-IF
                END-IF
              END-PERFORM
-           END-PERFORM
+             IF WS-MELHOR IS NOT EQUAL TO WS-I
+               MOVE WS-NUM-VALOR(WS-I)      TO WS-TROCA-VALOR
+               MOVE WS-NUM-VALOR(WS-MELHOR) TO WS-NUM-VALOR(WS-I)
+               MOVE WS-TROCA-VALOR          TO WS-NUM-VALOR(WS-MELHOR)
+             END-IF
+           END-PERFORM.
       *
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 4
-             DISPLAY WS-NUMERO(WS-I)
+       IMPRIMIR-LISTA.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-QTD-NUMEROS
+             MOVE WS-I               TO WS-DT-SEQ
+             MOVE WS-NUM-VALOR(WS-I) TO WS-DT-VALOR
+             MOVE WS-DETAIL-LINE     TO REPORT-LINE
+             PERFORM GRAVAR-LINHA-RELATORIO
            END-PERFORM.
       *
-           GOBACK.
+       GRAVAR-LINHA-RELATORIO.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           ADD 1 TO WS-RECS-WRTN.
+      *
+       FINALIZAR.
+           MOVE WS-RECS-READ     TO RP-TRL-RECS-READ.
+           MOVE WS-RECS-WRTN     TO RP-TRL-RECS-WRTN.
+           MOVE WS-CONTROL-TOT   TO RP-TRL-CONTROL-TOT.
+           MOVE RP-TRAILER-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           CLOSE NUMBER-FILE.
+           CLOSE REPORT-FILE.
+      *
+           COPY CPYFILCHK.
