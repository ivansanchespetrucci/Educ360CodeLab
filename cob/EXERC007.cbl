@@ -3,7 +3,19 @@
       * DATE        : 2025-03-22                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : CALC BMI (BODY MASS INDEX) AND DISPLAY STATUS    *
+      * PURPOSE     : PATIENT HEALTH-SCREENING BATCH - BMI AND         *
+      *               CLASSIFICATION FOR EVERY PATIENT ON THE FILE,    *
+      *               WITH A WEIGHT-TREND HISTORY FILE PER PATIENT     *
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09 JM  CONVERTED FROM A SINGLE-PATIENT CONSOLE ACCEPT  *
+      *                TO A PATIENT-FILE SCREENING BATCH.              *
+      * 2026-08-09 JM  MOVED THE BMI CALCULATION AND CLASSIFICATION    *
+      *                LADDER INTO THE SHARED CPYIMC COPYBOOK (ALSO    *
+      *                USED BY COB002), WHICH FIXES THE MISSING        *
+      *                OBESO III BRACKET AT 40,0 AND ABOVE THAT USED   *
+      *                TO DISPLAY NOTHING AT ALL.                      *
+      * 2026-08-09 JM  ADDED A PATIENT-HISTORY FILE SO EACH VISIT'S     *
+      *                BMI IS KEPT FOR A WEIGHT-TREND REPORT.          *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERC007.
@@ -13,36 +25,188 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-FILE    ASSIGN TO PACFILE
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-PAC-STATUS.
+      *
+           SELECT HISTORY-FILE    ASSIGN TO PACHIST
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-HIST-STATUS.
+      *
+           SELECT REPORT-FILE     ASSIGN TO PACRPT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-FILE.
+       01  PAC-REC.
+           05  PAC-ID             PIC 9(06).
+           05  PAC-NOME           PIC X(30).
+           05  PAC-PESO           PIC 9(03)V9(02).
+           05  PAC-ALTURA         PIC 9(03)V9(02).
+      *
+       FD  HISTORY-FILE.
+       01  HIST-REC.
+           05  HIST-PAC-ID        PIC 9(06).
+           05  HIST-DATA          PIC 9(08).
+           05  HIST-IMC           PIC 9(03)V9(02).
+           05  HIST-CLASSE        PIC X(09).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
       *
        WORKING-STORAGE SECTION.
-       01 WS-PESO         PIC 9(3)V9(2) VALUE ZEROES.
-       01 WS-ALTURA       PIC 9(3)V9(2) VALUE ZEROES.
-       01 WS-IMC          PIC 9(3)V9(2) VALUE ZEROES.
+       01  WS-PAC-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-HIST-STATUS         PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+           COPY CPYFILWS.
+       01  WS-EOF-PAC             PIC X(01) VALUE 'N'.
+      *
+       01  WS-PESO                PIC 9(03)V9(02) VALUE ZEROES.
+       01  WS-ALTURA              PIC 9(03)V9(02) VALUE ZEROES.
+       01  WS-IMC                 PIC 9(03)V9(02) VALUE ZEROES.
+       01  WS-IMC-CLASSE          PIC X(09)       VALUE SPACES.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-DT-ID           PIC 9(06).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-NOME         PIC X(30).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-PESO         PIC ZZ9,99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-ALTURA       PIC Z,99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-IMC          PIC ZZ9,99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-CLASSE       PIC X(09).
       *
-       01 WS-IMC-EDIT     PIC ZZ9,9     VALUE ZEROES.
+           COPY CPYRPTHD.
+           COPY CPYRPTTL.
+      *
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY        PIC 9(04).
+           05  WS-RUN-MM          PIC 9(02).
+           05  WS-RUN-DD          PIC 9(02).
+       01  WS-RUN-DATE-EDIT       PIC X(10).
+       01  WS-RUN-DATE-NUM        PIC 9(08).
+      *
+       01  WS-PAGE-NO             PIC 9(04) VALUE ZEROES.
+       01  WS-RECS-READ           PIC 9(07) VALUE ZEROES.
+       01  WS-RECS-WRTN           PIC 9(07) VALUE ZEROES.
+       01  WS-CONTROL-TOT         PIC 9(08)V9(02) VALUE ZEROES.
       *
        PROCEDURE DIVISION.
-           ACCEPT WS-PESO.
-           ACCEPT WS-ALTURA.
-      *
-           COMPUTE WS-IMC ROUNDED = (WS-PESO / (WS-ALTURA * WS-ALTURA)).
-      *
-           MOVE WS-IMC TO WS-IMC-EDIT.
-           DISPLAY 'IMC ' WS-IMC-EDIT.
-      *
-           IF WS-IMC IS LESS THAN 18,5
-             DISPLAY 'ABAIXO'
-           ELSE IF     WS-IMC GREATER THAN OR EQUAL 18,5
-                   AND WS-IMC LESS THAN 24,9
-             DISPLAY 'NORMAL'
-           ELSE IF     WS-IMC GREATER THAN OR EQUAL 25,0
-                   AND WS-IMC LESS THAN 29,9
-             DISPLAY 'SOBREPESO'
-           ELSE IF     WS-IMC GREATER THAN OR EQUAL 30,0
-                   AND WS-IMC LESS THAN 39,9
-             DISPLAY 'ACIMA'
-           END-IF.
+       MAIN.
+           PERFORM INICIALIZAR.
+      *
+           PERFORM PROCESSAR-PACIENTE
+             WITH TEST AFTER
+             UNTIL WS-EOF-PAC IS EQUAL TO 'Y'.
+      *
+           PERFORM FINALIZAR.
       *
            GOBACK.
+      *
+       INICIALIZAR.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-EDIT(1:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(3:1).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-EDIT(4:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(6:1).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-EDIT(7:4).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-NUM(1:4).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-NUM(5:2).
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-NUM(7:2).
+      *
+           OPEN INPUT  PATIENT-FILE.
+           MOVE WS-PAC-STATUS   TO WS-FILE-STATUS.
+           MOVE 'PATIENT-FILE'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN EXTEND HISTORY-FILE.
+           MOVE WS-HIST-STATUS  TO WS-FILE-STATUS.
+           MOVE 'HISTORY-FILE'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           MOVE 'EXERC007'                   TO RP-HDR-PROGRAM.
+           MOVE 'TRIAGEM DE SAUDE - IMC'      TO RP-HDR-TITLE.
+           MOVE WS-RUN-DATE-EDIT              TO RP-HDR-RUN-DATE.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO                    TO RP-HDR-PAGE.
+           MOVE RP-HEADER-LINE                TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       PROCESSAR-PACIENTE.
+           READ PATIENT-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-PAC
+           END-READ.
+           MOVE WS-PAC-STATUS   TO WS-FILE-STATUS.
+           MOVE 'PATIENT-FILE'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-PAC IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             MOVE PAC-PESO   TO WS-PESO
+             MOVE PAC-ALTURA TO WS-ALTURA
+             PERFORM CALCULAR-CLASSIFICAR-IMC
+             PERFORM IMPRIMIR-DETALHE
+             PERFORM GRAVAR-HISTORICO
+           END-IF.
+      *
+           COPY CPYIMC REPLACING ==:PESO:==   BY ==WS-PESO==
+                                 ==:ALTURA:== BY ==WS-ALTURA==
+                                 ==:IMC:==    BY ==WS-IMC==
+                                 ==:CLASSE:== BY ==WS-IMC-CLASSE==.
+      *
+       IMPRIMIR-DETALHE.
+           MOVE PAC-ID          TO WS-DT-ID.
+           MOVE PAC-NOME        TO WS-DT-NOME.
+           MOVE WS-PESO         TO WS-DT-PESO.
+           MOVE WS-ALTURA       TO WS-DT-ALTURA.
+           MOVE WS-IMC          TO WS-DT-IMC.
+           MOVE WS-IMC-CLASSE   TO WS-DT-CLASSE.
+           MOVE WS-DETAIL-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           ADD WS-IMC TO WS-CONTROL-TOT.
+      *
+       GRAVAR-HISTORICO.
+           MOVE PAC-ID          TO HIST-PAC-ID.
+           MOVE WS-RUN-DATE-NUM TO HIST-DATA.
+           MOVE WS-IMC          TO HIST-IMC.
+           MOVE WS-IMC-CLASSE   TO HIST-CLASSE.
+           WRITE HIST-REC.
+           MOVE WS-HIST-STATUS  TO WS-FILE-STATUS.
+           MOVE 'HISTORY-FILE'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+       GRAVAR-LINHA-RELATORIO.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           ADD 1 TO WS-RECS-WRTN.
+      *
+       FINALIZAR.
+           MOVE WS-RECS-READ     TO RP-TRL-RECS-READ.
+           MOVE WS-RECS-WRTN     TO RP-TRL-RECS-WRTN.
+           MOVE WS-CONTROL-TOT   TO RP-TRL-CONTROL-TOT.
+           MOVE RP-TRAILER-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           CLOSE PATIENT-FILE.
+           CLOSE HISTORY-FILE.
+           CLOSE REPORT-FILE.
+      *
+           COPY CPYFILCHK.
