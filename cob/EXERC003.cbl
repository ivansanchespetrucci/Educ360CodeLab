@@ -3,35 +3,236 @@
       * DATE        : 2025-03-22                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : CALCULATE AGE IN DAYS, HOURS, MINUTES AND SECONDS*
+      * PURPOSE     : EMPLOYEE SENIORITY EXTRACT (DAYS/HOURS/MINUTES/  *
+      *               SECONDS OF TENURE) FROM THE HR MASTER FILE       *
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09 JM  CONVERTED FROM A SINGLE ACCEPTED AGE TO AN      *
+      *                HR-FILE BATCH RUN, SORTED BY TENURE.            *
+      * 2026-08-09 JM  REPLACED THE FLAT 365-DAY/YEAR ASSUMPTION WITH  *
+      *                A LEAP-YEAR-AWARE CALENDAR DAY COUNT.           *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERC003.
        AUTHOR. FABIO MARQUES.
       *
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HR-FILE      ASSIGN TO HRFILE
+                                ORGANIZATION IS SEQUENTIAL
+                                FILE STATUS IS WS-HR-STATUS.
+      *
+           SELECT REPORT-FILE  ASSIGN TO SENIORPT
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-REPORT-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  HR-FILE.
+       01  HR-REC.
+           05  HR-MATRICULA       PIC 9(06).
+           05  HR-NOME            PIC X(30).
+           05  HR-DATA-ADMISSAO   PIC 9(08).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
       *
        WORKING-STORAGE SECTION.
-       01 WS-IDADE    PIC 9(02) VALUE ZEROES.
-       01 WS-DIAS     PIC 9(05) VALUE ZEROES.
-       01 WS-HORAS    PIC 9(06) VALUE ZEROES.
-       01 WS-MINUTOS  PIC 9(08) VALUE ZEROES.
-       01 WS-SEGUNDOS PIC 9(10) VALUE ZEROES.
+       01  WS-HR-STATUS           PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+           COPY CPYFILWS.
+       01  WS-EOF-HR              PIC X(01) VALUE 'N'.
+      *
+       01  WS-HOJE                PIC 9(08).
+       01  WS-HOJE-R REDEFINES WS-HOJE.
+           05  WS-HOJE-AAAA       PIC 9(04).
+           05  WS-HOJE-MM         PIC 9(02).
+           05  WS-HOJE-DD         PIC 9(02).
+      *
+       01  WS-EMP-TAB.
+           05  WS-EMP-LINHA       OCCURS 500 TIMES.
+               10  WS-EMP-MATRICULA    PIC 9(06).
+               10  WS-EMP-NOME         PIC X(30).
+               10  WS-EMP-ADMISSAO     PIC 9(08).
+               10  WS-EMP-DIAS         PIC 9(06).
+               10  WS-EMP-HORAS        PIC 9(08).
+               10  WS-EMP-MINUTOS      PIC 9(10).
+               10  WS-EMP-SEGUNDOS     PIC 9(12).
+       01  WS-EMP-COUNT           PIC 9(04) VALUE ZEROES.
+      *
+       01  WS-TROCA-LINHA.
+           05  WS-TR-MATRICULA    PIC 9(06).
+           05  WS-TR-NOME         PIC X(30).
+           05  WS-TR-ADMISSAO     PIC 9(08).
+           05  WS-TR-DIAS         PIC 9(06).
+           05  WS-TR-HORAS        PIC 9(08).
+           05  WS-TR-MINUTOS      PIC 9(10).
+           05  WS-TR-SEGUNDOS     PIC 9(12).
+      *
+       01  WS-I                   PIC 9(04) VALUE ZEROES.
+       01  WS-J                   PIC 9(04) VALUE ZEROES.
+       01  WS-FROM                PIC 9(04) VALUE ZEROES.
+       01  WS-MAIOR                PIC 9(04) VALUE ZEROES.
+      *
+       01  WS-ADMISSAO-EDIT.
+           05  WS-AE-DD           PIC X(02).
+           05  FILLER             PIC X(01) VALUE '/'.
+           05  WS-AE-MM           PIC X(02).
+           05  FILLER             PIC X(01) VALUE '/'.
+           05  WS-AE-AAAA         PIC X(04).
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-DT-MATRICULA    PIC Z(5)9.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-NOME         PIC X(30).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-ADMISSAO     PIC X(10).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-DIAS         PIC ZZZ.ZZ9.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-HORAS        PIC Z.ZZZ.ZZ9.
+      *
+           COPY CPYRPTHD.
+           COPY CPYRPTTL.
+      *
+       01  WS-PAGE-NO             PIC 9(04) VALUE ZEROES.
+       01  WS-RECS-READ           PIC 9(07) VALUE ZEROES.
+       01  WS-RECS-WRTN           PIC 9(07) VALUE ZEROES.
+       01  WS-CONTROL-TOT         PIC 9(08)V9(02) VALUE ZEROES.
       *
        PROCEDURE DIVISION.
-           ACCEPT WS-IDADE.
+       MAIN.
+           PERFORM INICIALIZAR.
       *
-           COMPUTE WS-DIAS     = WS-IDADE * 365.   *> DAYS
-           COMPUTE WS-HORAS    = WS-DIAS * 24.     *> HOURS
-           COMPUTE WS-MINUTOS  = WS-HORAS * 60.    *> MINUTES
-           COMPUTE WS-SEGUNDOS = WS-MINUTOS * 60.  *> SECONDS
+           PERFORM LER-FUNCIONARIO
+             WITH TEST AFTER
+             UNTIL WS-EOF-HR IS EQUAL TO 'Y'.
       *
-           DISPLAY 'COM ' WS-IDADE ' ANOS, VOCE JA VIVEU '
-                   WS-DIAS ' DIAS. '
-                   WS-HORAS ' HORAS. '
-                   WS-MINUTOS ' MINUTOS. '
-                   WS-SEGUNDOS  ' SEGUNDOS.'.
+           PERFORM ORDENAR-POR-TEMPO-SERVICO.
+           PERFORM IMPRIMIR-RELATORIO.
+           PERFORM FINALIZAR.
       *
            GOBACK.
+      *
+       INICIALIZAR.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+      *
+           OPEN INPUT  HR-FILE.
+           MOVE WS-HR-STATUS   TO WS-FILE-STATUS.
+           MOVE 'HR-FILE'      TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+       LER-FUNCIONARIO.
+           READ HR-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-HR
+           END-READ.
+           MOVE WS-HR-STATUS TO WS-FILE-STATUS.
+           MOVE 'HR-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-HR IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             PERFORM CALCULAR-TEMPO-SERVICO
+           END-IF.
+      *
+       CALCULAR-TEMPO-SERVICO.
+           ADD 1 TO WS-EMP-COUNT.
+           MOVE HR-MATRICULA     TO WS-EMP-MATRICULA(WS-EMP-COUNT).
+           MOVE HR-NOME          TO WS-EMP-NOME(WS-EMP-COUNT).
+           MOVE HR-DATA-ADMISSAO TO WS-EMP-ADMISSAO(WS-EMP-COUNT).
+      *
+           COMPUTE WS-EMP-DIAS(WS-EMP-COUNT) =
+               FUNCTION INTEGER-OF-DATE(WS-HOJE)
+               - FUNCTION INTEGER-OF-DATE(HR-DATA-ADMISSAO).
+      *
+           COMPUTE WS-EMP-HORAS(WS-EMP-COUNT)
+               = WS-EMP-DIAS(WS-EMP-COUNT) * 24.
+           COMPUTE WS-EMP-MINUTOS(WS-EMP-COUNT)
+               = WS-EMP-HORAS(WS-EMP-COUNT) * 60.
+           COMPUTE WS-EMP-SEGUNDOS(WS-EMP-COUNT)
+               = WS-EMP-MINUTOS(WS-EMP-COUNT) * 60.
+      *
+       ORDENAR-POR-TEMPO-SERVICO.
+      * SELECTION SORT, MOST SENIOR (HIGHEST WS-EMP-DIAS) FIRST
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I >= WS-EMP-COUNT
+             MOVE WS-I TO WS-MAIOR
+             ADD 1 TO WS-I GIVING WS-FROM
+      *
+             PERFORM VARYING WS-J FROM WS-FROM BY 1
+                     UNTIL WS-J > WS-EMP-COUNT
+               IF WS-EMP-DIAS(WS-J) > WS-EMP-DIAS(WS-MAIOR)
+                 MOVE WS-J TO WS-MAIOR
+               END-IF
+             END-PERFORM
+      *
+             IF WS-MAIOR NOT = WS-I
+               MOVE WS-EMP-LINHA(WS-I)     TO WS-TROCA-LINHA
+               MOVE WS-EMP-LINHA(WS-MAIOR) TO WS-EMP-LINHA(WS-I)
+               MOVE WS-TROCA-LINHA         TO WS-EMP-LINHA(WS-MAIOR)
+             END-IF
+           END-PERFORM.
+      *
+       IMPRIMIR-RELATORIO.
+           MOVE 'EXERC003'                   TO RP-HDR-PROGRAM.
+           MOVE 'EXTRATO DE TEMPO DE SERVICO' TO RP-HDR-TITLE.
+           PERFORM GRAVAR-CABECALHO.
+      *
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-EMP-COUNT
+             MOVE WS-EMP-MATRICULA(WS-I) TO WS-DT-MATRICULA
+             MOVE WS-EMP-NOME(WS-I)      TO WS-DT-NOME
+      *
+             MOVE WS-EMP-ADMISSAO(WS-I)(7:2) TO WS-AE-DD
+             MOVE WS-EMP-ADMISSAO(WS-I)(5:2) TO WS-AE-MM
+             MOVE WS-EMP-ADMISSAO(WS-I)(1:4) TO WS-AE-AAAA
+             MOVE WS-ADMISSAO-EDIT           TO WS-DT-ADMISSAO
+      *
+             MOVE WS-EMP-DIAS(WS-I)  TO WS-DT-DIAS
+             MOVE WS-EMP-HORAS(WS-I) TO WS-DT-HORAS
+             MOVE WS-DETAIL-LINE     TO REPORT-LINE
+             PERFORM GRAVAR-LINHA-RELATORIO
+             ADD WS-EMP-DIAS(WS-I) TO WS-CONTROL-TOT
+           END-PERFORM.
+      *
+       GRAVAR-CABECALHO.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+           MOVE WS-HOJE-DD   TO RP-HDR-RUN-DATE(1:2).
+           MOVE '/'          TO RP-HDR-RUN-DATE(3:1).
+           MOVE WS-HOJE-MM   TO RP-HDR-RUN-DATE(4:2).
+           MOVE '/'          TO RP-HDR-RUN-DATE(6:1).
+           MOVE WS-HOJE-AAAA TO RP-HDR-RUN-DATE(7:4).
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO    TO RP-HDR-PAGE.
+           MOVE RP-HEADER-LINE TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       GRAVAR-LINHA-RELATORIO.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           ADD 1 TO WS-RECS-WRTN.
+      *
+       FINALIZAR.
+           MOVE WS-RECS-READ    TO RP-TRL-RECS-READ.
+           MOVE WS-RECS-WRTN    TO RP-TRL-RECS-WRTN.
+           MOVE WS-CONTROL-TOT  TO RP-TRL-CONTROL-TOT.
+           MOVE RP-TRAILER-LINE TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           CLOSE HR-FILE.
+           CLOSE REPORT-FILE.
+      *
+           COPY CPYFILCHK.
