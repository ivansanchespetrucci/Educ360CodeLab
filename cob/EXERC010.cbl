@@ -3,7 +3,21 @@
       * DATE        : 2025-03-22                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : CALC FINAL INVESTMENT VALUE AND DISPLAY DETAILS  *
+      * PURPOSE     : LOAN AMORTIZATION SCHEDULE - MONTH-BY-MONTH      *
+      *               OPENING/INTEREST/CLOSING BALANCE PER LOAN, WITH  *
+      *               RATES SOURCED FROM A RATE TABLE BY PRODUCT CODE  *
+      *               AND MID-TERM CONTRIBUTIONS APPLIED AS THEY FALL  *
+      *               DUE                                              *
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09 JM  REPLACED THE SINGLE-VALUE COMPOUND-INTEREST     *
+      *                LOOP WITH A LOAN-FILE BATCH THAT KEEPS EVERY    *
+      *                MONTH'S OPENING AND CLOSING BALANCE INSTEAD OF  *
+      *                ONLY THE FINAL VALUE.                          *
+      * 2026-08-09 JM  INTEREST RATE NOW COMES FROM RATE-FILE BY       *
+      *                PRODUCT CODE INSTEAD OF A FLAT ACCEPTED VALUE.  *
+      * 2026-08-09 JM  ADDED CONTRIBUTION-FILE SO MID-TERM EXTRA       *
+      *                DEPOSITS POST INTO THE SCHEDULE IN THE MONTH    *
+      *                THEY FALL DUE.                                 *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERC010.
@@ -13,40 +27,315 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE       ASSIGN TO LOANFILE
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-LOAN-STATUS.
+      *
+           SELECT RATE-FILE       ASSIGN TO RATEFILE
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-RATE-STATUS.
+      *
+           SELECT CONTRIB-FILE    ASSIGN TO CONTFILE
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-CONTRIB-STATUS.
+      *
+           SELECT REPORT-FILE     ASSIGN TO LOANRPT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
+      *
+           SELECT EXCEPT-FILE     ASSIGN TO LOANEXC
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-EXCEPT-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-FILE.
+       01  LOAN-REC.
+           05  LOAN-ID            PIC 9(06).
+           05  LOAN-CAPITAL       PIC 9(08)V9(02).
+           05  LOAN-MESES         PIC 9(02).
+           05  LOAN-PRODUTO       PIC X(04).
+      *
+       FD  RATE-FILE.
+       01  RATE-REC.
+           05  RATE-PRODUTO       PIC X(04).
+           05  RATE-TAXA          PIC 9(02)V9(02).
+      *
+       FD  CONTRIB-FILE.
+       01  CONTRIB-REC.
+           05  CONTRIB-LOAN-ID    PIC 9(06).
+           05  CONTRIB-MES        PIC 9(02).
+           05  CONTRIB-VALOR      PIC 9(06)V9(02).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
+      *
+       FD  EXCEPT-FILE.
+       01  EXCEPT-LINE            PIC X(100).
       *
        WORKING-STORAGE SECTION.
-       01 WS-CAPITAL       PIC 9(04)V9(2)    VALUE ZEROES.
-       01 WS-MESES         PIC 9(02)         VALUE ZEROES.
-       01 WS-TAXA          PIC 9(02)V9(2)    VALUE ZEROES.
-       01 WS-FINAL         PIC 9(08)V9(4)    VALUE ZEROES.
+       01  WS-LOAN-STATUS         PIC X(02) VALUE SPACES.
+       01  WS-RATE-STATUS         PIC X(02) VALUE SPACES.
+       01  WS-CONTRIB-STATUS      PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+       01  WS-EXCEPT-STATUS       PIC X(02) VALUE SPACES.
+           COPY CPYFILWS.
+       01  WS-EOF-LOAN            PIC X(01) VALUE 'N'.
+       01  WS-EOF-RATE            PIC X(01) VALUE 'N'.
+       01  WS-EOF-CONTRIB         PIC X(01) VALUE 'N'.
+      *
+      * RATE TABLE - LOADED FROM RATE-FILE AT STARTUP, ONE ROW PER
+      * PRODUCT CODE.
+       01  WS-RATE-TAB.
+           05  WS-RATE-LINHA      OCCURS 50 TIMES.
+               10  WS-RATE-PRODUTO  PIC X(04).
+               10  WS-RATE-TAXA     PIC 9(02)V9(02).
+       01  WS-RATE-COUNT          PIC 9(02) VALUE ZEROES.
+      *
+      * CONTRIBUTION TABLE - LOADED FROM CONTRIB-FILE AT STARTUP, ONE
+      * ROW PER LOAN/MONTH WHERE AN EXTRA DEPOSIT IS DUE.
+       01  WS-CONTRIB-TAB.
+           05  WS-CONTRIB-LINHA  OCCURS 200 TIMES.
+               10  WS-CONTRIB-TAB-ID   PIC 9(06).
+               10  WS-CONTRIB-TAB-MES  PIC 9(02).
+               10  WS-CONTRIB-TAB-VLR  PIC 9(06)V9(02).
+       01  WS-CONTRIB-COUNT       PIC 9(03) VALUE ZEROES.
+      *
+       01  WS-I                   PIC 9(03) VALUE ZEROES.
+       01  WS-MES                 PIC 9(02) VALUE ZEROES.
+       01  WS-TAXA                PIC 9(02)V9(02) VALUE ZEROES.
+       01  WS-TAXA-ACHADA         PIC X(01) VALUE 'N'.
+       01  WS-APORTE              PIC 9(06)V9(02) VALUE ZEROES.
+       01  WS-SALDO-ABERTURA      PIC 9(08)V9(02) VALUE ZEROES.
+       01  WS-JUROS               PIC 9(08)V9(02) VALUE ZEROES.
+       01  WS-SALDO-FECHAMENTO    PIC 9(08)V9(02) VALUE ZEROES.
       *
-       01 WS-I             PIC 9(02)         VALUE ZEROES.
-       01 WS-CAPITAL-EDIT  PIC Z.ZZ9,99      VALUE ZEROES.
-       01 WS-MESES-EDIT    PIC Z9            VALUE ZEROES.
-       01 WS-TAXA-EDIT     PIC Z9,99         VALUE ZEROES.
-       01 WS-FINAL-EDIT    PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+       01  WS-DETAIL-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-DT-LOAN-ID      PIC 9(06).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-MES          PIC Z9.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-ABERTURA     COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-JUROS        COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-APORTE       COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-FECHAMENTO   COPY CPYAMT.
+      *
+       01  WS-EXCEPT-DETAIL.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-EX-LOAN-ID      PIC 9(06).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-EX-LIT          PIC X(30)
+                   VALUE 'PRODUTO SEM TAXA CADASTRADA'.
+      *
+           COPY CPYRPTHD.
+           COPY CPYRPTTL.
+      *
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY        PIC 9(04).
+           05  WS-RUN-MM          PIC 9(02).
+           05  WS-RUN-DD          PIC 9(02).
+       01  WS-RUN-DATE-EDIT       PIC X(10).
+      *
+       01  WS-PAGE-NO             PIC 9(04) VALUE ZEROES.
+       01  WS-RECS-READ           PIC 9(07) VALUE ZEROES.
+       01  WS-RECS-WRTN           PIC 9(07) VALUE ZEROES.
+       01  WS-CONTROL-TOT         PIC 9(08)V9(02) VALUE ZEROES.
       *
        PROCEDURE DIVISION.
-           ACCEPT WS-CAPITAL.
-           ACCEPT WS-MESES.
-           ACCEPT WS-TAXA.
-      *
-           MOVE WS-CAPITAL TO WS-FINAL.
-
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-MESES
-              COMPUTE WS-FINAL = WS-FINAL + (WS-FINAL * WS-TAXA / 100)
-           END-PERFORM.
+       MAIN.
+           PERFORM INICIALIZAR.
       *
-           MOVE WS-CAPITAL TO WS-CAPITAL-EDIT.
-           MOVE WS-MESES   TO WS-MESES-EDIT.
-           MOVE WS-TAXA    TO WS-TAXA-EDIT.
-           MOVE WS-FINAL   TO WS-FINAL-EDIT.
+           PERFORM PROCESSAR-EMPRESTIMO
+             WITH TEST AFTER
+             UNTIL WS-EOF-LOAN IS EQUAL TO 'Y'.
       *
-           DISPLAY 'CAPITAL      ' WS-CAPITAL-EDIT.
-           DISPLAY 'MESES        ' WS-MESES-EDIT.
-           DISPLAY 'TAXA         ' WS-TAXA-EDIT.
-           DISPLAY 'CAPITALIZADO ' WS-FINAL-EDIT.
+           PERFORM FINALIZAR.
       *
            GOBACK.
+      *
+       INICIALIZAR.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-EDIT(1:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(3:1).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-EDIT(4:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(6:1).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-EDIT(7:4).
+      *
+           OPEN INPUT  LOAN-FILE.
+           MOVE WS-LOAN-STATUS  TO WS-FILE-STATUS.
+           MOVE 'LOAN-FILE'     TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN INPUT  RATE-FILE.
+           MOVE WS-RATE-STATUS  TO WS-FILE-STATUS.
+           MOVE 'RATE-FILE'     TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN INPUT  CONTRIB-FILE.
+           MOVE WS-CONTRIB-STATUS TO WS-FILE-STATUS.
+           MOVE 'CONTRIB-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT EXCEPT-FILE.
+           MOVE WS-EXCEPT-STATUS TO WS-FILE-STATUS.
+           MOVE 'EXCEPT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           PERFORM LER-TABELA-TAXAS
+             WITH TEST AFTER
+             UNTIL WS-EOF-RATE IS EQUAL TO 'Y'.
+      *
+           PERFORM LER-TABELA-APORTES
+             WITH TEST AFTER
+             UNTIL WS-EOF-CONTRIB IS EQUAL TO 'Y'.
+      *
+           MOVE 'EXERC010'                  TO RP-HDR-PROGRAM.
+           MOVE 'CRONOGRAMA DE AMORTIZACAO' TO RP-HDR-TITLE.
+           MOVE WS-RUN-DATE-EDIT             TO RP-HDR-RUN-DATE.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO                   TO RP-HDR-PAGE.
+           MOVE RP-HEADER-LINE                TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       LER-TABELA-TAXAS.
+           READ RATE-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-RATE
+           END-READ.
+           MOVE WS-RATE-STATUS  TO WS-FILE-STATUS.
+           MOVE 'RATE-FILE'     TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-RATE IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RATE-COUNT
+             MOVE RATE-PRODUTO TO WS-RATE-PRODUTO(WS-RATE-COUNT)
+             MOVE RATE-TAXA    TO WS-RATE-TAXA(WS-RATE-COUNT)
+           END-IF.
+      *
+       LER-TABELA-APORTES.
+           READ CONTRIB-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-CONTRIB
+           END-READ.
+           MOVE WS-CONTRIB-STATUS TO WS-FILE-STATUS.
+           MOVE 'CONTRIB-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-CONTRIB IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-CONTRIB-COUNT
+             MOVE CONTRIB-LOAN-ID
+                  TO WS-CONTRIB-TAB-ID(WS-CONTRIB-COUNT)
+             MOVE CONTRIB-MES
+                  TO WS-CONTRIB-TAB-MES(WS-CONTRIB-COUNT)
+             MOVE CONTRIB-VALOR
+                  TO WS-CONTRIB-TAB-VLR(WS-CONTRIB-COUNT)
+           END-IF.
+      *
+       PROCESSAR-EMPRESTIMO.
+           READ LOAN-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-LOAN
+           END-READ.
+           MOVE WS-LOAN-STATUS  TO WS-FILE-STATUS.
+           MOVE 'LOAN-FILE'     TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-LOAN IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             PERFORM LOCALIZAR-TAXA
+             IF WS-TAXA-ACHADA IS EQUAL TO 'S'
+               PERFORM GERAR-CRONOGRAMA
+             ELSE
+               PERFORM GRAVAR-EXCECAO
+             END-IF
+           END-IF.
+      *
+       LOCALIZAR-TAXA.
+           MOVE 'N' TO WS-TAXA-ACHADA.
+           MOVE ZEROES TO WS-TAXA.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-RATE-COUNT
+             IF LOAN-PRODUTO IS EQUAL TO WS-RATE-PRODUTO(WS-I)
+               MOVE WS-RATE-TAXA(WS-I) TO WS-TAXA
+               MOVE 'S' TO WS-TAXA-ACHADA
+               MOVE WS-RATE-COUNT TO WS-I
+             END-IF
+           END-PERFORM.
+      *
+       GERAR-CRONOGRAMA.
+           MOVE LOAN-CAPITAL TO WS-SALDO-FECHAMENTO.
+      *
+           PERFORM VARYING WS-MES FROM 1 BY 1
+                   UNTIL WS-MES > LOAN-MESES
+             MOVE WS-SALDO-FECHAMENTO TO WS-SALDO-ABERTURA
+             COMPUTE WS-JUROS = WS-SALDO-ABERTURA * WS-TAXA / 100
+             PERFORM LOCALIZAR-APORTE
+             COMPUTE WS-SALDO-FECHAMENTO =
+                     WS-SALDO-ABERTURA + WS-JUROS + WS-APORTE
+             PERFORM IMPRIMIR-LINHA-CRONOGRAMA
+           END-PERFORM.
+      *
+           ADD WS-SALDO-FECHAMENTO TO WS-CONTROL-TOT.
+      *
+       LOCALIZAR-APORTE.
+           MOVE ZEROES TO WS-APORTE.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-CONTRIB-COUNT
+             IF LOAN-ID IS EQUAL TO WS-CONTRIB-TAB-ID(WS-I)
+               AND WS-MES IS EQUAL TO WS-CONTRIB-TAB-MES(WS-I)
+               MOVE WS-CONTRIB-TAB-VLR(WS-I) TO WS-APORTE
+               MOVE WS-CONTRIB-COUNT TO WS-I
+             END-IF
+           END-PERFORM.
+      *
+       IMPRIMIR-LINHA-CRONOGRAMA.
+           MOVE LOAN-ID             TO WS-DT-LOAN-ID.
+           MOVE WS-MES              TO WS-DT-MES.
+           MOVE WS-SALDO-ABERTURA   TO WS-DT-ABERTURA.
+           MOVE WS-JUROS            TO WS-DT-JUROS.
+           MOVE WS-APORTE           TO WS-DT-APORTE.
+           MOVE WS-SALDO-FECHAMENTO TO WS-DT-FECHAMENTO.
+           MOVE WS-DETAIL-LINE      TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       GRAVAR-EXCECAO.
+           MOVE LOAN-ID           TO WS-EX-LOAN-ID.
+           MOVE WS-EXCEPT-DETAIL  TO EXCEPT-LINE.
+           WRITE EXCEPT-LINE.
+           MOVE WS-EXCEPT-STATUS  TO WS-FILE-STATUS.
+           MOVE 'EXCEPT-FILE'     TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+       GRAVAR-LINHA-RELATORIO.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           ADD 1 TO WS-RECS-WRTN.
+      *
+       FINALIZAR.
+           MOVE WS-RECS-READ     TO RP-TRL-RECS-READ.
+           MOVE WS-RECS-WRTN     TO RP-TRL-RECS-WRTN.
+           MOVE WS-CONTROL-TOT   TO RP-TRL-CONTROL-TOT.
+           MOVE RP-TRAILER-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           CLOSE LOAN-FILE.
+           CLOSE RATE-FILE.
+           CLOSE CONTRIB-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE EXCEPT-FILE.
+      *
+           COPY CPYFILCHK.
