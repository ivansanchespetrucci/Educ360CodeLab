@@ -3,52 +3,243 @@
       * DATE        : 2025-03-22                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : ADD EVEN AND ODD NUMBERS UNTIL N EQUALS ZERO     *
+      * PURPOSE     : CLASSIFY TRANSACTION-FILE VALUES AS PAR OR IMPAR *
+      *               WITH A CONTROL-TOTAL RECONCILIATION REPORT AND   *
+      *               AN EXCEPTION FILE FOR NON-NUMERIC INPUT          *
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09 JM  REPLACED THE CONSOLE ZERO-SENTINEL LOOP WITH A  *
+      *                TRANSACTION-FILE READ TO END-OF-FILE.           *
+      * 2026-08-09 JM  ADDED A CONTROL-TOTAL RECONCILIATION TRAILER SO *
+      *                OPERATIONS CAN CHECK RECORD COUNTS AND THE      *
+      *                ACCUMULATED SUM BEFORE RELEASING DOWNSTREAM     *
+      *                REPORTS.                                       *
+      * 2026-08-09 JM  TRN-VALOR IS NOW VALIDATED WITH A NUMERIC CLASS *
+      *                TEST BEFORE CLASSIFICATION; ANYTHING THAT FAILS *
+      *                IT IS WRITTEN TO AN EXCEPTION FILE INSTEAD OF   *
+      *                CORRUPTING THE ACCUMULATOR TOTALS.              *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERC009.
        AUTHOR. FABIO MARQUES.
       *
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO TRANFILE
+                                    ORGANIZATION IS SEQUENTIAL
+                                    FILE STATUS IS WS-TRN-STATUS.
+      *
+           SELECT EXCEPT-FILE      ASSIGN TO TRANEXC
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-EXCEPT-STATUS.
+      *
+           SELECT REPORT-FILE      ASSIGN TO TRANRPT
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-REPORT-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRN-REC.
+           05  TRN-VALOR          PIC X(01).
+      *
+       FD  EXCEPT-FILE.
+       01  EXCEPT-LINE            PIC X(100).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
       *
        WORKING-STORAGE SECTION.
-       01 WS-N                 PIC 9(01) VALUE ZEROES.
-       01 WS-ACUM-PAR          PIC 9(02) VALUE ZEROES.
-       01 WS-COUNT-PAR         PIC 9(02) VALUE ZEROES.
-       01 WS-ACUM-IMPAR        PIC 9(02) VALUE ZEROES.
-       01 WS-COUNT-IMPAR       PIC 9(02) VALUE ZEROES.
+       01  WS-TRN-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-EXCEPT-STATUS       PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+           COPY CPYFILWS.
+       01  WS-EOF-TRN             PIC X(01) VALUE 'N'.
+      *
+       01  WS-N                   PIC 9(01) VALUE ZEROES.
+       01  WS-ACUM-PAR            PIC 9(05) VALUE ZEROES.
+       01  WS-COUNT-PAR           PIC 9(05) VALUE ZEROES.
+       01  WS-ACUM-IMPAR          PIC 9(05) VALUE ZEROES.
+       01  WS-COUNT-IMPAR         PIC 9(05) VALUE ZEROES.
+      *
+       01  WS-GIVING              PIC 9(03).
+       01  WS-REMAINDER           PIC 9(01).
+      *
+       01  WS-RECS-REJEITADOS     PIC 9(05) VALUE ZEROES.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-DT-VALOR        PIC 9.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-CLASSE       PIC X(05).
       *
-       01 WS-GIVING            PIC 9(03).
-       01 WS-REMAINDER         PIC 9(01).
+       01  WS-EXCEPT-DETAIL.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-EX-VALOR        PIC X(01).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-EX-LIT          PIC X(30)
+                   VALUE 'VALOR NAO NUMERICO REJEITADO'.
+      *
+       01  WS-SUMARIO-LINE1.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-SUM-LIT-PAR     PIC X(19) VALUE 'ACUMULADOR PAR   : '.
+           05  WS-SUM-ACUM-PAR    PIC ZZZZ9.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-SUM-LIT-CPAR    PIC X(07) VALUE '- QTDE:'.
+           05  WS-SUM-COUNT-PAR   PIC ZZZZ9.
+       01  WS-SUMARIO-LINE2.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-SUM-LIT-IMPAR   PIC X(19) VALUE 'ACUMULADOR IMPAR : '.
+           05  WS-SUM-ACUM-IMPAR  PIC ZZZZ9.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-SUM-LIT-CIMPAR  PIC X(07) VALUE '- QTDE:'.
+           05  WS-SUM-COUNT-IMPAR PIC ZZZZ9.
+       01  WS-SUMARIO-LINE3.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-SUM-LIT-REJ     PIC X(22)
+                   VALUE 'REGISTROS REJEITADOS: '.
+           05  WS-SUM-REJ         PIC ZZZZ9.
+      *
+           COPY CPYRPTHD.
+           COPY CPYRPTTL.
+      *
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY        PIC 9(04).
+           05  WS-RUN-MM          PIC 9(02).
+           05  WS-RUN-DD          PIC 9(02).
+       01  WS-RUN-DATE-EDIT       PIC X(10).
+      *
+       01  WS-PAGE-NO             PIC 9(04) VALUE ZEROES.
+       01  WS-RECS-READ           PIC 9(07) VALUE ZEROES.
+       01  WS-RECS-WRTN           PIC 9(07) VALUE ZEROES.
+       01  WS-CONTROL-TOT         PIC 9(08)V9(02) VALUE ZEROES.
       *
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM INICIALIZAR.
+      *
            PERFORM PROXIMO
              WITH TEST AFTER
-             UNTIL WS-N IS EQUAL TO ZERO.
+             UNTIL WS-EOF-TRN IS EQUAL TO 'Y'.
       *
-           DISPLAY 'ACUMULADOR PAR   ' WS-ACUM-PAR
-                     ' (' WS-COUNT-PAR ')'.
-           DISPLAY 'ACUMULADOR IMPAR ' WS-ACUM-IMPAR
-                     ' (' WS-COUNT-IMPAR ')'.
+           PERFORM FINALIZAR.
       *
            GOBACK.
       *
-       PROXIMO.
-           ACCEPT WS-N.
+       INICIALIZAR.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-EDIT(1:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(3:1).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-EDIT(4:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(6:1).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-EDIT(7:4).
+      *
+           OPEN INPUT  TRANSACTION-FILE.
+           MOVE WS-TRN-STATUS      TO WS-FILE-STATUS.
+           MOVE 'TRANSACTION-FILE' TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT EXCEPT-FILE.
+           MOVE WS-EXCEPT-STATUS   TO WS-FILE-STATUS.
+           MOVE 'EXCEPT-FILE'      TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
       *
-           IF WS-N IS NOT EQUAL TO ZERO
-             DIVIDE WS-N BY 2
-               GIVING WS-GIVING
-               REMAINDER WS-REMAINDER
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-REPORT-STATUS   TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'      TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
       *
-             IF WS-REMAINDER IS EQUAL TO ZERO
-               ADD 1 TO WS-COUNT-PAR
-               ADD WS-N TO WS-ACUM-PAR
+           MOVE 'EXERC009'                   TO RP-HDR-PROGRAM.
+           MOVE 'CLASSIFICACAO PAR / IMPAR'   TO RP-HDR-TITLE.
+           MOVE WS-RUN-DATE-EDIT              TO RP-HDR-RUN-DATE.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO                    TO RP-HDR-PAGE.
+           MOVE RP-HEADER-LINE                TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       PROXIMO.
+           READ TRANSACTION-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-TRN
+           END-READ.
+           MOVE WS-TRN-STATUS      TO WS-FILE-STATUS.
+           MOVE 'TRANSACTION-FILE' TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-TRN IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             IF TRN-VALOR IS NUMERIC
+               MOVE TRN-VALOR TO WS-N
+               PERFORM CLASSIFICAR
              ELSE
-               ADD 1 TO WS-COUNT-IMPAR
-               ADD WS-N TO WS-ACUM-IMPAR
+               PERFORM GRAVAR-EXCECAO
              END-IF
            END-IF.
+      *
+       CLASSIFICAR.
+           DIVIDE WS-N BY 2
+             GIVING WS-GIVING
+             REMAINDER WS-REMAINDER.
+      *
+           IF WS-REMAINDER IS EQUAL TO ZERO
+             ADD 1 TO WS-COUNT-PAR
+             ADD WS-N TO WS-ACUM-PAR
+             MOVE 'PAR'   TO WS-DT-CLASSE
+           ELSE
+             ADD 1 TO WS-COUNT-IMPAR
+             ADD WS-N TO WS-ACUM-IMPAR
+             MOVE 'IMPAR' TO WS-DT-CLASSE
+           END-IF.
+      *
+           ADD WS-N TO WS-CONTROL-TOT.
+      *
+           MOVE WS-N            TO WS-DT-VALOR.
+           MOVE WS-DETAIL-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       GRAVAR-EXCECAO.
+           ADD 1 TO WS-RECS-REJEITADOS.
+           MOVE TRN-VALOR        TO WS-EX-VALOR.
+           MOVE WS-EXCEPT-DETAIL TO EXCEPT-LINE.
+           WRITE EXCEPT-LINE.
+           MOVE WS-EXCEPT-STATUS TO WS-FILE-STATUS.
+           MOVE 'EXCEPT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+       GRAVAR-LINHA-RELATORIO.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           ADD 1 TO WS-RECS-WRTN.
+      *
+       FINALIZAR.
+           MOVE WS-RECS-READ     TO RP-TRL-RECS-READ.
+           MOVE WS-RECS-WRTN     TO RP-TRL-RECS-WRTN.
+           MOVE WS-CONTROL-TOT   TO RP-TRL-CONTROL-TOT.
+           MOVE RP-TRAILER-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           MOVE WS-ACUM-PAR      TO WS-SUM-ACUM-PAR.
+           MOVE WS-COUNT-PAR     TO WS-SUM-COUNT-PAR.
+           MOVE WS-SUMARIO-LINE1 TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           MOVE WS-ACUM-IMPAR    TO WS-SUM-ACUM-IMPAR.
+           MOVE WS-COUNT-IMPAR   TO WS-SUM-COUNT-IMPAR.
+           MOVE WS-SUMARIO-LINE2 TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           MOVE WS-RECS-REJEITADOS TO WS-SUM-REJ.
+           MOVE WS-SUMARIO-LINE3   TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           CLOSE TRANSACTION-FILE.
+           CLOSE EXCEPT-FILE.
+           CLOSE REPORT-FILE.
+      *
+           COPY CPYFILCHK.
