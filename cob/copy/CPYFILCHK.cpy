@@ -0,0 +1,18 @@
+      ******************************************************************
+      * COPYBOOK    : CPYFILCHK                                        *
+      * DATE        : 2026-08-09                                       *
+      * AUTHOR      : EDUC360 BATCH STANDARDS                          *
+      * PURPOSE     : COMMON FILE-STATUS CHECK PARAGRAPH. COPY INTO    *
+      *               THE PROCEDURE DIVISION OF ANY PROGRAM THAT DOES  *
+      *               FILE I/O. BEFORE EACH PERFORM CHECK-FILE-STATUS, *
+      *               MOVE THE FD'S OWN STATUS FIELD TO WS-FILE-STATUS *
+      *               AND A SHORT LITERAL TO WS-FILE-ID. '00' AND '10' *
+      *               (EOF) ARE THE ONLY STATUSES TREATED AS NORMAL.   *
+      ******************************************************************
+       CHECK-FILE-STATUS.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '10'
+             DISPLAY 'FILE ERROR ON ' WS-FILE-ID
+                     ' - STATUS ' WS-FILE-STATUS
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF.
