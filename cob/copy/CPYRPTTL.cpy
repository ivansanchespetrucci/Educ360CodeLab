@@ -0,0 +1,23 @@
+      ******************************************************************
+      * COPYBOOK    : CPYRPTTL                                         *
+      * DATE        : 2026-08-09                                       *
+      * AUTHOR      : EDUC360 BATCH STANDARDS                          *
+      * PURPOSE     : STANDARD REPORT TRAILER LINE. WRITE ONCE AT END  *
+      *               OF RUN SO AN AUDITOR CAN SEE RECORD COUNTS AND   *
+      *               THE CONTROL TOTAL THE RUN BALANCED TO.           *
+      *               RP-TRL-CONTROL-TOT CARRIES A FLOATING SIGN SO    *
+      *               PROGRAMS THAT ACCUMULATE SIGNED AMOUNTS (E.G.    *
+      *               REVERSALS) DON'T LOSE THE SIGN ON A NEGATIVE     *
+      *               RUN TOTAL; IT PRINTS BLANK FOR UNSIGNED/         *
+      *               NON-NEGATIVE TOTALS.                             *
+      ******************************************************************
+       01  RP-TRAILER-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  RP-TRL-LIT-READ    PIC X(18) VALUE 'RECORDS READ    : '.
+           05  RP-TRL-RECS-READ   PIC ZZZ.ZZ9 VALUE ZEROES.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  RP-TRL-LIT-WRTN    PIC X(18) VALUE 'RECORDS WRITTEN : '.
+           05  RP-TRL-RECS-WRTN   PIC ZZZ.ZZ9 VALUE ZEROES.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  RP-TRL-LIT-CTL     PIC X(18) VALUE 'CONTROL TOTAL   : '.
+           05  RP-TRL-CONTROL-TOT PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROES.
