@@ -0,0 +1,19 @@
+      ******************************************************************
+      * COPYBOOK    : CPYRPTHD                                         *
+      * DATE        : 2026-08-09                                       *
+      * AUTHOR      : EDUC360 BATCH STANDARDS                          *
+      * PURPOSE     : STANDARD REPORT HEADER LINE. MOVE THE PROGRAM-ID,*
+      *               REPORT TITLE AND RUN DATE IN ONCE AT THE START   *
+      *               OF THE RUN, BUMP RP-HDR-PAGE AND REWRITE IT AT   *
+      *               EACH PAGE BREAK.                                 *
+      ******************************************************************
+       01  RP-HEADER-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  RP-HDR-PROGRAM     PIC X(08) VALUE SPACES.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  RP-HDR-TITLE       PIC X(40) VALUE SPACES.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  RP-HDR-RUN-DATE    PIC X(10) VALUE SPACES.
+           05  FILLER             PIC X(05) VALUE SPACES.
+           05  RP-HDR-PAGE-LIT    PIC X(05) VALUE 'PAGE '.
+           05  RP-HDR-PAGE        PIC ZZZ9  VALUE ZEROES.
