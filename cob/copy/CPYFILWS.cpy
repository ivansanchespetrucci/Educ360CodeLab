@@ -0,0 +1,11 @@
+      ******************************************************************
+      * COPYBOOK    : CPYFILWS                                         *
+      * DATE        : 2026-08-09                                       *
+      * AUTHOR      : EDUC360 BATCH STANDARDS                          *
+      * PURPOSE     : WORKING STORAGE FOR THE COMMON FILE-STATUS       *
+      *               CHECK USED WITH CPYFILCHK. MOVE THE FILE'S OWN   *
+      *               STATUS FIELD AND A SHORT FILE NAME IN HERE       *
+      *               BEFORE PERFORM CHECK-FILE-STATUS.                *
+      ******************************************************************
+       01  WS-FILE-STATUS        PIC X(02) VALUE SPACES.
+       01  WS-FILE-ID            PIC X(20) VALUE SPACES.
