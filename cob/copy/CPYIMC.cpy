@@ -0,0 +1,28 @@
+      ******************************************************************
+      * COPYBOOK    : CPYIMC                                           *
+      * DATE        : 2026-08-09                                       *
+      * AUTHOR      : EDUC360 BATCH STANDARDS                          *
+      * PURPOSE     : SHARED BMI CALCULATION AND CLASSIFICATION LOGIC, *
+      *               SO EXERC007 AND COB002 STOP DISAGREEING ON VALID *
+      *               INPUT RANGES AND ON WHERE THE BRACKETS FALL.     *
+      * PARAMETERS  : REPLACE :PESO:, :ALTURA:, :IMC: AND :CLASSE:     *
+      *               WITH THE CALLING PROGRAM'S OWN WORKING-STORAGE   *
+      *               FIELD NAMES. :PESO: AND :ALTURA: MUST BE         *
+      *               PIC 9(03)V9(02), :IMC: PIC 9(03)V9(02) AND       *
+      *               :CLASSE: PIC X(09).                              *
+      ******************************************************************
+       CALCULAR-CLASSIFICAR-IMC.
+           COMPUTE :IMC: ROUNDED = :PESO: / (:ALTURA: * :ALTURA:).
+      *
+           EVALUATE TRUE
+             WHEN :IMC: IS LESS THAN 18,5
+               MOVE 'ABAIXO   ' TO :CLASSE:
+             WHEN :IMC: IS LESS THAN 25,0
+               MOVE 'NORMAL   ' TO :CLASSE:
+             WHEN :IMC: IS LESS THAN 30,0
+               MOVE 'SOBREPESO' TO :CLASSE:
+             WHEN :IMC: IS LESS THAN 40,0
+               MOVE 'ACIMA    ' TO :CLASSE:
+             WHEN OTHER
+               MOVE 'OBESO III' TO :CLASSE:
+           END-EVALUATE.
