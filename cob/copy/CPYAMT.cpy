@@ -0,0 +1,11 @@
+      ******************************************************************
+      * COPYBOOK    : CPYAMT                                           *
+      * DATE        : 2026-08-09                                       *
+      * AUTHOR      : EDUC360 BATCH STANDARDS                          *
+      * PURPOSE     : STANDARD EDITED MONEY-AMOUNT DISPLAY FORMAT.     *
+      *               ONE SHARED PICTURE SO REPORT COLUMNS LINE UP     *
+      *               THE SAME WAY IN EVERY PROGRAM. COPY IT RIGHT     *
+      *               AFTER YOUR OWN LEVEL NUMBER AND DATA NAME, e.g. *
+      *               05  WS-DT-VALOR         COPY CPYAMT.            *
+      ******************************************************************
+           PIC ZZ.ZZZ.ZZ9,99.
