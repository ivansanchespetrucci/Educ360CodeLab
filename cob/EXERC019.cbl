@@ -3,55 +3,294 @@
       * DATE        : 2025-03-29                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : SUM TWO 3x3 MATRICES AND DISPLAY RESULT          *
+      * PURPOSE     : TWO-PERIOD INVENTORY VARIANCE REPORT, FLAGGING   *
+      *               ROWS WHOSE VARIANCE EXCEEDS A THRESHOLD          *
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09 JM  FIXED PROGRAM-ID (WAS MISTAKENLY EXERC016, A    *
+      *                LEFTOVER FROM A COPY/PASTE).                   *
+      * 2026-08-09 JM  REPLACED THE TWO ACCEPTED 3x3 MATRICES AND      *
+      *                THEIR SIMPLE CELL-BY-CELL SUM WITH A CURRENT-   *
+      *                PERIOD FILE AND A PRIOR-PERIOD FILE, REPORTING  *
+      *                THE DIFFERENCE MATRIX (VARIANCE), WITH A ROW    *
+      *                FLAGGED FOR FOLLOW-UP WHEN ITS VARIANCE SUM     *
+      *                EXCEEDS A CONTROL-FILE THRESHOLD.              *
+      * 2026-08-09 JM  WIDENED THE DETAIL/SUBTOTAL AMOUNT FIELDS TO 8  *
+      *                INTEGER DIGITS TO MATCH THEIR SOURCE FIELDS -   *
+      *                THE OLD PICTURES WERE NARROWER AND WOULD        *
+      *                TRUNCATE LARGE SUBTOTALS. WS-DT-ATUAL/ANTERIOR  *
+      *                MOVED TO COPY CPYAMT (UNSIGNED SOURCES);        *
+      *                WS-DT-VARIANCA/WS-SB-VALOR KEPT THEIR OWN       *
+      *                FLOATING-SIGN PICTURE, WIDENED TO THE SAME     *
+      *                8 DIGITS, SINCE CPYAMT HAS NO SIGN AND THESE    *
+      *                TWO FIELDS CAN GO NEGATIVE.                     *
+      * 2026-08-09 JM  ADDED THE MISSING FILE STATUS CHECK AFTER THE   *
+      *                READ CONTROL-FILE, MATCHING THE CHECK ALREADY   *
+      *                DONE AFTER ITS OPEN.                            *
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXERC016.
+       PROGRAM-ID. EXERC019.
        AUTHOR. FABIO MARQUES.
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE    ASSIGN TO INVCTL
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-CONTROL-STATUS.
+      *
+           SELECT CURRENT-FILE    ASSIGN TO INVATUAL
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-CURRENT-STATUS.
+      *
+           SELECT PRIOR-FILE      ASSIGN TO INVANTER
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-PRIOR-STATUS.
+      *
+           SELECT REPORT-FILE     ASSIGN TO INVRPT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-REC.
+           05  CTL-LINHAS         PIC 9(02).
+           05  CTL-COLUNAS        PIC 9(02).
+           05  CTL-LIMIAR         PIC 9(06)V9(02).
+      *
+       FD  CURRENT-FILE.
+       01  CURRENT-REC.
+           05  CUR-LINHA          PIC 9(02).
+           05  CUR-COLUNA         PIC 9(02).
+           05  CUR-QTD            PIC 9(06)V9(02).
+      *
+       FD  PRIOR-FILE.
+       01  PRIOR-REC.
+           05  ANT-LINHA          PIC 9(02).
+           05  ANT-COLUNA         PIC 9(02).
+           05  ANT-QTD            PIC 9(06)V9(02).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
       *
        WORKING-STORAGE SECTION.
-       01  WS-MATRIZ-A.
-           05  WS-LINHAS-A          OCCURS 3 TIMES.
-               10  WS-COLUNAS-A     OCCURS 3 TIMES.
-                   15  WS-VALORES-A PIC 9(02)V9(02) VALUE ZEROES.
-       01  WS-MATRIZ-B.
-           05  WS-LINHAS-B          OCCURS 3 TIMES.
-               10  WS-COLUNAS-B     OCCURS 3 TIMES.
-                   15  WS-VALORES-B PIC 9(02)V9(02) VALUE ZEROES.
-       01  WS-SOMA                  PIC 9(02)V9(02) VALUE ZEROES.
-      *
-       01  WS-I                     PIC 9(01)       VALUE ZEROES.
-       01  WS-J                     PIC 9(01)       VALUE ZEROES.
-       01  WS-SOMA-EDIT             PIC Z9,99       VALUE ZEROES.
+       01  WS-CONTROL-STATUS      PIC X(02) VALUE SPACES.
+       01  WS-CURRENT-STATUS      PIC X(02) VALUE SPACES.
+       01  WS-PRIOR-STATUS        PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+           COPY CPYFILWS.
+       01  WS-EOF-CURRENT         PIC X(01) VALUE 'N'.
+       01  WS-EOF-PRIOR           PIC X(01) VALUE 'N'.
+      *
+       01  WS-QTD-LINHAS          PIC 9(02) VALUE ZEROES.
+       01  WS-QTD-COLUNAS         PIC 9(02) VALUE ZEROES.
+       01  WS-LIMIAR              PIC 9(06)V9(02) VALUE ZEROES.
+      *
+       01  WS-MATRIZ-ATUAL.
+           05  WS-LINHA-ATUAL     OCCURS 50 TIMES.
+               10  WS-COLUNA-ATUAL OCCURS 50 TIMES.
+                   15  WS-VALOR-ATUAL PIC 9(06)V9(02) VALUE ZEROES.
+      *
+       01  WS-MATRIZ-ANTERIOR.
+           05  WS-LINHA-ANTER     OCCURS 50 TIMES.
+               10  WS-COLUNA-ANTER OCCURS 50 TIMES.
+                   15  WS-VALOR-ANTER PIC 9(06)V9(02) VALUE ZEROES.
+      *
+       01  WS-VARIANCIA           PIC S9(06)V9(02) VALUE ZEROES.
+       01  WS-SOMA-LINHA-VAR      PIC S9(08)V9(02) VALUE ZEROES.
+       01  WS-SOMA-ABS            PIC 9(08)V9(02) VALUE ZEROES.
+      *
+       01  WS-I                   PIC 9(02) VALUE ZEROES.
+       01  WS-J                   PIC 9(02) VALUE ZEROES.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-DT-LIT-LIN      PIC X(07) VALUE 'LINHA '.
+           05  WS-DT-LINHA        PIC Z9.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-LIT-COL      PIC X(08) VALUE 'COLUNA '.
+           05  WS-DT-COLUNA       PIC Z9.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-LIT-ATU      PIC X(08) VALUE 'ATUAL : '.
+           05  WS-DT-ATUAL        COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-LIT-ANT      PIC X(11) VALUE 'ANTERIOR : '.
+           05  WS-DT-ANTERIOR     COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-LIT-VAR      PIC X(11) VALUE 'VARIANCA : '.
+           05  WS-DT-VARIANCA     PIC -ZZ.ZZZ.ZZ9,99.
+      *
+       01  WS-SUBTOT-LINHA-LINE.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-SB-LIT          PIC X(26)
+               VALUE 'VARIANCA TOTAL DA LINHA  '.
+           05  WS-SB-LINHA        PIC Z9.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  FILLER             PIC X(02) VALUE ': '.
+           05  WS-SB-VALOR        PIC -ZZ.ZZZ.ZZ9,99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-SB-FLAG         PIC X(30).
+      *
+           COPY CPYRPTHD.
+           COPY CPYRPTTL.
+      *
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY        PIC 9(04).
+           05  WS-RUN-MM          PIC 9(02).
+           05  WS-RUN-DD          PIC 9(02).
+       01  WS-RUN-DATE-EDIT       PIC X(10).
+      *
+       01  WS-PAGE-NO             PIC 9(04) VALUE ZEROES.
+       01  WS-RECS-READ           PIC 9(07) VALUE ZEROES.
+       01  WS-RECS-WRTN           PIC 9(07) VALUE ZEROES.
+       01  WS-CONTROL-TOT         PIC 9(08)V9(02) VALUE ZEROES.
       *
        PROCEDURE DIVISION.
-
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
-             PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 3
-               ACCEPT WS-VALORES-A(WS-I, WS-J)
-             END-PERFORM
-           END-PERFORM
+       MAIN.
+           PERFORM INICIALIZAR.
       *
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
-             PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 3
-               ACCEPT WS-VALORES-B(WS-I, WS-J)
-             END-PERFORM
-           END-PERFORM
-      *
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
-             PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 3
-               COMPUTE WS-SOMA = WS-VALORES-A(WS-I, WS-J) +
-                                 WS-VALORES-B(WS-I, WS-J)
-               MOVE WS-SOMA TO WS-SOMA-EDIT
-              DISPLAY WS-SOMA-EDIT
-             END-PERFORM
-           END-PERFORM
+           PERFORM CARREGAR-ATUAL
+             WITH TEST AFTER
+             UNTIL WS-EOF-CURRENT IS EQUAL TO 'Y'.
+      *
+           PERFORM CARREGAR-ANTERIOR
+             WITH TEST AFTER
+             UNTIL WS-EOF-PRIOR IS EQUAL TO 'Y'.
+      *
+           PERFORM IMPRIMIR-VARIANCIA.
+           PERFORM FINALIZAR.
       *
            GOBACK.
+      *
+       INICIALIZAR.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-EDIT(1:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(3:1).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-EDIT(4:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(6:1).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-EDIT(7:4).
+      *
+           OPEN INPUT  CONTROL-FILE.
+           MOVE WS-CONTROL-STATUS TO WS-FILE-STATUS.
+           MOVE 'CONTROL-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           READ CONTROL-FILE.
+           MOVE WS-CONTROL-STATUS TO WS-FILE-STATUS.
+           MOVE 'CONTROL-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           MOVE CTL-LINHAS  TO WS-QTD-LINHAS.
+           MOVE CTL-COLUNAS TO WS-QTD-COLUNAS.
+           MOVE CTL-LIMIAR  TO WS-LIMIAR.
+           CLOSE CONTROL-FILE.
+      *
+           OPEN INPUT  CURRENT-FILE.
+           MOVE WS-CURRENT-STATUS TO WS-FILE-STATUS.
+           MOVE 'CURRENT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN INPUT  PRIOR-FILE.
+           MOVE WS-PRIOR-STATUS   TO WS-FILE-STATUS.
+           MOVE 'PRIOR-FILE'      TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           MOVE 'EXERC019'               TO RP-HDR-PROGRAM.
+           MOVE 'VARIANCIA DE ESTOQUE'   TO RP-HDR-TITLE.
+           MOVE WS-RUN-DATE-EDIT          TO RP-HDR-RUN-DATE.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO                TO RP-HDR-PAGE.
+           MOVE RP-HEADER-LINE             TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       CARREGAR-ATUAL.
+           READ CURRENT-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-CURRENT
+           END-READ.
+           MOVE WS-CURRENT-STATUS TO WS-FILE-STATUS.
+           MOVE 'CURRENT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-CURRENT IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             MOVE CUR-QTD TO WS-VALOR-ATUAL(CUR-LINHA, CUR-COLUNA)
+           END-IF.
+      *
+       CARREGAR-ANTERIOR.
+           READ PRIOR-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-PRIOR
+           END-READ.
+           MOVE WS-PRIOR-STATUS TO WS-FILE-STATUS.
+           MOVE 'PRIOR-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-PRIOR IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             MOVE ANT-QTD TO WS-VALOR-ANTER(ANT-LINHA, ANT-COLUNA)
+           END-IF.
+      *
+       IMPRIMIR-VARIANCIA.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-QTD-LINHAS
+             MOVE ZEROES TO WS-SOMA-LINHA-VAR
+             PERFORM VARYING WS-J FROM 1 BY 1
+                     UNTIL WS-J > WS-QTD-COLUNAS
+               COMPUTE WS-VARIANCIA =
+                       WS-VALOR-ATUAL(WS-I, WS-J) -
+                       WS-VALOR-ANTER(WS-I, WS-J)
+               ADD WS-VARIANCIA TO WS-SOMA-LINHA-VAR
+               ADD WS-VALOR-ATUAL(WS-I, WS-J) TO WS-CONTROL-TOT
+               MOVE WS-I                       TO WS-DT-LINHA
+               MOVE WS-J                       TO WS-DT-COLUNA
+               MOVE WS-VALOR-ATUAL(WS-I, WS-J)  TO WS-DT-ATUAL
+               MOVE WS-VALOR-ANTER(WS-I, WS-J)  TO WS-DT-ANTERIOR
+               MOVE WS-VARIANCIA                TO WS-DT-VARIANCA
+               MOVE WS-DETAIL-LINE              TO REPORT-LINE
+               PERFORM GRAVAR-LINHA-RELATORIO
+             END-PERFORM
+      *
+             IF WS-SOMA-LINHA-VAR IS LESS THAN ZEROES
+               COMPUTE WS-SOMA-ABS = WS-SOMA-LINHA-VAR * -1
+             ELSE
+               MOVE WS-SOMA-LINHA-VAR TO WS-SOMA-ABS
+             END-IF
+      *
+             MOVE WS-I              TO WS-SB-LINHA
+             MOVE WS-SOMA-LINHA-VAR TO WS-SB-VALOR
+             IF WS-SOMA-ABS IS GREATER THAN WS-LIMIAR
+               MOVE '** ACIMA DO LIMIAR - REVISAR **' TO WS-SB-FLAG
+             ELSE
+               MOVE SPACES TO WS-SB-FLAG
+             END-IF
+             MOVE WS-SUBTOT-LINHA-LINE TO REPORT-LINE
+             PERFORM GRAVAR-LINHA-RELATORIO
+           END-PERFORM.
+      *
+       GRAVAR-LINHA-RELATORIO.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           ADD 1 TO WS-RECS-WRTN.
+      *
+       FINALIZAR.
+           MOVE WS-RECS-READ     TO RP-TRL-RECS-READ.
+           MOVE WS-RECS-WRTN     TO RP-TRL-RECS-WRTN.
+           MOVE WS-CONTROL-TOT   TO RP-TRL-CONTROL-TOT.
+           MOVE RP-TRAILER-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           CLOSE CURRENT-FILE.
+           CLOSE PRIOR-FILE.
+           CLOSE REPORT-FILE.
+      *
+           COPY CPYFILCHK.
