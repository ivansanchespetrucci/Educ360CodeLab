@@ -3,51 +3,266 @@
       * DATE        : 2025-03-29                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : FIND ROW WITH HIGHEST SUM IN 4x3 MATRIX          *
+      * PURPOSE     : WAREHOUSE BIN-UTILIZATION REPORT, WITH ROW AND   *
+      *               COLUMN SUBTOTALS, OVER A GRID SIZED AT RUN TIME  *
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09 JM  FIXED PROGRAM-ID (WAS MISTAKENLY EXERC016, A    *
+      *                LEFTOVER FROM A COPY/PASTE).                   *
+      * 2026-08-09 JM  REPLACED THE HARDCODED 3x3 ACCEPT-BUILT MATRIX  *
+      *                WITH A BIN-FILE READ INTO A GRID WHOSE ROW/     *
+      *                COLUMN COUNT COMES FROM CONTROL-FILE, SINCE OUR *
+      *                STORAGE GRIDS AREN'T ALL 3x3.                  *
+      * 2026-08-09 JM  ADDED ROW AND COLUMN SUBTOTALS TO THE REPORT,   *
+      *                NOT JUST THE SINGLE HIGHEST-UTILIZATION ROW.    *
+      * 2026-08-09 JM  SWITCHED THE DETAIL/SUBTOTAL QUANTITY FIELDS TO *
+      *                COPY CPYAMT - THE OLD LOCAL PICTURES WERE ONE   *
+      *                OR TWO INTEGER DIGITS NARROWER THAN THEIR       *
+      *                SOURCE FIELDS AND WOULD TRUNCATE LARGE SUBTOTALS*
+      * 2026-08-09 JM  ADDED THE MISSING FILE STATUS CHECK AFTER THE   *
+      *                READ CONTROL-FILE, MATCHING THE CHECK ALREADY   *
+      *                DONE AFTER ITS OPEN.                            *
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXERC016.
+       PROGRAM-ID. EXERC018.
        AUTHOR. FABIO MARQUES.
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE    ASSIGN TO BINCTL
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-CONTROL-STATUS.
+      *
+           SELECT BIN-FILE        ASSIGN TO BINFILE
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-BIN-STATUS.
+      *
+           SELECT REPORT-FILE     ASSIGN TO BINRPT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-REC.
+           05  CTL-LINHAS         PIC 9(02).
+           05  CTL-COLUNAS        PIC 9(02).
+      *
+       FD  BIN-FILE.
+       01  BIN-REC.
+           05  BIN-LINHA          PIC 9(02).
+           05  BIN-COLUNA         PIC 9(02).
+           05  BIN-QTD            PIC 9(04)V9(02).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
       *
        WORKING-STORAGE SECTION.
+       01  WS-CONTROL-STATUS      PIC X(02) VALUE SPACES.
+       01  WS-BIN-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+           COPY CPYFILWS.
+       01  WS-EOF-BIN             PIC X(01) VALUE 'N'.
+      *
+       01  WS-QTD-LINHAS          PIC 9(02) VALUE ZEROES.
+       01  WS-QTD-COLUNAS         PIC 9(02) VALUE ZEROES.
+      *
        01  WS-MATRIZ.
-           05  WS-LINHAS          OCCURS 3 TIMES.
-               10  WS-COLUNAS     OCCURS 3 TIMES.
-                   15  WS-VALORES PIC 9(02)V9(02) VALUE ZEROES.
-       01  WS-SOMA                PIC 9(02)V9(02) VALUE ZEROES.
-       01  WS-MAIOR-SOMA          PIC 9(02)V9(02) VALUE ZEROES.
-       01  WS-LINHA               PIC 9(01)       VALUE ZEROES.
+           05  WS-LINHA-TAB       OCCURS 50 TIMES.
+               10  WS-COLUNA-TAB  OCCURS 50 TIMES.
+                   15  WS-BIN-VALOR PIC 9(06)V9(02) VALUE ZEROES.
+      *
+       01  WS-SOMA-LINHA-TAB.
+           05  WS-SL-VALOR        OCCURS 50 TIMES
+                                   PIC 9(08)V9(02) VALUE ZEROES.
+       01  WS-SOMA-COLUNA-TAB.
+           05  WS-SC-VALOR        OCCURS 50 TIMES
+                                   PIC 9(08)V9(02) VALUE ZEROES.
+      *
+       01  WS-MAIOR-LINHA         PIC 9(02) VALUE ZEROES.
+       01  WS-MAIOR-SOMA          PIC 9(08)V9(02) VALUE ZEROES.
       *
-       01  WS-I                   PIC 9(01)        VALUE ZEROES.
-       01  WS-J                   PIC 9(01)        VALUE ZEROES.
-       01  WS-MAIOR-SOMA-EDIT     PIC Z9,99        VALUE ZEROES.
+       01  WS-I                   PIC 9(02) VALUE ZEROES.
+       01  WS-J                   PIC 9(02) VALUE ZEROES.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-DT-LIT-LIN      PIC X(07) VALUE 'LINHA '.
+           05  WS-DT-LINHA        PIC Z9.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-LIT-COL      PIC X(08) VALUE 'COLUNA '.
+           05  WS-DT-COLUNA       PIC Z9.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-LIT-QTD      PIC X(06) VALUE 'QTD : '.
+           05  WS-DT-QTD          COPY CPYAMT.
+      *
+       01  WS-SUBTOT-LINHA-LINE.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-SB-LIT          PIC X(17) VALUE 'SUBTOTAL LINHA  '.
+           05  WS-SB-LINHA        PIC Z9.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  FILLER             PIC X(05) VALUE ': '.
+           05  WS-SB-VALOR        COPY CPYAMT.
+      *
+       01  WS-SUBTOT-COLUNA-LINE.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-SC-LIT          PIC X(17) VALUE 'SUBTOTAL COLUNA '.
+           05  WS-SC-COLUNA       PIC Z9.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  FILLER             PIC X(05) VALUE ': '.
+           05  WS-SC-DISP-VALOR   COPY CPYAMT.
+      *
+       01  WS-MAIOR-LINE.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-ML-LIT          PIC X(36)
+               VALUE 'LINHA DE MAIOR UTILIZACAO - LINHA '.
+           05  WS-ML-LINHA        PIC Z9.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-ML-LIT2         PIC X(08) VALUE 'SOMA : '.
+           05  WS-ML-VALOR        COPY CPYAMT.
+      *
+           COPY CPYRPTHD.
+           COPY CPYRPTTL.
+      *
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY        PIC 9(04).
+           05  WS-RUN-MM          PIC 9(02).
+           05  WS-RUN-DD          PIC 9(02).
+       01  WS-RUN-DATE-EDIT       PIC X(10).
+      *
+       01  WS-PAGE-NO             PIC 9(04) VALUE ZEROES.
+       01  WS-RECS-READ           PIC 9(07) VALUE ZEROES.
+       01  WS-RECS-WRTN           PIC 9(07) VALUE ZEROES.
+       01  WS-CONTROL-TOT         PIC 9(08)V9(02) VALUE ZEROES.
       *
        PROCEDURE DIVISION.
-
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
-             MOVE ZERO TO WS-SOMA
-
-             PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 3
-               ACCEPT WS-VALORES(WS-I, WS-J)
-
-               ADD WS-VALORES(WS-I, WS-J) TO WS-SOMA
+       MAIN.
+           PERFORM INICIALIZAR.
+      *
+           PERFORM CARREGAR-BIN
+             WITH TEST AFTER
+             UNTIL WS-EOF-BIN IS EQUAL TO 'Y'.
+      *
+           PERFORM IMPRIMIR-MATRIZ.
+           PERFORM IMPRIMIR-SUBTOTAIS-COLUNA.
+           PERFORM IMPRIMIR-MAIOR-LINHA.
+           PERFORM FINALIZAR.
+      *
+           GOBACK.
+      *
+       INICIALIZAR.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-EDIT(1:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(3:1).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-EDIT(4:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(6:1).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-EDIT(7:4).
+      *
+           OPEN INPUT  CONTROL-FILE.
+           MOVE WS-CONTROL-STATUS TO WS-FILE-STATUS.
+           MOVE 'CONTROL-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           READ CONTROL-FILE.
+           MOVE WS-CONTROL-STATUS TO WS-FILE-STATUS.
+           MOVE 'CONTROL-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           MOVE CTL-LINHAS  TO WS-QTD-LINHAS.
+           MOVE CTL-COLUNAS TO WS-QTD-COLUNAS.
+           CLOSE CONTROL-FILE.
+      *
+           OPEN INPUT  BIN-FILE.
+           MOVE WS-BIN-STATUS   TO WS-FILE-STATUS.
+           MOVE 'BIN-FILE'      TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           MOVE 'EXERC018'               TO RP-HDR-PROGRAM.
+           MOVE 'UTILIZACAO DE BINS'     TO RP-HDR-TITLE.
+           MOVE WS-RUN-DATE-EDIT          TO RP-HDR-RUN-DATE.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO                TO RP-HDR-PAGE.
+           MOVE RP-HEADER-LINE             TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       CARREGAR-BIN.
+           READ BIN-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-BIN
+           END-READ.
+           MOVE WS-BIN-STATUS TO WS-FILE-STATUS.
+           MOVE 'BIN-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-BIN IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             MOVE BIN-QTD TO WS-BIN-VALOR(BIN-LINHA, BIN-COLUNA)
+             ADD BIN-QTD  TO WS-CONTROL-TOT
+           END-IF.
+      *
+       IMPRIMIR-MATRIZ.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-QTD-LINHAS
+             MOVE ZEROES TO WS-SL-VALOR(WS-I)
+             PERFORM VARYING WS-J FROM 1 BY 1
+                     UNTIL WS-J > WS-QTD-COLUNAS
+               ADD WS-BIN-VALOR(WS-I, WS-J) TO WS-SL-VALOR(WS-I)
+               ADD WS-BIN-VALOR(WS-I, WS-J) TO WS-SC-VALOR(WS-J)
+               MOVE WS-I                    TO WS-DT-LINHA
+               MOVE WS-J                    TO WS-DT-COLUNA
+               MOVE WS-BIN-VALOR(WS-I, WS-J) TO WS-DT-QTD
+               MOVE WS-DETAIL-LINE           TO REPORT-LINE
+               PERFORM GRAVAR-LINHA-RELATORIO
              END-PERFORM
-
-             IF WS-SOMA IS GREATER THAN WS-MAIOR-SOMA
-               MOVE WS-I    TO WS-LINHA
-               MOVE WS-SOMA TO WS-MAIOR-SOMA
+      *
+             IF WS-SL-VALOR(WS-I) IS GREATER THAN WS-MAIOR-SOMA
+               MOVE WS-I             TO WS-MAIOR-LINHA
+               MOVE WS-SL-VALOR(WS-I) TO WS-MAIOR-SOMA
              END-IF
-           END-PERFORM
       *
-           MOVE WS-MAIOR-SOMA TO WS-MAIOR-SOMA-EDIT.
-           DISPLAY 'A LINHA DE MAIOR VALOR SOMA DOS SEUS ELEMENTOS E'
-                   ' A LINHA ' WS-LINHA ' COM SOMA ' WS-MAIOR-SOMA-EDIT.
+             MOVE WS-I              TO WS-SB-LINHA
+             MOVE WS-SL-VALOR(WS-I) TO WS-SB-VALOR
+             MOVE WS-SUBTOT-LINHA-LINE TO REPORT-LINE
+             PERFORM GRAVAR-LINHA-RELATORIO
+           END-PERFORM.
       *
-           GOBACK.
+       IMPRIMIR-SUBTOTAIS-COLUNA.
+           PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-QTD-COLUNAS
+             MOVE WS-J              TO WS-SC-COLUNA
+             MOVE WS-SC-VALOR(WS-J) TO WS-SC-DISP-VALOR
+             MOVE WS-SUBTOT-COLUNA-LINE TO REPORT-LINE
+             PERFORM GRAVAR-LINHA-RELATORIO
+           END-PERFORM.
+      *
+       IMPRIMIR-MAIOR-LINHA.
+           MOVE WS-MAIOR-LINHA TO WS-ML-LINHA.
+           MOVE WS-MAIOR-SOMA  TO WS-ML-VALOR.
+           MOVE WS-MAIOR-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       GRAVAR-LINHA-RELATORIO.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           ADD 1 TO WS-RECS-WRTN.
+      *
+       FINALIZAR.
+           MOVE WS-RECS-READ     TO RP-TRL-RECS-READ.
+           MOVE WS-RECS-WRTN     TO RP-TRL-RECS-WRTN.
+           MOVE WS-CONTROL-TOT   TO RP-TRL-CONTROL-TOT.
+           MOVE RP-TRAILER-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           CLOSE BIN-FILE.
+           CLOSE REPORT-FILE.
+      *
+           COPY CPYFILCHK.
