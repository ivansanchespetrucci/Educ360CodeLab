@@ -0,0 +1,144 @@
+      ******************************************************************
+      * FILE NAME   : EDUC360-MENU                                     *
+      * DATE        : 2026-08-09                                       *
+      * AUTHOR      : JM                                               *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : SINGLE CONSOLE ENTRY POINT FOR THE EXERC0XX/     *
+      *               COB0XX SUITE. DISPLAYS A NUMBERED MENU AND CALLS *
+      *               THE SELECTED PROGRAM AS A SUBPROGRAM, SO AN      *
+      *               OPERATOR CAN LAUNCH ANY JOB IN THE SUITE WITHOUT *
+      *               KNOWING WHICH OF THE LOAD MODULES TO RUN.        *
+      *               SEQCHK IS NOT LISTED - IT IS A LINKAGE-SECTION   *
+      *               UTILITY SUBROUTINE CALLED BY OTHER PROGRAMS, NOT *
+      *               A STANDALONE JOB AN OPERATOR WOULD LAUNCH.       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDUC360-MENU.
+       AUTHOR. JM.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OPCAO               PIC 9(02) VALUE ZEROES.
+       01  WS-SAIR                PIC X(01) VALUE 'N'.
+           88  WS-SAIR-SIM        VALUE 'S'.
+      *
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM EXIBIR-MENU
+             WITH TEST BEFORE
+             UNTIL WS-SAIR-SIM.
+      *
+           GOBACK.
+      *
+       EXIBIR-MENU.
+           DISPLAY ' '.
+           DISPLAY '============================================='.
+           DISPLAY ' EDUC360 BATCH SUITE - MENU DE OPERADOR'.
+           DISPLAY '============================================='.
+           DISPLAY ' 02 - EXERC002  LOTE DE AREAS'.
+           DISPLAY ' 03 - EXERC003  EXTRATO DE TEMPO DE EMPRESA'.
+           DISPLAY ' 04 - EXERC004  FOLHA DE PAGAMENTO'.
+           DISPLAY ' 05 - EXERC005  DISTANCIA E ALUGUEL DE CIDADES'.
+           DISPLAY ' 06 - EXERC006  ESTORNO DE LANCAMENTOS CONTABEIS'.
+           DISPLAY ' 07 - EXERC007  TRIAGEM DE SAUDE DE PACIENTES'.
+           DISPLAY ' 08 - EXERC008  COMISSAO DE VENDEDORES'.
+           DISPLAY ' 09 - EXERC009  CLASSIFICACAO DE TRANSACOES'.
+           DISPLAY ' 10 - EXERC010  AMORTIZACAO DE EMPRESTIMO'.
+           DISPLAY ' 11 - EXERC011  CHECKOUT DE LOJA'.
+           DISPLAY ' 12 - EXERC012  MEDIA DE TURMA'.
+           DISPLAY ' 13 - EXERC013  RANKING DE DESEMPENHO'.
+           DISPLAY ' 14 - EXERC014  PRECO DE COMMODITIES'.
+           DISPLAY ' 15 - EXERC015  UTILITARIO DE ORDENACAO'.
+           DISPLAY ' 16 - EXERC016  CONTROLE DE LOTE'.
+           DISPLAY ' 17 - EXERC017  MANUTENCAO CUSTOMER-MASTER'.
+           DISPLAY ' 18 - EXERC018  MATRIZ CONTROLADA POR ARQUIVO'.
+           DISPLAY ' 19 - EXERC019  VARIANCIA DE ESTOQUE'.
+           DISPLAY ' 20 - COB001    CONVERSAO CAMBIAL'.
+           DISPLAY ' 21 - COB002    CALCULO DE IMC'.
+           DISPLAY ' 00 - SAIR'.
+           DISPLAY '============================================='.
+           DISPLAY 'OPCAO: '.
+           ACCEPT WS-OPCAO.
+      *
+           EVALUATE WS-OPCAO
+             WHEN 00
+               MOVE 'S' TO WS-SAIR
+             WHEN 02
+               CALL 'EXERC002'
+               CANCEL 'EXERC002'
+             WHEN 03
+               CALL 'EXERC003'
+               CANCEL 'EXERC003'
+             WHEN 04
+               CALL 'EXERC004'
+               CANCEL 'EXERC004'
+             WHEN 05
+               CALL 'EXERC005'
+               CANCEL 'EXERC005'
+             WHEN 06
+               CALL 'EXERC006'
+               CANCEL 'EXERC006'
+             WHEN 07
+               CALL 'EXERC007'
+               CANCEL 'EXERC007'
+             WHEN 08
+               CALL 'EXERC008'
+               CANCEL 'EXERC008'
+             WHEN 09
+               CALL 'EXERC009'
+               CANCEL 'EXERC009'
+             WHEN 10
+               CALL 'EXERC010'
+               CANCEL 'EXERC010'
+             WHEN 11
+               CALL 'EXERC011'
+               CANCEL 'EXERC011'
+             WHEN 12
+               CALL 'EXERC012'
+               CANCEL 'EXERC012'
+             WHEN 13
+               CALL 'EXERC013'
+               CANCEL 'EXERC013'
+             WHEN 14
+               CALL 'EXERC014'
+               CANCEL 'EXERC014'
+             WHEN 15
+               CALL 'EXERC015'
+               CANCEL 'EXERC015'
+             WHEN 16
+               CALL 'EXERC016'
+               CANCEL 'EXERC016'
+             WHEN 17
+               CALL 'EXERC017'
+               CANCEL 'EXERC017'
+             WHEN 18
+               CALL 'EXERC018'
+               CANCEL 'EXERC018'
+             WHEN 19
+               CALL 'EXERC019'
+               CANCEL 'EXERC019'
+             WHEN 20
+               CALL 'COB001'
+               CANCEL 'COB001'
+             WHEN 21
+               CALL 'COB002'
+               CANCEL 'COB002'
+             WHEN OTHER
+               DISPLAY 'OPCAO INVALIDA - TENTE NOVAMENTE'
+           END-EVALUATE.
+      *
+      * A CALLED PROGRAM MAY HAVE SET RETURN-CODE ON ITS OWN WAY OUT -
+      * THE OPERATOR ALREADY SAW ITS MESSAGE ON THE CONSOLE, SO RESET
+      * IT HERE RATHER THAN LETTING IT LEAK INTO THE MENU'S OWN EXIT
+      * STATUS WHEN THE OPERATOR CONTINUES ON TO THE NEXT SELECTION.
+      * EACH CALLED PROGRAM IS ALSO CANCELLED IMMEDIATELY AFTER ITS
+      * CALL ABOVE SO ITS WORKING-STORAGE RE-INITIALIZES TO VALUE-
+      * CLAUSE DEFAULTS IF THE OPERATOR SELECTS THE SAME JOB AGAIN
+      * LATER IN THE SAME SESSION, RATHER THAN CARRYING FORWARD
+      * STALE ACCUMULATORS AND COUNTERS FROM THE PRIOR RUN.
+           MOVE ZERO TO RETURN-CODE.
