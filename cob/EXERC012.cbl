@@ -3,7 +3,19 @@
       * DATE        : 2025-03-22                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : CALCULATE AND DISPLAY AVERAGE OF 5 NUMBERS       *
+      * PURPOSE     : CLASS AVERAGE OVER A GRADE-FILE OF WHATEVER SIZE *
+      *               THE CLASS ACTUALLY IS, WITH A RUN-TO-RUN TREND   *
+      *               REPORT AGAINST PRIOR PERIODS                    *
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09 JM  REPLACED THE HARDCODED OCCURS 5/PERFORM VARYING *
+      *                UNTIL WS-I > 5 LOOP WITH A GRADE-FILE READ INTO *
+      *                AN OCCURS ... DEPENDING ON TABLE, SO CLASS SIZE *
+      *                NO LONGER HAS TO MATCH 5.                       *
+      * 2026-08-09 JM  ADDED A HISTORY-FILE KEYED BY RUN DATE SO EACH  *
+      *                RUN'S AVERAGE IS KEPT, AND A TREND REPORT       *
+      *                COMPARING TODAY'S AVERAGE AGAINST PRIOR RUNS.   *
+      * 2026-08-09 JM  SHORTENED THE GRADE-FILE AND HISTORY-FILE       *
+      *                ASSIGN CLAUSES TO 8-CHARACTER DD NAMES.         *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERC012.
@@ -13,27 +25,271 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-FILE      ASSIGN TO GRADEFIL
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-GRADE-STATUS.
+      *
+           SELECT HISTORY-FILE    ASSIGN TO GRDEHIST
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-HIST-STATUS.
+      *
+           SELECT REPORT-FILE     ASSIGN TO GRADERPT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-FILE.
+       01  GRADE-REC.
+           05  GRD-ALUNO-ID       PIC 9(06).
+           05  GRD-NOME           PIC X(30).
+           05  GRD-NOTA           PIC 9(02)V9(02).
+      *
+       FD  HISTORY-FILE.
+       01  HIST-REC.
+           05  HIST-DATA          PIC 9(08).
+           05  HIST-MEDIA         PIC 9(02)V9(02).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
       *
        WORKING-STORAGE SECTION.
-       01  WS-NUMEROS.
-           05  WS-NUMERO   PIC 9(02)        VALUE ZEROES OCCURS 5 TIMES.
-       01 WS-MEDIA         PIC 9(02)V9(2)   VALUE ZEROES.
+       01  WS-GRADE-STATUS        PIC X(02) VALUE SPACES.
+       01  WS-HIST-STATUS         PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+           COPY CPYFILWS.
+       01  WS-EOF-GRADE           PIC X(01) VALUE 'N'.
+       01  WS-EOF-HIST            PIC X(01) VALUE 'N'.
+      *
+      * CURRENT-TERM GRADE TABLE - READ FROM GRADE-FILE, ONE ROW PER
+      * STUDENT ACTUALLY ON THE FILE.
+       01  WS-QTD-ALUNOS          PIC 9(03) VALUE ZEROES.
+       01  WS-NOTAS-TAB.
+           05  WS-NOTA-LINHA      OCCURS 1 TO 500 TIMES
+                                   DEPENDING ON WS-QTD-ALUNOS.
+               10  WS-NOTA-ID       PIC 9(06).
+               10  WS-NOTA-NOME     PIC X(30).
+               10  WS-NOTA-VALOR    PIC 9(02)V9(02).
+      *
+      * PRIOR-PERIOD TREND TABLE - READ FROM HISTORY-FILE BEFORE TODAY'S
+      * RUN IS APPENDED TO IT.
+       01  WS-QTD-HIST             PIC 9(03) VALUE ZEROES.
+       01  WS-HIST-TAB.
+           05  WS-HIST-LINHA      OCCURS 1 TO 500 TIMES
+                                   DEPENDING ON WS-QTD-HIST.
+               10  WS-HIST-TAB-DATA  PIC 9(08).
+               10  WS-HIST-TAB-MEDIA PIC 9(02)V9(02).
+      *
+       01  WS-I                   PIC 9(03) VALUE ZEROES.
+       01  WS-ULTIMOS              PIC 9(03) VALUE ZEROES.
+       01  WS-SOMA                PIC 9(06)V9(02) VALUE ZEROES.
+       01  WS-MEDIA               PIC 9(02)V9(02) VALUE ZEROES.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-DT-ID           PIC 9(06).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-NOME         PIC X(30).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-NOTA         COPY CPYAMT.
+      *
+       01  WS-MEDIA-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-MED-LIT         PIC X(17) VALUE 'MEDIA DA TURMA : '.
+           05  WS-MED-VALOR       COPY CPYAMT.
+      *
+       01  WS-TREND-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-TRD-LIT         PIC X(10) VALUE 'PERIODO : '.
+           05  WS-TRD-DATA        PIC 9(08).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-TRD-LIT2        PIC X(10) VALUE 'MEDIA :   '.
+           05  WS-TRD-MEDIA       COPY CPYAMT.
+      *
+           COPY CPYRPTHD.
+           COPY CPYRPTTL.
       *
-       01 WS-I             PIC 9(1)         VALUE ZEROES.
-       01 WS-MEDIA-EDIT    PIC Z.ZZ9,99      VALUE ZEROES.
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY        PIC 9(04).
+           05  WS-RUN-MM          PIC 9(02).
+           05  WS-RUN-DD          PIC 9(02).
+       01  WS-RUN-DATE-EDIT       PIC X(10).
+       01  WS-RUN-DATE-NUM        PIC 9(08).
+      *
+       01  WS-PAGE-NO             PIC 9(04) VALUE ZEROES.
+       01  WS-RECS-READ           PIC 9(07) VALUE ZEROES.
+       01  WS-RECS-WRTN           PIC 9(07) VALUE ZEROES.
+       01  WS-CONTROL-TOT         PIC 9(08)V9(02) VALUE ZEROES.
       *
        PROCEDURE DIVISION.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
-             ACCEPT WS-NUMERO(WS-I)
-
-             ADD WS-NUMERO(WS-I) TO WS-MEDIA
-           END-PERFORM.
+       MAIN.
+           PERFORM INICIALIZAR.
+      *
+           PERFORM LER-GRADE
+             WITH TEST AFTER
+             UNTIL WS-EOF-GRADE IS EQUAL TO 'Y'.
       *
-           COMPUTE WS-MEDIA = WS-MEDIA / 5.
-           MOVE WS-MEDIA TO WS-MEDIA-EDIT.
-
-           DISPLAY 'A MEDIA E ' WS-MEDIA-EDIT.
+           PERFORM CALCULAR-MEDIA.
+           PERFORM IMPRIMIR-DETALHES.
+           PERFORM IMPRIMIR-TENDENCIA.
+           PERFORM GRAVAR-HISTORICO.
+      *
+           PERFORM FINALIZAR.
       *
            GOBACK.
+      *
+       INICIALIZAR.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-EDIT(1:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(3:1).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-EDIT(4:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(6:1).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-EDIT(7:4).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-NUM(1:4).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-NUM(5:2).
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-NUM(7:2).
+      *
+           OPEN INPUT  GRADE-FILE.
+           MOVE WS-GRADE-STATUS TO WS-FILE-STATUS.
+           MOVE 'GRADE-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN INPUT  HISTORY-FILE.
+           MOVE WS-HIST-STATUS  TO WS-FILE-STATUS.
+           MOVE 'HISTORY-FILE'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           PERFORM LER-HISTORICO
+             WITH TEST AFTER
+             UNTIL WS-EOF-HIST IS EQUAL TO 'Y'.
+      *
+           CLOSE HISTORY-FILE.
+      *
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           MOVE 'EXERC012'               TO RP-HDR-PROGRAM.
+           MOVE 'MEDIA DE TURMA'         TO RP-HDR-TITLE.
+           MOVE WS-RUN-DATE-EDIT          TO RP-HDR-RUN-DATE.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO                TO RP-HDR-PAGE.
+           MOVE RP-HEADER-LINE            TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       LER-GRADE.
+           READ GRADE-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-GRADE
+           END-READ.
+           MOVE WS-GRADE-STATUS TO WS-FILE-STATUS.
+           MOVE 'GRADE-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-GRADE IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             ADD 1 TO WS-QTD-ALUNOS
+             MOVE GRD-ALUNO-ID TO WS-NOTA-ID(WS-QTD-ALUNOS)
+             MOVE GRD-NOME     TO WS-NOTA-NOME(WS-QTD-ALUNOS)
+             MOVE GRD-NOTA     TO WS-NOTA-VALOR(WS-QTD-ALUNOS)
+           END-IF.
+      *
+       LER-HISTORICO.
+           READ HISTORY-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-HIST
+           END-READ.
+           MOVE WS-HIST-STATUS  TO WS-FILE-STATUS.
+           MOVE 'HISTORY-FILE'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-HIST IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-QTD-HIST
+             MOVE HIST-DATA  TO WS-HIST-TAB-DATA(WS-QTD-HIST)
+             MOVE HIST-MEDIA TO WS-HIST-TAB-MEDIA(WS-QTD-HIST)
+           END-IF.
+      *
+       CALCULAR-MEDIA.
+           MOVE ZEROES TO WS-SOMA.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-QTD-ALUNOS
+             ADD WS-NOTA-VALOR(WS-I) TO WS-SOMA
+           END-PERFORM.
+      *
+           IF WS-QTD-ALUNOS IS GREATER THAN ZERO
+             COMPUTE WS-MEDIA ROUNDED = WS-SOMA / WS-QTD-ALUNOS
+           END-IF.
+      *
+           ADD WS-MEDIA TO WS-CONTROL-TOT.
+      *
+       IMPRIMIR-DETALHES.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-QTD-ALUNOS
+             MOVE WS-NOTA-ID(WS-I)    TO WS-DT-ID
+             MOVE WS-NOTA-NOME(WS-I)  TO WS-DT-NOME
+             MOVE WS-NOTA-VALOR(WS-I) TO WS-DT-NOTA
+             MOVE WS-DETAIL-LINE      TO REPORT-LINE
+             PERFORM GRAVAR-LINHA-RELATORIO
+           END-PERFORM.
+      *
+           MOVE WS-MEDIA        TO WS-MED-VALOR.
+           MOVE WS-MEDIA-LINE   TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       IMPRIMIR-TENDENCIA.
+           IF WS-QTD-HIST IS GREATER THAN 5
+             COMPUTE WS-ULTIMOS = WS-QTD-HIST - 5 + 1
+           ELSE
+             MOVE 1 TO WS-ULTIMOS
+           END-IF.
+      *
+           PERFORM VARYING WS-I FROM WS-ULTIMOS BY 1
+                   UNTIL WS-I > WS-QTD-HIST
+             MOVE WS-HIST-TAB-DATA(WS-I)  TO WS-TRD-DATA
+             MOVE WS-HIST-TAB-MEDIA(WS-I) TO WS-TRD-MEDIA
+             MOVE WS-TREND-LINE           TO REPORT-LINE
+             PERFORM GRAVAR-LINHA-RELATORIO
+           END-PERFORM.
+      *
+           MOVE WS-RUN-DATE-NUM  TO WS-TRD-DATA.
+           MOVE WS-MEDIA         TO WS-TRD-MEDIA.
+           MOVE WS-TREND-LINE    TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       GRAVAR-HISTORICO.
+           OPEN EXTEND HISTORY-FILE.
+           MOVE WS-HIST-STATUS  TO WS-FILE-STATUS.
+           MOVE 'HISTORY-FILE'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           MOVE WS-RUN-DATE-NUM TO HIST-DATA.
+           MOVE WS-MEDIA        TO HIST-MEDIA.
+           WRITE HIST-REC.
+           MOVE WS-HIST-STATUS  TO WS-FILE-STATUS.
+           MOVE 'HISTORY-FILE'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           CLOSE HISTORY-FILE.
+      *
+       GRAVAR-LINHA-RELATORIO.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           ADD 1 TO WS-RECS-WRTN.
+      *
+       FINALIZAR.
+           MOVE WS-RECS-READ     TO RP-TRL-RECS-READ.
+           MOVE WS-RECS-WRTN     TO RP-TRL-RECS-WRTN.
+           MOVE WS-CONTROL-TOT   TO RP-TRL-CONTROL-TOT.
+           MOVE RP-TRAILER-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           CLOSE GRADE-FILE.
+           CLOSE REPORT-FILE.
+      *
+           COPY CPYFILCHK.
