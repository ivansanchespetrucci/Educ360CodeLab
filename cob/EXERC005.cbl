@@ -3,7 +3,19 @@
       * DATE        : 2025-03-22                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : CAR RENTAL COST CALCULATION FOR FIXED DISTANCES  *
+      * PURPOSE     : CAR RENTAL COST CALCULATION AGAINST A CITY/       *
+      *               DISTANCE MASTER, WITH SEASONAL SURCHARGE AND A    *
+      *               RENTAL HISTORY FILE FOR MONTHLY BILLING.          *
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09 JM  REPLACED THE HARDCODED CITY EVALUATE WITH A      *
+      *                CITY-FILE MASTER LOOKUP, WITH MISSES WRITTEN TO  *
+      *                AN EXCEPTIONS REPORT.                            *
+      * 2026-08-09 JM  ADDED RENTAL-HISTORY FILE SO EVERY CALCULATION   *
+      *                SURVIVES THE RUN FOR MONTHLY BILLING.            *
+      * 2026-08-09 JM  REPLACED THE FLAT 2,2 PER-KM RATE WITH A         *
+      *                SURCHARGE TABLE KEYED BY TRAVEL MONTH AND CITY.  *
+      * 2026-08-09 JM  SHORTENED THE REQUEST-FILE ASSIGN CLAUSE TO AN   *
+      *                8-CHARACTER DD NAME.                             *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERC005.
@@ -13,46 +25,304 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REQUEST-FILE   ASSIGN TO SOLICFIL
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS WS-REQ-STATUS.
+      *
+           SELECT CITY-FILE      ASSIGN TO CITYFILE
+                                  ORGANIZATION IS INDEXED
+                                  ACCESS MODE IS DYNAMIC
+                                  RECORD KEY IS CID-NOME
+                                  FILE STATUS IS WS-CITY-STATUS.
+      *
+           SELECT SURCHARGE-FILE ASSIGN TO SURCFILE
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS WS-SURC-STATUS.
+      *
+           SELECT HISTORY-FILE   ASSIGN TO ALUGHIST
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS WS-HIST-STATUS.
+      *
+           SELECT REPORT-FILE    ASSIGN TO ALUGRPT
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS WS-REPORT-STATUS.
+      *
+           SELECT EXCEPT-FILE    ASSIGN TO ALUGEXC
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS WS-EXCEPT-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  REQUEST-FILE.
+       01  REQ-REC.
+           05  REQ-NOME-PASSAGEIRO PIC X(30).
+           05  REQ-CIDADE-DESTINO  PIC X(30).
+           05  REQ-MES             PIC 9(02).
+      *
+       FD  CITY-FILE.
+       01  CID-REC.
+           05  CID-NOME           PIC X(30).
+           05  CID-DISTANCIA      PIC 9(03).
+      *
+       FD  SURCHARGE-FILE.
+       01  SUR-REC.
+           05  SUR-CIDADE         PIC X(30).
+           05  SUR-MES            PIC 9(02).
+           05  SUR-TAXA           PIC 9(01)V9(02).
+      *
+       FD  HISTORY-FILE.
+       01  HIST-REC.
+           05  HIST-NOME          PIC X(30).
+           05  HIST-CIDADE        PIC X(30).
+           05  HIST-DISTANCIA     PIC 9(03).
+           05  HIST-MES           PIC 9(02).
+           05  HIST-CUSTO         PIC 9(06)V9(02).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
+      *
+       FD  EXCEPT-FILE.
+       01  EXCEPT-LINE            PIC X(100).
       *
        WORKING-STORAGE SECTION.
-       01 WS-NOME-PASSAGEIRO       PIC X(30)       VALUE SPACES.
-       01 WS-CIDADE-DESTINO        PIC X(30)       VALUE SPACES.
-       01 WS-DISTANCIA             PIC 9(03)       VALUE ZEROES.
-       01 WS-CUSTO-ALUGUEL         PIC 9(04)V9(02) VALUE ZEROES.
+       01  WS-REQ-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-CITY-STATUS         PIC X(02) VALUE SPACES.
+       01  WS-SURC-STATUS         PIC X(02) VALUE SPACES.
+       01  WS-HIST-STATUS         PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+       01  WS-EXCEPT-STATUS       PIC X(02) VALUE SPACES.
+           COPY CPYFILWS.
+       01  WS-EOF-REQ             PIC X(01) VALUE 'N'.
+       01  WS-EOF-SURC            PIC X(01) VALUE 'N'.
+       01  WS-CIDADE-ACHADA       PIC X(01) VALUE 'N'.
+      *
+      * SEASONAL SURCHARGE TABLE - LOADED FROM SURCHARGE-FILE, ONE ROW
+      * PER CITY/MONTH COMBINATION. REPLACES THE OLD FLAT 2,2 PER-KM
+      * RATE.
+       01  WS-SURC-COUNT          PIC 9(03) VALUE ZEROES.
+       01  WS-SURC-TAB.
+           05  WS-SURC-LINHA      OCCURS 1 TO 500 TIMES
+                                   DEPENDING ON WS-SURC-COUNT.
+               10  WS-SURC-CIDADE   PIC X(30).
+               10  WS-SURC-MES      PIC 9(02).
+               10  WS-SURC-TAXA     PIC 9(01)V9(02).
+       01  WS-I                   PIC 9(03) VALUE ZEROES.
+       01  WS-TAXA-APLIC          PIC 9(01)V9(02) VALUE ZEROES.
       *
-       01 WS-DISTANCIA-EDIT        PIC ZZ9         VALUE ZEROES.
-       01 WS-CUSTO-ALUGUEL-EDIT    PIC Z.ZZ9,99    VALUE ZEROES.
+       01  WS-DISTANCIA           PIC 9(03)       VALUE ZEROES.
+       01  WS-CUSTO-ALUGUEL       PIC 9(06)V9(02) VALUE ZEROES.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-DT-NOME         PIC X(30).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-CIDADE       PIC X(30).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-DISTANCIA    PIC ZZ9.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-MES          PIC Z9.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-CUSTO        COPY CPYAMT.
+      *
+       01  WS-EXCEPT-DETAIL.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-EX-NOME         PIC X(30).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-EX-CIDADE       PIC X(30).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-EX-LIT          PIC X(33)
+                   VALUE 'CIDADE NAO ATENDIDA PELA EMPRESA'.
+      *
+           COPY CPYRPTHD.
+           COPY CPYRPTTL.
+      *
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY        PIC 9(04).
+           05  WS-RUN-MM          PIC 9(02).
+           05  WS-RUN-DD          PIC 9(02).
+       01  WS-RUN-DATE-EDIT       PIC X(10).
+      *
+       01  WS-PAGE-NO             PIC 9(04) VALUE ZEROES.
+       01  WS-RECS-READ           PIC 9(07) VALUE ZEROES.
+       01  WS-RECS-WRTN           PIC 9(07) VALUE ZEROES.
+       01  WS-CONTROL-TOT         PIC 9(08)V9(02) VALUE ZEROES.
       *
        PROCEDURE DIVISION.
-           ACCEPT WS-NOME-PASSAGEIRO.
-           ACCEPT WS-CIDADE-DESTINO.
-      *
-           EVALUATE WS-CIDADE-DESTINO
-             WHEN 'VITORIA'
-               MOVE 949 TO WS-DISTANCIA
-             WHEN 'MURIAE'
-               MOVE 628 TO WS-DISTANCIA
-             WHEN 'NITEROI'
-               MOVE 424 TO WS-DISTANCIA
-             WHEN 'PIRACICABA'
-               MOVE 168 TO WS-DISTANCIA
-           END-EVALUATE.
-      *
-           DISPLAY 'NOME DO PASSAGEIRO ' WS-NOME-PASSAGEIRO
-      *
-           IF WS-DISTANCIA IS EQUAL TO ZEROES
-             DISPLAY 'CIDADE NAO ATENDIDA PELA EMPRESA'
-           ELSE
-             COMPUTE WS-CUSTO-ALUGUEL = WS-DISTANCIA * 2,2
-      *
-             MOVE WS-DISTANCIA     TO WS-DISTANCIA-EDIT
-             MOVE WS-CUSTO-ALUGUEL TO WS-CUSTO-ALUGUEL-EDIT
-      *
-             DISPLAY 'CIDADE DESTINO     ' WS-CIDADE-DESTINO
-             DISPLAY 'DISTANCIA          ' WS-DISTANCIA-EDIT
-             DISPLAY 'CUSTO ALUGUEL      ' WS-CUSTO-ALUGUEL-EDIT
-           END-IF.
+       MAIN.
+           PERFORM INICIALIZAR.
+      *
+           PERFORM PROCESSAR-SOLICITACAO
+             WITH TEST AFTER
+             UNTIL WS-EOF-REQ IS EQUAL TO 'Y'.
+      *
+           PERFORM FINALIZAR.
       *
            GOBACK.
+      *
+       INICIALIZAR.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-EDIT(1:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(3:1).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-EDIT(4:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(6:1).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-EDIT(7:4).
+      *
+           OPEN INPUT  REQUEST-FILE.
+           MOVE WS-REQ-STATUS   TO WS-FILE-STATUS.
+           MOVE 'REQUEST-FILE'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN INPUT  CITY-FILE.
+           MOVE WS-CITY-STATUS  TO WS-FILE-STATUS.
+           MOVE 'CITY-FILE'     TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN INPUT  SURCHARGE-FILE.
+           MOVE WS-SURC-STATUS  TO WS-FILE-STATUS.
+           MOVE 'SURCHARGE-FILE' TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN EXTEND HISTORY-FILE.
+           MOVE WS-HIST-STATUS  TO WS-FILE-STATUS.
+           MOVE 'HISTORY-FILE'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT EXCEPT-FILE.
+           MOVE WS-EXCEPT-STATUS TO WS-FILE-STATUS.
+           MOVE 'EXCEPT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           PERFORM LER-TABELA-SURCHARGE
+             WITH TEST AFTER
+             UNTIL WS-EOF-SURC IS EQUAL TO 'Y'.
+      *
+           MOVE 'EXERC005'                  TO RP-HDR-PROGRAM.
+           MOVE 'ALUGUEL DE VEICULOS'       TO RP-HDR-TITLE.
+           MOVE WS-RUN-DATE-EDIT             TO RP-HDR-RUN-DATE.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO                   TO RP-HDR-PAGE.
+           MOVE RP-HEADER-LINE               TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       LER-TABELA-SURCHARGE.
+           READ SURCHARGE-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-SURC
+           END-READ.
+           MOVE WS-SURC-STATUS    TO WS-FILE-STATUS.
+           MOVE 'SURCHARGE-FILE'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-SURC IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-SURC-COUNT
+             MOVE SUR-CIDADE TO WS-SURC-CIDADE(WS-SURC-COUNT)
+             MOVE SUR-MES    TO WS-SURC-MES(WS-SURC-COUNT)
+             MOVE SUR-TAXA   TO WS-SURC-TAXA(WS-SURC-COUNT)
+           END-IF.
+      *
+       PROCESSAR-SOLICITACAO.
+           READ REQUEST-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-REQ
+           END-READ.
+           MOVE WS-REQ-STATUS   TO WS-FILE-STATUS.
+           MOVE 'REQUEST-FILE'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-REQ IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             PERFORM LOCALIZAR-CIDADE
+             IF WS-CIDADE-ACHADA IS EQUAL TO 'S'
+               PERFORM LOCALIZAR-TAXA
+               PERFORM CALCULAR-CUSTO
+               PERFORM IMPRIMIR-DETALHE
+               PERFORM GRAVAR-HISTORICO
+             ELSE
+               PERFORM IMPRIMIR-EXCECAO
+             END-IF
+           END-IF.
+      *
+       LOCALIZAR-CIDADE.
+           MOVE REQ-CIDADE-DESTINO TO CID-NOME.
+           READ CITY-FILE
+             INVALID KEY
+               MOVE 'N' TO WS-CIDADE-ACHADA
+             NOT INVALID KEY
+               MOVE 'S' TO WS-CIDADE-ACHADA
+               MOVE CID-DISTANCIA TO WS-DISTANCIA
+           END-READ.
+      *
+      * NO EXACT CITY/MONTH MATCH FALLS BACK TO THE ORIGINAL FLAT RATE.
+       LOCALIZAR-TAXA.
+           MOVE 2,2 TO WS-TAXA-APLIC.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-SURC-COUNT
+             IF WS-SURC-MES(WS-I) IS EQUAL TO REQ-MES AND
+                WS-SURC-CIDADE(WS-I) IS EQUAL TO REQ-CIDADE-DESTINO
+               MOVE WS-SURC-TAXA(WS-I) TO WS-TAXA-APLIC
+             END-IF
+           END-PERFORM.
+      *
+       CALCULAR-CUSTO.
+           COMPUTE WS-CUSTO-ALUGUEL = WS-DISTANCIA * WS-TAXA-APLIC.
+           ADD WS-CUSTO-ALUGUEL TO WS-CONTROL-TOT.
+      *
+       IMPRIMIR-DETALHE.
+           MOVE REQ-NOME-PASSAGEIRO TO WS-DT-NOME.
+           MOVE REQ-CIDADE-DESTINO  TO WS-DT-CIDADE.
+           MOVE WS-DISTANCIA        TO WS-DT-DISTANCIA.
+           MOVE REQ-MES             TO WS-DT-MES.
+           MOVE WS-CUSTO-ALUGUEL    TO WS-DT-CUSTO.
+           MOVE WS-DETAIL-LINE      TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       IMPRIMIR-EXCECAO.
+           MOVE REQ-NOME-PASSAGEIRO TO WS-EX-NOME.
+           MOVE REQ-CIDADE-DESTINO  TO WS-EX-CIDADE.
+           MOVE WS-EXCEPT-DETAIL    TO EXCEPT-LINE.
+           WRITE EXCEPT-LINE.
+           MOVE WS-EXCEPT-STATUS    TO WS-FILE-STATUS.
+           MOVE 'EXCEPT-FILE'       TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+       GRAVAR-HISTORICO.
+           MOVE REQ-NOME-PASSAGEIRO TO HIST-NOME.
+           MOVE REQ-CIDADE-DESTINO  TO HIST-CIDADE.
+           MOVE WS-DISTANCIA        TO HIST-DISTANCIA.
+           MOVE REQ-MES             TO HIST-MES.
+           MOVE WS-CUSTO-ALUGUEL    TO HIST-CUSTO.
+           WRITE HIST-REC.
+           MOVE WS-HIST-STATUS      TO WS-FILE-STATUS.
+           MOVE 'HISTORY-FILE'      TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+       GRAVAR-LINHA-RELATORIO.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           ADD 1 TO WS-RECS-WRTN.
+      *
+       FINALIZAR.
+           MOVE WS-RECS-READ     TO RP-TRL-RECS-READ.
+           MOVE WS-RECS-WRTN     TO RP-TRL-RECS-WRTN.
+           MOVE WS-CONTROL-TOT   TO RP-TRL-CONTROL-TOT.
+           MOVE RP-TRAILER-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           CLOSE REQUEST-FILE.
+           CLOSE CITY-FILE.
+           CLOSE SURCHARGE-FILE.
+           CLOSE HISTORY-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE EXCEPT-FILE.
+      *
+           COPY CPYFILCHK.
