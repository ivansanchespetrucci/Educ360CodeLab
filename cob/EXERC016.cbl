@@ -3,55 +3,190 @@
       * DATE        : 2025-03-22                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : CHECK IF AN ARRAY IS IN ASCENDING ORDER          *
+      * PURPOSE     : PRE-MERGE SEQUENCE CHECK OF AN INCOMING INTERFACE*
+      *               FILE, USING THE SHARED SEQCHK SUBPROGRAM         *
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09 JM  REPLACED THE ACCEPTED-INTO-A-100-ROW-ARRAY CHECK*
+      *                WITH A FILE-DRIVEN JOB THAT CALLS SEQCHK ONCE   *
+      *                PER RECORD, SO ANY OTHER BATCH JOB CAN REUSE THE*
+      *                SAME SEQUENCE-CHECK LOGIC BEFORE ITS OWN MERGE. *
+      * 2026-08-09 JM  ADDED DUPLICATE-KEY DETECTION (SEQCHK RETURN    *
+      *                CODE 04) ALONGSIDE THE OUT-OF-SEQUENCE CHECK -  *
+      *                EQUAL ADJACENT KEYS NO LONGER PASS AS ORDERED.  *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERC016.
        AUTHOR. FABIO MARQUES.
       *
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTERFACE-FILE  ASSIGN TO IFCFILE
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-IFC-STATUS.
+      *
+           SELECT REPORT-FILE     ASSIGN TO IFCRPT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  INTERFACE-FILE.
+       01  IFC-REC.
+           05  IFC-CHAVE          PIC X(20).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
       *
        WORKING-STORAGE SECTION.
-       01  WS-N                   PIC 9(3)        VALUE ZEROES.
-       01  WS-ORDENADO            PIC X           VALUE 'T'.
-       01  WS-V.
-           05  WS-LINHAS          OCCURS 100 TIMES.
-              10  WS-VALORES      PIC 9(3)        VALUE ZEROES.
+       01  WS-IFC-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+           COPY CPYFILWS.
+       01  WS-EOF-IFC             PIC X(01) VALUE 'N'.
+      *
+       01  WS-FUNCAO-SEQCHK       PIC X(01) VALUE SPACE.
+       01  WS-RETORNO-SEQCHK      PIC 9(02) VALUE ZEROES.
+       01  WS-ABORTAR             PIC X(01) VALUE 'N'.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-DT-CHAVE        PIC X(20).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-SITUACAO     PIC X(30).
+      *
+       01  WS-SUMARIO-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-SM-LIT-DUP      PIC X(22)
+                                   VALUE 'CHAVES DUPLICADAS   : '.
+           05  WS-SM-DUP          PIC ZZ.ZZ9.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-SM-LIT-SEQ      PIC X(22)
+                                   VALUE 'FORA DE SEQUENCIA   : '.
+           05  WS-SM-SEQ          PIC ZZ.ZZ9.
+      *
+           COPY CPYRPTHD.
+           COPY CPYRPTTL.
       *
-       01  WS-I                   PIC 9(3)        VALUE ZEROES.
-       01  WS-J                   PIC 9(3)        VALUE ZEROES.
-       01  WS-FROM                PIC 9(3)        VALUE ZEROES.
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY        PIC 9(04).
+           05  WS-RUN-MM          PIC 9(02).
+           05  WS-RUN-DD          PIC 9(02).
+       01  WS-RUN-DATE-EDIT       PIC X(10).
+      *
+       01  WS-PAGE-NO             PIC 9(04) VALUE ZEROES.
+       01  WS-RECS-READ           PIC 9(07) VALUE ZEROES.
+       01  WS-RECS-WRTN           PIC 9(07) VALUE ZEROES.
+       01  WS-QTD-DUPLICADAS      PIC 9(05) VALUE ZEROES.
+       01  WS-QTD-FORA-SEQ        PIC 9(05) VALUE ZEROES.
       *
        PROCEDURE DIVISION.
-           ACCEPT WS-N.
-
-           IF WS-N IS GREATER THAN 100 THEN
-             DISPLAY 'O TAMANHO MAXIMO DO VETOR E 100'
-             GOBACK
-           END-IF.
-
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-N
-             ACCEPT WS-VALORES(WS-I)
-           END-PERFORM.
-
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I >= WS-N
-             ADD WS-I 1 GIVING WS-FROM
-
-             PERFORM VARYING WS-J FROM WS-FROM BY 1 UNTIL WS-J > WS-N
-               IF WS-VALORES(WS-J) IS LESS THAN WS-VALORES(WS-I) THEN
-                 MOVE 'F' TO WS-ORDENADO
-               END-IF
-             END-PERFORM
-           END-PERFORM.
-      *
-           IF WS-ORDENADO IS EQUAL TO 'T' THEN
-             DISPLAY 'O VETOR V INFORMADO ESTA ORDENADO '
-                     'EM ORDEM CRESCENTE.'
-           ELSE
-             DISPLAY 'O VETOR V INFORMADO NAO ESTA ORDENADO '
-                     'EM ORDEM CRESCENTE.'
+       MAIN.
+           PERFORM INICIALIZAR.
+      *
+           PERFORM VERIFICAR-INTERFACE
+             WITH TEST AFTER
+             UNTIL WS-EOF-IFC IS EQUAL TO 'Y'
+                OR WS-ABORTAR IS EQUAL TO 'S'.
+      *
+           PERFORM FINALIZAR.
+      *
+           IF WS-ABORTAR IS EQUAL TO 'S'
+             MOVE 16 TO RETURN-CODE
            END-IF.
       *
            GOBACK.
+      *
+       INICIALIZAR.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-EDIT(1:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(3:1).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-EDIT(4:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(6:1).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-EDIT(7:4).
+      *
+           OPEN INPUT  INTERFACE-FILE.
+           MOVE WS-IFC-STATUS  TO WS-FILE-STATUS.
+           MOVE 'INTERFACE-FILE' TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           MOVE 'EXERC016'                 TO RP-HDR-PROGRAM.
+           MOVE 'CHECAGEM DE SEQUENCIA'    TO RP-HDR-TITLE.
+           MOVE WS-RUN-DATE-EDIT            TO RP-HDR-RUN-DATE.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO                  TO RP-HDR-PAGE.
+           MOVE RP-HEADER-LINE              TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           MOVE 'I' TO WS-FUNCAO-SEQCHK.
+           CALL 'SEQCHK' USING WS-FUNCAO-SEQCHK
+                               IFC-CHAVE
+                               WS-RETORNO-SEQCHK
+           END-CALL.
+      *
+       VERIFICAR-INTERFACE.
+           READ INTERFACE-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-IFC
+           END-READ.
+           MOVE WS-IFC-STATUS     TO WS-FILE-STATUS.
+           MOVE 'INTERFACE-FILE'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-IFC IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             MOVE 'V' TO WS-FUNCAO-SEQCHK
+             CALL 'SEQCHK' USING WS-FUNCAO-SEQCHK
+                                 IFC-CHAVE
+                                 WS-RETORNO-SEQCHK
+             END-CALL
+             PERFORM CLASSIFICAR-RETORNO
+           END-IF.
+      *
+       CLASSIFICAR-RETORNO.
+           MOVE IFC-CHAVE TO WS-DT-CHAVE.
+           EVALUATE WS-RETORNO-SEQCHK
+             WHEN 00
+               MOVE 'EM SEQUENCIA'          TO WS-DT-SITUACAO
+             WHEN 04
+               MOVE 'CHAVE DUPLICADA'       TO WS-DT-SITUACAO
+               ADD 1 TO WS-QTD-DUPLICADAS
+             WHEN 08
+               MOVE 'FORA DE SEQUENCIA'     TO WS-DT-SITUACAO
+               ADD 1 TO WS-QTD-FORA-SEQ
+               MOVE 'S' TO WS-ABORTAR
+           END-EVALUATE.
+      *
+           MOVE WS-DETAIL-LINE TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       GRAVAR-LINHA-RELATORIO.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           ADD 1 TO WS-RECS-WRTN.
+      *
+       FINALIZAR.
+           MOVE WS-RECS-READ     TO RP-TRL-RECS-READ.
+           MOVE WS-RECS-WRTN     TO RP-TRL-RECS-WRTN.
+           MOVE RP-TRAILER-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           MOVE WS-QTD-DUPLICADAS TO WS-SM-DUP.
+           MOVE WS-QTD-FORA-SEQ   TO WS-SM-SEQ.
+           MOVE WS-SUMARIO-LINE    TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           CLOSE INTERFACE-FILE.
+           CLOSE REPORT-FILE.
+      *
+           COPY CPYFILCHK.
