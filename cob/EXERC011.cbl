@@ -3,7 +3,21 @@
       * DATE        : 2025-03-22                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : SUPERMARKET CHECKOUT SIMULATION                  *
+      * PURPOSE     : SUPERMARKET CHECKOUT BATCH - SCANS A BARCODE     *
+      *               TRANSACTION FILE AGAINST THE ITEM MASTER, APPLIES*
+      *               PROMOTIONS, UPDATES STOCK ON HAND AND PRINTS AN  *
+      *               ITEMIZED RECEIPT WITH A DAILY AUDIT TRAIL        *
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09 JM  REPLACED THE MANUAL ACCEPT OF DESCRIPTION/PRICE *
+      *                QUANTITY WITH AN ITEM-FILE LOOKUP BY BARCODE,   *
+      *                DRIVEN OFF A SCANNED-TRANSACTION FILE.          *
+      * 2026-08-09 JM  ADDED A PROMO-FILE LOOKUP SO ITEMS ON SALE GET  *
+      *                THEIR DISCOUNT APPLIED AUTOMATICALLY.           *
+      * 2026-08-09 JM  ADDED AN AUDIT-FILE SO EVERY ITEM RUNG UP CAN BE*
+      *                RECONCILED AGAINST THE REGISTER'S CASH COUNT.   *
+      * 2026-08-09 JM  WIDENED ITEM-QTD-ESTOQUE TO CARRY TWO DECIMAL   *
+      *                PLACES SO PARTIAL-UNIT SCANS NO LONGER LOSE     *
+      *                THEIR FRACTION WHEN STOCK ON HAND IS DECREMENTED*
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERC011.
@@ -13,35 +27,326 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCAN-FILE       ASSIGN TO SCANFILE
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-SCAN-STATUS.
+      *
+           SELECT ITEM-FILE       ASSIGN TO ITEMFILE
+                                   ORGANIZATION IS INDEXED
+                                   RECORD KEY IS ITEM-BARCODE
+                                   ACCESS MODE IS DYNAMIC
+                                   FILE STATUS IS WS-ITEM-STATUS.
+      *
+           SELECT PROMO-FILE      ASSIGN TO PROMOFIL
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-PROMO-STATUS.
+      *
+           SELECT AUDIT-FILE      ASSIGN TO CHKAUDIT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-AUDIT-STATUS.
+      *
+           SELECT REPORT-FILE     ASSIGN TO CHKRPT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
+      *
+           SELECT EXCEPT-FILE     ASSIGN TO CHKEXC
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-EXCEPT-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  SCAN-FILE.
+       01  SCAN-REC.
+           05  SCAN-BARCODE       PIC X(13).
+           05  SCAN-QTD           PIC 9(03)V9(02).
+      *
+       FD  ITEM-FILE.
+       01  ITEM-REC.
+           05  ITEM-BARCODE       PIC X(13).
+           05  ITEM-DESCRICAO     PIC X(30).
+           05  ITEM-VALOR         PIC 9(04)V9(02).
+           05  ITEM-QTD-ESTOQUE   PIC 9(05)V9(02).
+      *
+       FD  PROMO-FILE.
+       01  PROMO-REC.
+           05  PROMO-BARCODE      PIC X(13).
+           05  PROMO-DESCONTO     PIC 9(02)V9(02).
+      *
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE             PIC X(100).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
+      *
+       FD  EXCEPT-FILE.
+       01  EXCEPT-LINE            PIC X(100).
       *
        WORKING-STORAGE SECTION.
-       01 WS-DESCRICAO     PIC X(30)         VALUE SPACES.
-       01 WS-VALOR         PIC 9(02)V9(2)    VALUE ZEROES.
-       01 WS-QTD           PIC 9(02)V9(2)    VALUE ZEROES.
-       01 WS-TOTAL         PIC 9(04)V9(2)    VALUE ZEROES.
+       01  WS-SCAN-STATUS         PIC X(02) VALUE SPACES.
+       01  WS-ITEM-STATUS         PIC X(02) VALUE SPACES.
+       01  WS-PROMO-STATUS        PIC X(02) VALUE SPACES.
+       01  WS-AUDIT-STATUS        PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+       01  WS-EXCEPT-STATUS       PIC X(02) VALUE SPACES.
+           COPY CPYFILWS.
+       01  WS-EOF-SCAN            PIC X(01) VALUE 'N'.
+       01  WS-EOF-PROMO           PIC X(01) VALUE 'N'.
+       01  WS-ITEM-ACHADO         PIC X(01) VALUE 'N'.
+      *
+      * PROMOTION TABLE - LOADED FROM PROMO-FILE AT STARTUP, ONE ROW
+      * PER BARCODE ON SALE. ABSENCE FROM THE TABLE MEANS FULL PRICE.
+       01  WS-PROMO-TAB.
+           05  WS-PROMO-LINHA     OCCURS 200 TIMES.
+               10  WS-PROMO-TAB-BARCODE  PIC X(13).
+               10  WS-PROMO-TAB-DESCONTO PIC 9(02)V9(02).
+       01  WS-PROMO-COUNT         PIC 9(03) VALUE ZEROES.
+      *
+       01  WS-I                   PIC 9(03) VALUE ZEROES.
+       01  WS-DESCONTO            PIC 9(02)V9(02) VALUE ZEROES.
+       01  WS-VALOR-APLICADO      PIC 9(04)V9(02) VALUE ZEROES.
+       01  WS-SUBTOTAL            PIC 9(06)V9(02) VALUE ZEROES.
+       01  WS-TOTAL               PIC 9(08)V9(02) VALUE ZEROES.
       *
-       01 WS-TOTAL-EDIT    PIC Z.ZZ9,99      VALUE ZEROES.
+       01  WS-DETAIL-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-DT-BARCODE      PIC X(13).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-DESCRICAO    PIC X(30).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-VALOR        COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-QTD          COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-SUBTOTAL     COPY CPYAMT.
+      *
+       01  WS-TOTAL-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-TOT-LIT         PIC X(17) VALUE 'TOTAL DA COMPRA: '.
+           05  WS-TOT-TOTAL       COPY CPYAMT.
+      *
+       01  WS-EXCEPT-DETAIL.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-EX-BARCODE      PIC X(13).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-EX-LIT          PIC X(31)
+                   VALUE 'CODIGO DE BARRAS NAO CADASTRADO'.
+      *
+       01  WS-AUDIT-DETAIL.
+           05  WS-AUD-DATA        PIC 9(08).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-AUD-BARCODE     PIC X(13).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-AUD-QTD         COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-AUD-SUBTOTAL    COPY CPYAMT.
+      *
+           COPY CPYRPTHD.
+           COPY CPYRPTTL.
+      *
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY        PIC 9(04).
+           05  WS-RUN-MM          PIC 9(02).
+           05  WS-RUN-DD          PIC 9(02).
+       01  WS-RUN-DATE-EDIT       PIC X(10).
+       01  WS-RUN-DATE-NUM        PIC 9(08).
+      *
+       01  WS-PAGE-NO             PIC 9(04) VALUE ZEROES.
+       01  WS-RECS-READ           PIC 9(07) VALUE ZEROES.
+       01  WS-RECS-WRTN           PIC 9(07) VALUE ZEROES.
+       01  WS-CONTROL-TOT         PIC 9(08)V9(02) VALUE ZEROES.
       *
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM INICIALIZAR.
+      *
            PERFORM PROXIMO
              WITH TEST AFTER
-             UNTIL WS-DESCRICAO IS EQUAL TO SPACES.
+             UNTIL WS-EOF-SCAN IS EQUAL TO 'Y'.
       *
-           MOVE WS-TOTAL TO WS-TOTAL-EDIT.
-           DISPLAY 'TOTAL DA COMPRA ' WS-TOTAL-EDIT.
+           PERFORM FINALIZAR.
       *
            GOBACK.
-
+      *
+       INICIALIZAR.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-EDIT(1:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(3:1).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-EDIT(4:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(6:1).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-EDIT(7:4).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-NUM(1:4).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-NUM(5:2).
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-NUM(7:2).
+      *
+           OPEN INPUT  SCAN-FILE.
+           MOVE WS-SCAN-STATUS  TO WS-FILE-STATUS.
+           MOVE 'SCAN-FILE'     TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN I-O    ITEM-FILE.
+           MOVE WS-ITEM-STATUS  TO WS-FILE-STATUS.
+           MOVE 'ITEM-FILE'     TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN INPUT  PROMO-FILE.
+           MOVE WS-PROMO-STATUS TO WS-FILE-STATUS.
+           MOVE 'PROMO-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN EXTEND AUDIT-FILE.
+           MOVE WS-AUDIT-STATUS TO WS-FILE-STATUS.
+           MOVE 'AUDIT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT EXCEPT-FILE.
+           MOVE WS-EXCEPT-STATUS TO WS-FILE-STATUS.
+           MOVE 'EXCEPT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           PERFORM LER-TABELA-PROMOCOES
+             WITH TEST AFTER
+             UNTIL WS-EOF-PROMO IS EQUAL TO 'Y'.
+      *
+           MOVE 'EXERC011'              TO RP-HDR-PROGRAM.
+           MOVE 'RECIBO DE CHECKOUT'    TO RP-HDR-TITLE.
+           MOVE WS-RUN-DATE-EDIT         TO RP-HDR-RUN-DATE.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO               TO RP-HDR-PAGE.
+           MOVE RP-HEADER-LINE           TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       LER-TABELA-PROMOCOES.
+           READ PROMO-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-PROMO
+           END-READ.
+           MOVE WS-PROMO-STATUS TO WS-FILE-STATUS.
+           MOVE 'PROMO-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-PROMO IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-PROMO-COUNT
+             MOVE PROMO-BARCODE
+                  TO WS-PROMO-TAB-BARCODE(WS-PROMO-COUNT)
+             MOVE PROMO-DESCONTO
+                  TO WS-PROMO-TAB-DESCONTO(WS-PROMO-COUNT)
+           END-IF.
+      *
        PROXIMO.
-           ACCEPT WS-DESCRICAO.
-
-           IF WS-DESCRICAO IS NOT EQUAL TO SPACES
-             ACCEPT WS-VALOR
-             ACCEPT WS-QTD
-
-             COMPUTE WS-TOTAL = WS-TOTAL + (WS-VALOR * WS-QTD)
+           READ SCAN-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-SCAN
+           END-READ.
+           MOVE WS-SCAN-STATUS  TO WS-FILE-STATUS.
+           MOVE 'SCAN-FILE'     TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-SCAN IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             PERFORM LOCALIZAR-ITEM
+             IF WS-ITEM-ACHADO IS EQUAL TO 'S'
+               PERFORM REGISTRAR-ITEM
+             ELSE
+               PERFORM GRAVAR-EXCECAO
+             END-IF
            END-IF.
-
+      *
+       LOCALIZAR-ITEM.
+           MOVE SCAN-BARCODE TO ITEM-BARCODE.
+           READ ITEM-FILE
+             INVALID KEY
+               MOVE 'N' TO WS-ITEM-ACHADO
+             NOT INVALID KEY
+               MOVE 'S' TO WS-ITEM-ACHADO
+           END-READ.
+      *
+       REGISTRAR-ITEM.
+           PERFORM LOCALIZAR-PROMOCAO.
+      *
+           COMPUTE WS-VALOR-APLICADO ROUNDED =
+                   ITEM-VALOR - (ITEM-VALOR * WS-DESCONTO / 100).
+           COMPUTE WS-SUBTOTAL = WS-VALOR-APLICADO * SCAN-QTD.
+           ADD WS-SUBTOTAL TO WS-TOTAL.
+           ADD WS-SUBTOTAL TO WS-CONTROL-TOT.
+      *
+           SUBTRACT SCAN-QTD FROM ITEM-QTD-ESTOQUE.
+           REWRITE ITEM-REC.
+           MOVE WS-ITEM-STATUS  TO WS-FILE-STATUS.
+           MOVE 'ITEM-FILE'     TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           PERFORM IMPRIMIR-ITEM.
+           PERFORM GRAVAR-AUDITORIA.
+      *
+       LOCALIZAR-PROMOCAO.
+           MOVE ZEROES TO WS-DESCONTO.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-PROMO-COUNT
+             IF SCAN-BARCODE IS EQUAL TO WS-PROMO-TAB-BARCODE(WS-I)
+               MOVE WS-PROMO-TAB-DESCONTO(WS-I) TO WS-DESCONTO
+               MOVE WS-PROMO-COUNT TO WS-I
+             END-IF
+           END-PERFORM.
+      *
+       IMPRIMIR-ITEM.
+           MOVE ITEM-BARCODE    TO WS-DT-BARCODE.
+           MOVE ITEM-DESCRICAO  TO WS-DT-DESCRICAO.
+           MOVE WS-VALOR-APLICADO TO WS-DT-VALOR.
+           MOVE SCAN-QTD        TO WS-DT-QTD.
+           MOVE WS-SUBTOTAL     TO WS-DT-SUBTOTAL.
+           MOVE WS-DETAIL-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       GRAVAR-AUDITORIA.
+           MOVE WS-RUN-DATE-NUM TO WS-AUD-DATA.
+           MOVE SCAN-BARCODE    TO WS-AUD-BARCODE.
+           MOVE SCAN-QTD        TO WS-AUD-QTD.
+           MOVE WS-SUBTOTAL     TO WS-AUD-SUBTOTAL.
+           MOVE WS-AUDIT-DETAIL TO AUDIT-LINE.
+           WRITE AUDIT-LINE.
+           MOVE WS-AUDIT-STATUS TO WS-FILE-STATUS.
+           MOVE 'AUDIT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+       GRAVAR-EXCECAO.
+           MOVE SCAN-BARCODE      TO WS-EX-BARCODE.
+           MOVE WS-EXCEPT-DETAIL  TO EXCEPT-LINE.
+           WRITE EXCEPT-LINE.
+           MOVE WS-EXCEPT-STATUS  TO WS-FILE-STATUS.
+           MOVE 'EXCEPT-FILE'     TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+       GRAVAR-LINHA-RELATORIO.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           ADD 1 TO WS-RECS-WRTN.
+      *
+       FINALIZAR.
+           MOVE WS-TOTAL         TO WS-TOT-TOTAL.
+           MOVE WS-TOTAL-LINE    TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           MOVE WS-RECS-READ     TO RP-TRL-RECS-READ.
+           MOVE WS-RECS-WRTN     TO RP-TRL-RECS-WRTN.
+           MOVE WS-CONTROL-TOT   TO RP-TRL-CONTROL-TOT.
+           MOVE RP-TRAILER-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           CLOSE SCAN-FILE.
+           CLOSE ITEM-FILE.
+           CLOSE PROMO-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE EXCEPT-FILE.
+      *
+           COPY CPYFILCHK.
