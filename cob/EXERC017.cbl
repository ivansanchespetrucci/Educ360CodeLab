@@ -3,79 +3,463 @@
       * DATE        : 2025-03-22                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : FIND AND REMOVE/INSERT A NUMBER IN A SORTED ARRAY*
+      * PURPOSE     : CUSTOMER-MASTER MAINTENANCE - APPLIES ADD/CHANGE/*
+      *               DELETE TRANSACTIONS TO AN INDEXED MASTER FILE, OR*
+      *               PRINTS A FULL AUDIT LISTING OF IT                *
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09 JM  REPLACED THE 100-ROW IN-MEMORY WS-V ARRAY WITH A*
+      *                REAL CUSTOMER-MASTER FILE, ORGANIZATION INDEXED,*
+      *                KEYED ON CUSTOMER NUMBER, MAINTAINED BY A       *
+      *                TRANSACTION FILE OF ADD/CHANGE/DELETE RECORDS.  *
+      * 2026-08-09 JM  ADDED AN EXCEPTION REPORT FOR DUPLICATE-INSERT  *
+      *                ATTEMPTS - AN ADD TRANSACTION FOR A CUSTOMER    *
+      *                NUMBER ALREADY ON FILE IS NOW REJECTED INSTEAD  *
+      *                OF BEING SILENTLY APPLIED.                     *
+      * 2026-08-09 JM  ADDED A CONTROL-FILE MODE FLAG SO THE SAME JOB  *
+      *                CAN ALSO RUN A STANDALONE "LIST ALL RECORDS"    *
+      *                AUDIT OF THE MASTER, WITH PAGE BREAKS, INSTEAD  *
+      *                OF ONLY PRINTING AS A SIDE EFFECT OF MAINTENANCE*
+      * 2026-08-09 JM  ADDED CHECKPOINT/RESTART TO THE MAINTENANCE RUN.*
+      *                EVERY WS-CKPT-INTERVALO TRANSACTIONS APPLIED,   *
+      *                THE TRANSACTION COUNT AND LAST-PROCESSED KEY    *
+      *                ARE COMMITTED TO CHECKPOINT-FILE. A RERUN READS *
+      *                THAT RECORD FIRST AND SKIPS BACK OVER ALREADY-  *
+      *                POSTED TRANSACTIONS INSTEAD OF REAPPLYING THEM. *
+      *                THE CHECKPOINT FILE IS CLEARED ON A CLEAN EOJ.  *
+      * 2026-08-09 JM  ADDED THE MISSING FILE STATUS CHECK AFTER THE   *
+      *                READ CONTROL-FILE, MATCHING THE CHECK ALREADY   *
+      *                DONE AFTER ITS OPEN.                            *
+      * 2026-08-09 JM  A RESTARTED RUN NOW EXTENDS EXCEPT-FILE INSTEAD *
+      *                OF OPENING OUTPUT, SO EXCEPTIONS RAISED BEFORE  *
+      *                AN ABEND SURVIVE THE RERUN INSTEAD OF BEING     *
+      *                TRUNCATED AWAY. THE CHECKPOINT RECORD ALSO NOW  *
+      *                CARRIES WS-CONTROL-TOT, SO THE RESTARTED RUN'S  *
+      *                TRAILER CONTROL TOTAL RECONCILES WITH RECS-READ *
+      *                (WHICH ALWAYS COVERS THE WHOLE TRANSACTION      *
+      *                FILE) INSTEAD OF ONLY THE POST-RESTART PORTION. *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERC017.
        AUTHOR. FABIO MARQUES.
       *
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE    ASSIGN TO CUSTCTL
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-CONTROL-STATUS.
+      *
+           SELECT CUSTOMER-MASTER ASSIGN TO CUSTMAST
+                                   ORGANIZATION IS INDEXED
+                                   RECORD KEY IS CUST-NUMERO
+                                   ACCESS MODE IS DYNAMIC
+                                   FILE STATUS IS WS-CUSTMAST-STATUS.
+      *
+           SELECT TRANSACTION-FILE ASSIGN TO CUSTTRAN
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-TRAN-STATUS.
+      *
+           SELECT EXCEPT-FILE     ASSIGN TO CUSTEXC
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-EXCEPT-STATUS.
+      *
+           SELECT CHECKPOINT-FILE ASSIGN TO CUSTCKPT
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-CKPT-STATUS.
+      *
+           SELECT REPORT-FILE     ASSIGN TO CUSTRPT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-REC.
+           05  CTL-MODO           PIC X(01).
+      *
+       FD  CUSTOMER-MASTER.
+       01  CUST-REC.
+           05  CUST-NUMERO        PIC 9(06).
+           05  CUST-NOME          PIC X(30).
+           05  CUST-ENDERECO      PIC X(30).
+      *
+       FD  TRANSACTION-FILE.
+       01  TRN-REC.
+           05  TRN-TIPO           PIC X(01).
+           05  TRN-NUMERO         PIC 9(06).
+           05  TRN-NOME           PIC X(30).
+           05  TRN-ENDERECO       PIC X(30).
+      *
+       FD  EXCEPT-FILE.
+       01  EXCEPT-LINE            PIC X(80).
+      *
+       FD  CHECKPOINT-FILE.
+       01  CKPT-REC.
+           05  CKPT-CONTADOR      PIC 9(07).
+           05  CKPT-NUMERO        PIC 9(06).
+           05  CKPT-CONTROL-TOT   PIC 9(08)V9(02).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
       *
        WORKING-STORAGE SECTION.
-       01  WS-N                   PIC 9(3)        VALUE ZEROES.
-       01  WS-X                   PIC 9(3)        VALUE ZEROES.
-       01  WS-LOCALIZACAO         PIC 9(3)        VALUE 1.
-       01  WS-ENCONTRADO          PIC X           VALUE 'F'.
-       01  WS-V.
-           05  WS-LINHAS          OCCURS 100 TIMES.
-              10  WS-VALORES      PIC 9(3)        VALUE ZEROES.
-      *
-       01  WS-I                   PIC 9(3)        VALUE ZEROES.
-       01  WS-FROM                PIC 9(3)        VALUE ZEROES.
-       01  WS-VALOR               PIC 9(3)        VALUE ZEROES.
+       01  WS-CONTROL-STATUS      PIC X(02) VALUE SPACES.
+       01  WS-CUSTMAST-STATUS     PIC X(02) VALUE SPACES.
+       01  WS-TRAN-STATUS         PIC X(02) VALUE SPACES.
+       01  WS-EXCEPT-STATUS       PIC X(02) VALUE SPACES.
+       01  WS-CKPT-STATUS         PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+           COPY CPYFILWS.
+      *
+       01  WS-MODO                PIC X(01) VALUE 'M'.
+           88  WS-MODO-MANUTENCAO VALUE 'M'.
+           88  WS-MODO-LISTAGEM   VALUE 'L'.
+      *
+       01  WS-EOF-TRAN            PIC X(01) VALUE 'N'.
+       01  WS-EOF-MASTRE          PIC X(01) VALUE 'N'.
+      *
+      * RESTART/CHECKPOINT CONTROL - SEE GRAVAR-CHECKPOINT.
+       01  WS-EM-RESTART          PIC X(01) VALUE 'N'.
+           88  WS-AINDA-EM-RESTART VALUE 'Y'.
+       01  WS-CKPT-INTERVALO      PIC 9(04) VALUE 50.
+       01  WS-CKPT-DESDE-ULTIMO   PIC 9(04) VALUE ZEROES.
+       01  WS-CKPT-ULT-NUMERO     PIC 9(06) VALUE ZEROES.
+       01  WS-RESTART-CONTADOR    PIC 9(07) VALUE ZEROES.
+       01  WS-RESTART-NUMERO      PIC 9(06) VALUE ZEROES.
+      *
+       01  WS-EXCEPT-DETAIL.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-EX-NUMERO       PIC 9(06).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-EX-TIPO         PIC X(01).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-EX-LIT          PIC X(40).
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-DT-NUMERO       PIC 9(06).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-NOME         PIC X(30).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-ENDERECO     PIC X(30).
+      *
+           COPY CPYRPTHD.
+           COPY CPYRPTTL.
+      *
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY        PIC 9(04).
+           05  WS-RUN-MM          PIC 9(02).
+           05  WS-RUN-DD          PIC 9(02).
+       01  WS-RUN-DATE-EDIT       PIC X(10).
+      *
+       01  WS-PAGE-NO             PIC 9(04) VALUE ZEROES.
+       01  WS-LINHAS-PAGINA       PIC 9(02) VALUE ZEROES.
+       01  WS-MAX-LINHAS-PAGINA   PIC 9(02) VALUE 20.
+      *
+       01  WS-RECS-READ           PIC 9(07) VALUE ZEROES.
+       01  WS-RECS-WRTN           PIC 9(07) VALUE ZEROES.
+       01  WS-CONTROL-TOT         PIC 9(08)V9(02) VALUE ZEROES.
       *
        PROCEDURE DIVISION.
-           ACCEPT WS-N.
+       MAIN.
+           PERFORM INICIALIZAR.
       *
-           IF WS-N IS GREATER THAN 100 THEN
-             DISPLAY 'O TAMANHO MAXIMO DO VETOR E 100'
-             GOBACK
+           IF WS-MODO-LISTAGEM
+             PERFORM LISTAR-MASTRE
+                 WITH TEST AFTER
+                 UNTIL WS-EOF-MASTRE IS EQUAL TO 'Y'
+           ELSE
+             PERFORM APLICAR-TRANSACAO
+                 WITH TEST AFTER
+                 UNTIL WS-EOF-TRAN IS EQUAL TO 'Y'
            END-IF.
       *
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-N
-             ACCEPT WS-VALORES(WS-I)
-           END-PERFORM.
+           PERFORM FINALIZAR.
+      *
+           GOBACK.
+      *
+       INICIALIZAR.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-EDIT(1:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(3:1).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-EDIT(4:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(6:1).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-EDIT(7:4).
       *
-           ACCEPT WS-X.
+           OPEN INPUT  CONTROL-FILE.
+           MOVE WS-CONTROL-STATUS TO WS-FILE-STATUS.
+           MOVE 'CONTROL-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           READ CONTROL-FILE.
+           MOVE WS-CONTROL-STATUS TO WS-FILE-STATUS.
+           MOVE 'CONTROL-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           MOVE CTL-MODO TO WS-MODO.
+           CLOSE CONTROL-FILE.
       *
-           PERFORM UNTIL WS-LOCALIZACAO IS GREATER THAN WS-N OR
-                         WS-VALORES(WS-LOCALIZACAO) IS GREATER THAN
-                         OR EQUAL TO WS-X
-             ADD 1 TO WS-LOCALIZACAO
-           END-PERFORM.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-REPORT-STATUS  TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'     TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
       *
-           IF WS-LOCALIZACAO IS LESS THAN OR EQUAL TO WS-N AND
-                  WS-VALORES(WS-LOCALIZACAO) IS EQUAL TO WS-X THEN
-              MOVE 'T' TO WS-ENCONTRADO
+           IF WS-MODO-LISTAGEM
+             OPEN INPUT CUSTOMER-MASTER
+           ELSE
+             OPEN I-O CUSTOMER-MASTER
+             OPEN INPUT TRANSACTION-FILE
+             MOVE WS-TRAN-STATUS  TO WS-FILE-STATUS
+             MOVE 'TRANSACTION-FILE' TO WS-FILE-ID
+             PERFORM CHECK-FILE-STATUS
+             PERFORM LER-CHECKPOINT
+             PERFORM ABRIR-EXCEPT-FILE
            END-IF.
       *
-           IF WS-ENCONTRADO = 'T' THEN
-             DISPLAY 'O NUMERO ' WS-X ' FOI LOCALIZADO NA POSICAO '
-                     WS-LOCALIZACAO
+      * FILE STATUS 05/35 ON OPEN MEANS CUSTMAST DID NOT EXIST YET -
+      * TREATED AS NORMAL FOR A FIRST RUN, SAME AS ANY OTHER NEW MASTER.
+           MOVE WS-CUSTMAST-STATUS TO WS-FILE-STATUS.
+           IF WS-FILE-STATUS IS EQUAL TO '05' OR
+              WS-FILE-STATUS IS EQUAL TO '35'
+             CONTINUE
+           ELSE
+             MOVE 'CUSTOMER-MASTER' TO WS-FILE-ID
+             PERFORM CHECK-FILE-STATUS
+           END-IF.
       *
-             PERFORM VARYING WS-I FROM WS-LOCALIZACAO BY 1
-                     UNTIL WS-I IS GREATER OR EQUAL TO WS-N
-               ADD 1 TO WS-I GIVING WS-VALOR
-               MOVE WS-VALORES(WS-VALOR) TO WS-VALORES(WS-I)
-             END-PERFORM
+           PERFORM IMPRIMIR-CABECALHO.
       *
-             SUBTRACT 1 FROM WS-N
+      * RESTART/CHECKPOINT - READ ANY CHECKPOINT LEFT BY AN ABENDED
+      * PRIOR RUN. A CHECKPOINT RECORD MEANS THAT MANY TRANSACTIONS
+      * WERE ALREADY APPLIED; THIS RUN SKIPS BACK OVER THEM INSTEAD
+      * OF POSTING THEM A SECOND TIME.
+       LER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           MOVE WS-CKPT-STATUS TO WS-FILE-STATUS.
+           IF WS-FILE-STATUS IS EQUAL TO '35'
+             CONTINUE
            ELSE
-             SUBTRACT 1 FROM WS-N GIVING WS-FROM
-             PERFORM VARYING WS-I FROM WS-N BY -1 
-                     UNTIL WS-I IS LESS THAN WS-LOCALIZACAO
-               ADD 1 TO WS-I GIVING WS-VALOR
-               MOVE WS-VALORES(WS-I) TO WS-VALORES(WS-VALOR)
-             END-PERFORM
-      *
-             MOVE WS-X TO WS-VALORES(WS-LOCALIZACAO)
-             ADD 1 TO WS-N
+             MOVE 'CHECKPOINT-FILE' TO WS-FILE-ID
+             PERFORM CHECK-FILE-STATUS
+             READ CHECKPOINT-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE CKPT-CONTADOR TO WS-RESTART-CONTADOR
+                 MOVE CKPT-NUMERO   TO WS-RESTART-NUMERO
+                 IF WS-RESTART-CONTADOR IS GREATER THAN ZERO
+                   MOVE 'Y' TO WS-EM-RESTART
+                   MOVE CKPT-CONTROL-TOT TO WS-CONTROL-TOT
+                   DISPLAY 'RESTARTING CUSTOMER-MASTER MAINTENANCE - '
+                           WS-RESTART-CONTADOR
+                           ' TRANSACTIONS ALREADY POSTED THROUGH KEY '
+                           WS-RESTART-NUMERO
+                 END-IF
+             END-READ
+             CLOSE CHECKPOINT-FILE
            END-IF.
       *
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I IS > WS-N
-             DISPLAY 'V[' WS-I '] = ' WS-VALORES(WS-I)
-           END-PERFORM.
+      * A RESTARTED RUN EXTENDS THE PRIOR RUN'S EXCEPT-FILE INSTEAD OF
+      * OPENING OUTPUT, SO EXCEPTIONS RAISED BEFORE THE ABEND ARE NOT
+      * LOST WHEN THE JOB IS RERUN FROM THE LAST CHECKPOINT. A FIRST
+      * RUN, OR A RESTART WHERE NO EXCEPT-FILE SURVIVED, STILL GETS A
+      * FRESH FILE.
+       ABRIR-EXCEPT-FILE.
+           IF WS-AINDA-EM-RESTART
+             OPEN EXTEND EXCEPT-FILE
+           ELSE
+             OPEN OUTPUT EXCEPT-FILE
+           END-IF.
+           MOVE WS-EXCEPT-STATUS TO WS-FILE-STATUS.
+           IF WS-AINDA-EM-RESTART AND
+              (WS-FILE-STATUS IS EQUAL TO '05' OR
+               WS-FILE-STATUS IS EQUAL TO '35')
+             OPEN OUTPUT EXCEPT-FILE
+             MOVE WS-EXCEPT-STATUS TO WS-FILE-STATUS
+           END-IF.
+           MOVE 'EXCEPT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
       *
-           GOBACK.
+       APLICAR-TRANSACAO.
+           READ TRANSACTION-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-TRAN
+           END-READ.
+           MOVE WS-TRAN-STATUS      TO WS-FILE-STATUS.
+           MOVE 'TRANSACTION-FILE'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-TRAN IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             IF WS-AINDA-EM-RESTART
+                AND WS-RECS-READ IS NOT GREATER THAN WS-RESTART-CONTADOR
+               CONTINUE
+             ELSE
+               MOVE 'N' TO WS-EM-RESTART
+               EVALUATE TRN-TIPO
+                 WHEN 'A'
+                   PERFORM INCLUIR-CLIENTE
+                 WHEN 'C'
+                   PERFORM ALTERAR-CLIENTE
+                 WHEN 'D'
+                   PERFORM EXCLUIR-CLIENTE
+                 WHEN OTHER
+                   MOVE 'TIPO DE TRANSACAO INVALIDO' TO WS-EX-LIT
+                   PERFORM GRAVAR-EXCECAO
+               END-EVALUATE
+               MOVE TRN-NUMERO TO WS-CKPT-ULT-NUMERO
+               ADD 1 TO WS-CKPT-DESDE-ULTIMO
+               IF WS-CKPT-DESDE-ULTIMO IS GREATER THAN OR EQUAL
+                  TO WS-CKPT-INTERVALO
+                 PERFORM GRAVAR-CHECKPOINT
+               END-IF
+             END-IF
+           END-IF.
+      *
+       INCLUIR-CLIENTE.
+           MOVE TRN-NUMERO TO CUST-NUMERO.
+           READ CUSTOMER-MASTER
+             INVALID KEY
+               MOVE TRN-NOME     TO CUST-NOME
+               MOVE TRN-ENDERECO TO CUST-ENDERECO
+               WRITE CUST-REC
+               MOVE WS-CUSTMAST-STATUS TO WS-FILE-STATUS
+               MOVE 'CUSTOMER-MASTER'  TO WS-FILE-ID
+               PERFORM CHECK-FILE-STATUS
+               ADD CUST-NUMERO TO WS-CONTROL-TOT
+             NOT INVALID KEY
+               MOVE 'CLIENTE JA CADASTRADO - INCLUSAO REJEITADA'
+                 TO WS-EX-LIT
+               PERFORM GRAVAR-EXCECAO
+           END-READ.
+      *
+       ALTERAR-CLIENTE.
+           MOVE TRN-NUMERO TO CUST-NUMERO.
+           READ CUSTOMER-MASTER
+             INVALID KEY
+               MOVE 'CLIENTE NAO CADASTRADO - ALTERACAO REJEITADA'
+                 TO WS-EX-LIT
+               PERFORM GRAVAR-EXCECAO
+             NOT INVALID KEY
+               MOVE TRN-NOME     TO CUST-NOME
+               MOVE TRN-ENDERECO TO CUST-ENDERECO
+               REWRITE CUST-REC
+               MOVE WS-CUSTMAST-STATUS TO WS-FILE-STATUS
+               MOVE 'CUSTOMER-MASTER'  TO WS-FILE-ID
+               PERFORM CHECK-FILE-STATUS
+           END-READ.
+      *
+       EXCLUIR-CLIENTE.
+           MOVE TRN-NUMERO TO CUST-NUMERO.
+           READ CUSTOMER-MASTER
+             INVALID KEY
+               MOVE 'CLIENTE NAO CADASTRADO - EXCLUSAO REJEITADA'
+                 TO WS-EX-LIT
+               PERFORM GRAVAR-EXCECAO
+             NOT INVALID KEY
+               DELETE CUSTOMER-MASTER RECORD
+               MOVE WS-CUSTMAST-STATUS TO WS-FILE-STATUS
+               MOVE 'CUSTOMER-MASTER'  TO WS-FILE-ID
+               PERFORM CHECK-FILE-STATUS
+           END-READ.
+      *
+      * COMMIT POINT - OVERWRITES CHECKPOINT-FILE WITH THE CURRENT
+      * TRANSACTION COUNT AND LAST-PROCESSED KEY. RUN AFTER EVERY
+      * WS-CKPT-INTERVALO TRANSACTIONS APPLIED.
+       GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-CKPT-STATUS     TO WS-FILE-STATUS.
+           MOVE 'CHECKPOINT-FILE'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           MOVE WS-RECS-READ       TO CKPT-CONTADOR.
+           MOVE WS-CKPT-ULT-NUMERO TO CKPT-NUMERO.
+           MOVE WS-CONTROL-TOT     TO CKPT-CONTROL-TOT.
+           WRITE CKPT-REC.
+           MOVE WS-CKPT-STATUS     TO WS-FILE-STATUS.
+           PERFORM CHECK-FILE-STATUS.
+           CLOSE CHECKPOINT-FILE.
+           MOVE ZEROES TO WS-CKPT-DESDE-ULTIMO.
+      *
+       GRAVAR-EXCECAO.
+           MOVE TRN-NUMERO      TO WS-EX-NUMERO.
+           MOVE TRN-TIPO        TO WS-EX-TIPO.
+           MOVE WS-EXCEPT-DETAIL TO EXCEPT-LINE.
+           WRITE EXCEPT-LINE.
+           MOVE WS-EXCEPT-STATUS TO WS-FILE-STATUS.
+           MOVE 'EXCEPT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+       LISTAR-MASTRE.
+           READ CUSTOMER-MASTER NEXT RECORD
+             AT END
+               MOVE 'Y' TO WS-EOF-MASTRE
+           END-READ.
+           MOVE WS-CUSTMAST-STATUS TO WS-FILE-STATUS.
+           MOVE 'CUSTOMER-MASTER'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-MASTRE IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             IF WS-LINHAS-PAGINA IS GREATER THAN OR EQUAL TO
+                WS-MAX-LINHAS-PAGINA
+               PERFORM IMPRIMIR-CABECALHO
+             END-IF
+             MOVE CUST-NUMERO   TO WS-DT-NUMERO
+             MOVE CUST-NOME     TO WS-DT-NOME
+             MOVE CUST-ENDERECO TO WS-DT-ENDERECO
+             MOVE WS-DETAIL-LINE TO REPORT-LINE
+             PERFORM GRAVAR-LINHA-RELATORIO
+             ADD 1 TO WS-LINHAS-PAGINA
+             ADD CUST-NUMERO TO WS-CONTROL-TOT
+           END-IF.
+      *
+       IMPRIMIR-CABECALHO.
+           MOVE 'EXERC017'               TO RP-HDR-PROGRAM.
+           IF WS-MODO-LISTAGEM
+             MOVE 'LISTAGEM CUSTOMER-MASTER' TO RP-HDR-TITLE
+           ELSE
+             MOVE 'MANUTENCAO CUSTOMER-MASTER' TO RP-HDR-TITLE
+           END-IF.
+           MOVE WS-RUN-DATE-EDIT          TO RP-HDR-RUN-DATE.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO                TO RP-HDR-PAGE.
+           MOVE RP-HEADER-LINE            TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+           MOVE ZEROES TO WS-LINHAS-PAGINA.
+      *
+       GRAVAR-LINHA-RELATORIO.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           ADD 1 TO WS-RECS-WRTN.
+      *
+       FINALIZAR.
+           MOVE WS-RECS-READ     TO RP-TRL-RECS-READ.
+           MOVE WS-RECS-WRTN     TO RP-TRL-RECS-WRTN.
+           MOVE WS-CONTROL-TOT   TO RP-TRL-CONTROL-TOT.
+           MOVE RP-TRAILER-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           CLOSE CUSTOMER-MASTER.
+           CLOSE REPORT-FILE.
+      *
+           IF WS-MODO-MANUTENCAO
+             CLOSE TRANSACTION-FILE
+             CLOSE EXCEPT-FILE
+             PERFORM LIMPAR-CHECKPOINT
+           END-IF.
+      *
+           COPY CPYFILCHK.
+      *
+      * JOB RAN TO A CLEAN END-OF-FILE ON TRANSACTION-FILE, SO ANY
+      * CHECKPOINT LEFT BY AN EARLIER ABENDED RUN NO LONGER APPLIES -
+      * CLEAR IT SO THE NEXT RUN STARTS FRESH.
+       LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-CKPT-STATUS     TO WS-FILE-STATUS.
+           MOVE 'CHECKPOINT-FILE'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           CLOSE CHECKPOINT-FILE.
