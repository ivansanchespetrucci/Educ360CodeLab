@@ -3,7 +3,19 @@
       * DATE        : 2025-03-22                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : CALC AVERAGE OF 5 NUMBERS & DISPLAY LARGER ONES  *
+      * PURPOSE     : SALES-TEAM PERFORMANCE RANKING - READS A         *
+      *               SALES-FILE OF REP RESULTS, RANKS HIGHEST TO      *
+      *               LOWEST AND FLAGS REPS MEANINGFULLY AHEAD OF THE  *
+      *               TEAM AVERAGE PER A CONFIGURABLE THRESHOLD        *
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09 JM  REPLACED THE HARDCODED 5-ENTRY OCCURS TABLE AND *
+      *                PLAIN DISPLAY LOOP WITH A SALES-FILE READ INTO  *
+      *                A VARIABLE-SIZE TABLE, RANKED HIGHEST TO LOWEST.*
+      * 2026-08-09 JM  REPLACED THE >= AVERAGE FLAG (WHICH CAUGHT ABOUT*
+      *                HALF THE TEAM EVERY RUN) WITH A CONTROL-FILE    *
+      *                PERCENTAGE-ABOVE-AVERAGE THRESHOLD.             *
+      * 2026-08-09 JM  SHORTENED THE SALES-FILE ASSIGN CLAUSE TO AN    *
+      *                8-CHARACTER DD NAME.                            *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERC013.
@@ -13,34 +25,249 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-FILE      ASSIGN TO SALESFIL
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-SALES-STATUS.
+      *
+           SELECT CONTROL-FILE    ASSIGN TO SALESCTL
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-CONTROL-STATUS.
+      *
+           SELECT REPORT-FILE     ASSIGN TO SALESRPT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-FILE.
+       01  SALES-REC.
+           05  SALES-REP-ID       PIC 9(06).
+           05  SALES-NOME         PIC X(30).
+           05  SALES-RESULTADO    PIC 9(06)V9(02).
+      *
+       FD  CONTROL-FILE.
+       01  CONTROL-REC.
+           05  CTL-PERCENTUAL-LIMIAR PIC 9(02)V9(02).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
       *
        WORKING-STORAGE SECTION.
-       01  WS-NUMEROS.
-           05  WS-NUMERO   PIC 9(02)        VALUE ZEROES OCCURS 5 TIMES.
-       01 WS-MEDIA         PIC 9(02)V9(2)   VALUE ZEROES.
+       01  WS-SALES-STATUS        PIC X(02) VALUE SPACES.
+       01  WS-CONTROL-STATUS      PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+           COPY CPYFILWS.
+       01  WS-EOF-SALES           PIC X(01) VALUE 'N'.
+      *
+      * CURRENT-TERM SALES TABLE - READ FROM SALES-FILE, ONE ROW PER
+      * REP ACTUALLY ON THE FILE, THEN SORTED DESCENDING BY RESULTADO.
+       01  WS-QTD-VENDEDORES      PIC 9(03) VALUE ZEROES.
+       01  WS-VENDAS-TAB.
+           05  WS-VND-LINHA       OCCURS 1 TO 500 TIMES
+                                   DEPENDING ON WS-QTD-VENDEDORES.
+               10  WS-VND-ID        PIC 9(06).
+               10  WS-VND-NOME      PIC X(30).
+               10  WS-VND-RESULTADO PIC 9(06)V9(02).
+      *
+       01  WS-I                   PIC 9(03) VALUE ZEROES.
+       01  WS-J                   PIC 9(03) VALUE ZEROES.
+       01  WS-MAIOR               PIC 9(03) VALUE ZEROES.
+       01  WS-TROCA-ID            PIC 9(06) VALUE ZEROES.
+       01  WS-TROCA-NOME          PIC X(30) VALUE SPACES.
+       01  WS-TROCA-RESULTADO     PIC 9(06)V9(02) VALUE ZEROES.
+      *
+       01  WS-SOMA                PIC 9(08)V9(02) VALUE ZEROES.
+       01  WS-MEDIA               PIC 9(06)V9(02) VALUE ZEROES.
+       01  WS-PERCENTUAL-LIMIAR   PIC 9(02)V9(02) VALUE ZEROES.
+       01  WS-LIMIAR              PIC 9(06)V9(02) VALUE ZEROES.
+      *
+       01  WS-MEDIA-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-MED-LIT         PIC X(17) VALUE 'MEDIA DA EQUIPE: '.
+           05  WS-MED-VALOR       COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-MED-LIT2        PIC X(07) VALUE 'META : '.
+           05  WS-MED-LIMIAR      COPY CPYAMT.
       *
-       01 WS-I             PIC 9(1)         VALUE ZEROES.
-       01 WS-MEDIA-EDIT    PIC Z.ZZ9,99     VALUE ZEROES.
-       01 WS-NUMERO-EDIT   PIC Z9           VALUE ZEROES.
+       01  WS-DETAIL-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-DT-RANK         PIC ZZ9.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-ID           PIC 9(06).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-NOME         PIC X(30).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-RESULTADO    COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-FLAG         PIC X(16).
+      *
+           COPY CPYRPTHD.
+           COPY CPYRPTTL.
+      *
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY        PIC 9(04).
+           05  WS-RUN-MM          PIC 9(02).
+           05  WS-RUN-DD          PIC 9(02).
+       01  WS-RUN-DATE-EDIT       PIC X(10).
+      *
+       01  WS-PAGE-NO             PIC 9(04) VALUE ZEROES.
+       01  WS-RECS-READ           PIC 9(07) VALUE ZEROES.
+       01  WS-RECS-WRTN           PIC 9(07) VALUE ZEROES.
+       01  WS-CONTROL-TOT         PIC 9(08)V9(02) VALUE ZEROES.
       *
        PROCEDURE DIVISION.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
-             ACCEPT WS-NUMERO(WS-I)
-             ADD WS-NUMERO(WS-I) TO WS-MEDIA
+       MAIN.
+           PERFORM INICIALIZAR.
+      *
+           PERFORM LER-VENDAS
+             WITH TEST AFTER
+             UNTIL WS-EOF-SALES IS EQUAL TO 'Y'.
+      *
+           PERFORM CALCULAR-MEDIA-LIMIAR.
+           PERFORM ORDENAR-DESC.
+           PERFORM IMPRIMIR-RANKING.
+      *
+           PERFORM FINALIZAR.
+      *
+           GOBACK.
+      *
+       INICIALIZAR.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-EDIT(1:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(3:1).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-EDIT(4:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(6:1).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-EDIT(7:4).
+      *
+           OPEN INPUT  SALES-FILE.
+           MOVE WS-SALES-STATUS TO WS-FILE-STATUS.
+           MOVE 'SALES-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN INPUT  CONTROL-FILE.
+           MOVE WS-CONTROL-STATUS TO WS-FILE-STATUS.
+           MOVE 'CONTROL-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           READ CONTROL-FILE.
+           MOVE WS-CONTROL-STATUS      TO WS-FILE-STATUS.
+           MOVE 'CONTROL-FILE'         TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           MOVE CTL-PERCENTUAL-LIMIAR  TO WS-PERCENTUAL-LIMIAR.
+      *
+           CLOSE CONTROL-FILE.
+      *
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           MOVE 'EXERC013'                TO RP-HDR-PROGRAM.
+           MOVE 'RANKING DE DESEMPENHO'    TO RP-HDR-TITLE.
+           MOVE WS-RUN-DATE-EDIT            TO RP-HDR-RUN-DATE.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO                  TO RP-HDR-PAGE.
+           MOVE RP-HEADER-LINE              TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       LER-VENDAS.
+           READ SALES-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-SALES
+           END-READ.
+           MOVE WS-SALES-STATUS TO WS-FILE-STATUS.
+           MOVE 'SALES-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-SALES IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             ADD 1 TO WS-QTD-VENDEDORES
+             MOVE SALES-REP-ID    TO WS-VND-ID(WS-QTD-VENDEDORES)
+             MOVE SALES-NOME      TO WS-VND-NOME(WS-QTD-VENDEDORES)
+             MOVE SALES-RESULTADO TO WS-VND-RESULTADO(WS-QTD-VENDEDORES)
+           END-IF.
+      *
+       CALCULAR-MEDIA-LIMIAR.
+           MOVE ZEROES TO WS-SOMA.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-QTD-VENDEDORES
+             ADD WS-VND-RESULTADO(WS-I) TO WS-SOMA
            END-PERFORM.
       *
-           COMPUTE WS-MEDIA = WS-MEDIA / 5.
-           MOVE WS-MEDIA TO WS-MEDIA-EDIT.
+           IF WS-QTD-VENDEDORES IS GREATER THAN ZERO
+             COMPUTE WS-MEDIA ROUNDED = WS-SOMA / WS-QTD-VENDEDORES
+           END-IF.
       *
-           DISPLAY 'A MEDIA E ' WS-MEDIA-EDIT.
+           COMPUTE WS-LIMIAR ROUNDED =
+                   WS-MEDIA + (WS-MEDIA * WS-PERCENTUAL-LIMIAR / 100).
       *
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
-             IF WS-NUMERO(WS-I) IS GREATER THAN OR EQUAL TO WS-MEDIA
-               MOVE WS-NUMERO(WS-I) TO WS-NUMERO-EDIT
-               DISPLAY 'O NUMERO ' WS-I ' TEM VALOR ' WS-NUMERO-EDIT
+      * SELECTION SORT, DESCENDING BY RESULTADO - MOVE-BASED TEMP-FIELD
+      * SWAP, NOT ARITHMETIC, SINCE THESE ARE REAL REP RESULTS.
+       ORDENAR-DESC.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-QTD-VENDEDORES
+             MOVE WS-I TO WS-MAIOR
+             PERFORM VARYING WS-J FROM WS-I BY 1
+                     UNTIL WS-J > WS-QTD-VENDEDORES
+               IF WS-VND-RESULTADO(WS-J) IS GREATER THAN
+                  WS-VND-RESULTADO(WS-MAIOR)
+                 MOVE WS-J TO WS-MAIOR
+               END-IF
+             END-PERFORM
+             IF WS-MAIOR IS NOT EQUAL TO WS-I
+               MOVE WS-VND-ID(WS-I)        TO WS-TROCA-ID
+               MOVE WS-VND-NOME(WS-I)      TO WS-TROCA-NOME
+               MOVE WS-VND-RESULTADO(WS-I) TO WS-TROCA-RESULTADO
+               MOVE WS-VND-ID(WS-MAIOR)        TO WS-VND-ID(WS-I)
+               MOVE WS-VND-NOME(WS-MAIOR)      TO WS-VND-NOME(WS-I)
+               MOVE WS-VND-RESULTADO(WS-MAIOR) TO WS-VND-RESULTADO(WS-I)
+               MOVE WS-TROCA-ID        TO WS-VND-ID(WS-MAIOR)
+               MOVE WS-TROCA-NOME      TO WS-VND-NOME(WS-MAIOR)
+               MOVE WS-TROCA-RESULTADO TO WS-VND-RESULTADO(WS-MAIOR)
              END-IF
            END-PERFORM.
       *
-           GOBACK.
+       IMPRIMIR-RANKING.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-QTD-VENDEDORES
+             MOVE WS-I               TO WS-DT-RANK
+             MOVE WS-VND-ID(WS-I)    TO WS-DT-ID
+             MOVE WS-VND-NOME(WS-I)  TO WS-DT-NOME
+             MOVE WS-VND-RESULTADO(WS-I) TO WS-DT-RESULTADO
+             IF WS-VND-RESULTADO(WS-I) IS GREATER THAN OR EQUAL
+                TO WS-LIMIAR
+               MOVE 'ACIMA DA META  ' TO WS-DT-FLAG
+             ELSE
+               MOVE SPACES            TO WS-DT-FLAG
+             END-IF
+             MOVE WS-DETAIL-LINE      TO REPORT-LINE
+             PERFORM GRAVAR-LINHA-RELATORIO
+             ADD WS-VND-RESULTADO(WS-I) TO WS-CONTROL-TOT
+           END-PERFORM.
+      *
+           MOVE WS-MEDIA         TO WS-MED-VALOR.
+           MOVE WS-LIMIAR        TO WS-MED-LIMIAR.
+           MOVE WS-MEDIA-LINE    TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       GRAVAR-LINHA-RELATORIO.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           ADD 1 TO WS-RECS-WRTN.
+      *
+       FINALIZAR.
+           MOVE WS-RECS-READ     TO RP-TRL-RECS-READ.
+           MOVE WS-RECS-WRTN     TO RP-TRL-RECS-WRTN.
+           MOVE WS-CONTROL-TOT   TO RP-TRL-CONTROL-TOT.
+           MOVE RP-TRAILER-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           CLOSE SALES-FILE.
+           CLOSE REPORT-FILE.
+      *
+           COPY CPYFILCHK.
