@@ -3,7 +3,12 @@
       * DATE        : 2025-03-22                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : CALCULATE THE TRIANGLE AREA                      *
+      * PURPOSE     : LOT AREA REGISTER WITH SUBTOTALS BY ZONE         *
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09 JM  CONVERTED FROM A SINGLE-LOT CONSOLE ACCEPT TO A *
+      *                LOTE-FILE BATCH RUN WITH ZONE SUBTOTALS.        *
+      * 2026-08-09 JM  ADDED LOTE-FORMA SHAPE CODE SO THE SAME RECORD  *
+      *                CAN CARRY A TRIANGLE, RECTANGLE OR TRAPEZOID.   *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERC002.
@@ -13,24 +18,210 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOTE-FILE    ASSIGN TO LOTEFILE
+                                ORGANIZATION IS SEQUENTIAL
+                                FILE STATUS IS WS-LOTE-STATUS.
+      *
+           SELECT REPORT-FILE  ASSIGN TO LOTERPT
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-REPORT-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOTE-FILE.
+       01  LOTE-REC.
+           05  LOTE-ID            PIC 9(05).
+           05  LOTE-ZONA          PIC X(10).
+           05  LOTE-FORMA         PIC X(01).
+               88  LOTE-TRIANGULO       VALUE 'T'.
+               88  LOTE-RETANGULO       VALUE 'R'.
+               88  LOTE-TRAPEZIO        VALUE 'Z'.
+           05  LOTE-BASE          PIC 9(03)V9(02).
+           05  LOTE-BASE-MENOR    PIC 9(03)V9(02).
+           05  LOTE-ALTURA        PIC 9(03)V9(02).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
       *
        WORKING-STORAGE SECTION.
-       01 WS-BASE      PIC 9(02)       VALUE ZEROES.
-       01 WS-ALTURA    PIC 9(02)       VALUE ZEROES.
-       01 WS-AREA      PIC 9(04)V9(02) VALUE ZEROES.
+       01  WS-LOTE-STATUS         PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+           COPY CPYFILWS.
+       01  WS-EOF-LOTE            PIC X(01) VALUE 'N'.
+      *
+       01  WS-AREA                PIC 9(06)V9(02) VALUE ZEROES.
+      *
+       01  WS-ZONA-TAB.
+           05  WS-ZONA-LINHA      OCCURS 50 TIMES.
+               10  WS-ZONA-NOME   PIC X(10) VALUE SPACES.
+               10  WS-ZONA-AREA   PIC 9(08)V9(02) VALUE ZEROES.
+               10  WS-ZONA-QTD    PIC 9(05) VALUE ZEROES.
+       01  WS-ZONA-COUNT          PIC 9(03) VALUE ZEROES.
+      *
+       01  WS-I                   PIC 9(03) VALUE ZEROES.
+       01  WS-ACHOU-ZONA          PIC X(01) VALUE 'N'.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-DT-ID           PIC 9(05).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-ZONA         PIC X(10).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-FORMA        PIC X(01).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-BASE         COPY CPYAMT.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-ALTURA       COPY CPYAMT.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-AREA         COPY CPYAMT.
       *
-       01 WS-AREA-EDIT PIC Z.ZZ9,99 VALUE ZEROES.
+       01  WS-SUBTOTAL-LINE.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-ST-LIT          PIC X(14) VALUE 'SUBTOTAL ZONA '.
+           05  WS-ST-ZONA         PIC X(10).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-ST-QTD          PIC ZZ9   VALUE ZEROES.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-ST-AREA         COPY CPYAMT.
+      *
+           COPY CPYRPTHD.
+           COPY CPYRPTTL.
+      *
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY        PIC 9(04).
+           05  WS-RUN-MM          PIC 9(02).
+           05  WS-RUN-DD          PIC 9(02).
+       01  WS-RUN-DATE-EDIT       PIC X(10).
+      *
+       01  WS-PAGE-NO             PIC 9(04) VALUE ZEROES.
+       01  WS-RECS-READ           PIC 9(07) VALUE ZEROES.
+       01  WS-RECS-WRTN           PIC 9(07) VALUE ZEROES.
+       01  WS-CONTROL-TOT         PIC 9(08)V9(02) VALUE ZEROES.
       *
        PROCEDURE DIVISION.
-           ACCEPT WS-BASE.
-           ACCEPT WS-ALTURA.
+       MAIN.
+           PERFORM INICIALIZAR.
       *
-           COMPUTE WS-AREA = (WS-BASE * WS-ALTURA) / 2.
-           MOVE WS-AREA TO WS-AREA-EDIT.
+           PERFORM PROCESSAR-LOTE
+             WITH TEST AFTER
+             UNTIL WS-EOF-LOTE IS EQUAL TO 'Y'.
       *
-           DISPLAY 'A AREA DO TRIANGULO DE BASE ' WS-BASE
-                   ' E ALTURA ' WS-ALTURA ' E: ' WS-AREA-EDIT.
+           PERFORM IMPRIMIR-SUBTOTAIS.
+           PERFORM FINALIZAR.
       *
            GOBACK.
+      *
+       INICIALIZAR.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-EDIT(1:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(3:1).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-EDIT(4:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(6:1).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-EDIT(7:4).
+      *
+           OPEN INPUT  LOTE-FILE.
+           MOVE WS-LOTE-STATUS TO WS-FILE-STATUS.
+           MOVE 'LOTE-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           MOVE 'EXERC002'                  TO RP-HDR-PROGRAM.
+           MOVE 'REGISTRO DE AREA DE LOTES'  TO RP-HDR-TITLE.
+           MOVE WS-RUN-DATE-EDIT             TO RP-HDR-RUN-DATE.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO                   TO RP-HDR-PAGE.
+           MOVE RP-HEADER-LINE               TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       PROCESSAR-LOTE.
+           READ LOTE-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-LOTE
+           END-READ.
+           MOVE WS-LOTE-STATUS TO WS-FILE-STATUS.
+           MOVE 'LOTE-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-LOTE IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             PERFORM CALCULAR-AREA
+             PERFORM ACUMULAR-ZONA
+             PERFORM IMPRIMIR-DETALHE
+           END-IF.
+      *
+       CALCULAR-AREA.
+           EVALUATE TRUE
+             WHEN LOTE-RETANGULO
+               COMPUTE WS-AREA = LOTE-BASE * LOTE-ALTURA
+             WHEN LOTE-TRAPEZIO
+               COMPUTE WS-AREA =
+                   (LOTE-BASE + LOTE-BASE-MENOR) * LOTE-ALTURA / 2
+             WHEN OTHER
+               COMPUTE WS-AREA = (LOTE-BASE * LOTE-ALTURA) / 2
+           END-EVALUATE.
+      *
+       ACUMULAR-ZONA.
+           MOVE 'N' TO WS-ACHOU-ZONA.
+      *
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-ZONA-COUNT
+             IF WS-ZONA-NOME(WS-I) IS EQUAL TO LOTE-ZONA
+               ADD WS-AREA TO WS-ZONA-AREA(WS-I)
+               ADD 1       TO WS-ZONA-QTD(WS-I)
+               MOVE 'T'    TO WS-ACHOU-ZONA
+             END-IF
+           END-PERFORM.
+      *
+           IF WS-ACHOU-ZONA IS EQUAL TO 'N'
+             ADD 1 TO WS-ZONA-COUNT
+             MOVE LOTE-ZONA TO WS-ZONA-NOME(WS-ZONA-COUNT)
+             MOVE WS-AREA   TO WS-ZONA-AREA(WS-ZONA-COUNT)
+             MOVE 1         TO WS-ZONA-QTD(WS-ZONA-COUNT)
+           END-IF.
+      *
+       IMPRIMIR-DETALHE.
+           MOVE LOTE-ID     TO WS-DT-ID.
+           MOVE LOTE-ZONA   TO WS-DT-ZONA.
+           MOVE LOTE-FORMA  TO WS-DT-FORMA.
+           MOVE LOTE-BASE   TO WS-DT-BASE.
+           MOVE LOTE-ALTURA TO WS-DT-ALTURA.
+           MOVE WS-AREA     TO WS-DT-AREA.
+           MOVE WS-DETAIL-LINE TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       IMPRIMIR-SUBTOTAIS.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-ZONA-COUNT
+             MOVE WS-ZONA-NOME(WS-I) TO WS-ST-ZONA
+             MOVE WS-ZONA-QTD(WS-I)  TO WS-ST-QTD
+             MOVE WS-ZONA-AREA(WS-I) TO WS-ST-AREA
+             MOVE WS-SUBTOTAL-LINE   TO REPORT-LINE
+             PERFORM GRAVAR-LINHA-RELATORIO
+             ADD WS-ZONA-AREA(WS-I) TO WS-CONTROL-TOT
+           END-PERFORM.
+      *
+       GRAVAR-LINHA-RELATORIO.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           ADD 1 TO WS-RECS-WRTN.
+      *
+       FINALIZAR.
+           MOVE WS-RECS-READ     TO RP-TRL-RECS-READ.
+           MOVE WS-RECS-WRTN     TO RP-TRL-RECS-WRTN.
+           MOVE WS-CONTROL-TOT   TO RP-TRL-CONTROL-TOT.
+           MOVE RP-TRAILER-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           CLOSE LOTE-FILE.
+           CLOSE REPORT-FILE.
+      *
+           COPY CPYFILCHK.
