@@ -3,7 +3,20 @@
       * DATE        : 2025-03-22                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : CALCULATE AGE IN DAYS, HOURS, MINUTES AND SECONDS*
+      * PURPOSE     : PAYROLL RUN - GRATIFICACAO, IR AND NET PAY FOR   *
+      *               EVERY EMPLOYEE ON THE MASTER, WITH A PAYSLIP     *
+      *               STUB PER EMPLOYEE AND A YEAR-TO-DATE ACCUMULATOR *
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09 JM  CONVERTED FROM A SINGLE-EMPLOYEE CONSOLE ACCEPT *
+      *                TO A FULL EMP-FILE PAYROLL BATCH WITH A YTD     *
+      *                ACCUMULATION FILE.                              *
+      * 2026-08-09 JM  IR BRACKETS NOW READ FROM AN IR-BRACKETS TABLE  *
+      *                FILE INSTEAD OF BEING HARDCODED.                *
+      * 2026-08-09 JM  ADDED A PAYSLIP STUB PRINT LAYOUT SEPARATE FROM *
+      *                THE PAYROLL REGISTER.                           *
+      * 2026-08-09 JM  PADDED THE PAYSLIP LINE LITERALS TO A CONSISTENT*
+      *                18 CHARACTERS SO THE COLON (AND THE AMOUNT      *
+      *                AFTER IT) LINES UP ON EVERY LINE OF THE STUB.   *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERC004.
@@ -13,40 +26,320 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE       ASSIGN TO EMPFILE
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS WS-EMP-STATUS.
+      *
+           SELECT IR-BRACKETS    ASSIGN TO IRBRACK
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS WS-IRB-STATUS.
+      *
+           SELECT YTD-FILE       ASSIGN TO YTDFILE
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS WS-YTD-STATUS.
+      *
+           SELECT REPORT-FILE    ASSIGN TO FOLHARPT
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS WS-REPORT-STATUS.
+      *
+           SELECT PAYSLIP-FILE   ASSIGN TO HOLERITE
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS WS-PAYSLIP-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE.
+       01  EMP-REC.
+           05  EMP-MATRICULA      PIC 9(06).
+           05  EMP-NOME           PIC X(30).
+           05  EMP-SAL-BASE       PIC 9(06)V9(02).
+      *
+       FD  IR-BRACKETS.
+       01  IRB-REC.
+           05  IRB-LIMITE         PIC 9(06)V9(02).
+           05  IRB-PERCENTUAL     PIC 9(01)V9(02).
+      *
+       FD  YTD-FILE.
+       01  YTD-REC.
+           05  YTD-MATRICULA      PIC 9(06).
+           05  YTD-ANO-MES        PIC 9(06).
+           05  YTD-SAL-BRUTO      PIC 9(06)V9(02).
+           05  YTD-IR             PIC 9(06)V9(02).
+           05  YTD-LIQUIDO        PIC 9(06)V9(02).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
+      *
+       FD  PAYSLIP-FILE.
+       01  PAYSLIP-LINE           PIC X(100).
       *
        WORKING-STORAGE SECTION.
-       01 WS-SAL-BASE           PIC 9(04)V9(02) VALUE ZEROES.
-       01 WS-GRATIFICACAO       PIC 9(04)V9(02) VALUE ZEROES.
-       01 WS-SAL-BRUTO          PIC 9(04)V9(02) VALUE ZEROES.
-       01 WS-IR                 PIC 9(04)V9(02) VALUE ZEROES.
+       01  WS-EMP-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-IRB-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-YTD-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+       01  WS-PAYSLIP-STATUS      PIC X(02) VALUE SPACES.
+           COPY CPYFILWS.
+       01  WS-EOF-EMP             PIC X(01) VALUE 'N'.
+       01  WS-EOF-IRB             PIC X(01) VALUE 'N'.
+      *
+      * IR BRACKET TABLE - LOADED FROM IR-BRACKETS AT STARTUP, ASCENDING
+      * BY LIMITE. THE LAST ROW CARRIES THE OPEN-ENDED TOP BRACKET.
+       01  WS-IR-TAB.
+           05  WS-IR-LINHA        OCCURS 20 TIMES.
+               10  WS-IR-LIMITE     PIC 9(06)V9(02).
+               10  WS-IR-PERCENTUAL PIC 9(01)V9(02).
+       01  WS-IR-COUNT            PIC 9(02) VALUE ZEROES.
+       01  WS-I                   PIC 9(02) VALUE ZEROES.
+      *
+       01  WS-GRATIFICACAO        PIC 9(06)V9(02) VALUE ZEROES.
+       01  WS-SAL-BRUTO           PIC 9(06)V9(02) VALUE ZEROES.
+       01  WS-IR                  PIC 9(06)V9(02) VALUE ZEROES.
+       01  WS-LIQUIDO             PIC 9(06)V9(02) VALUE ZEROES.
+       01  WS-PERCENTUAL-APLIC    PIC 9(01)V9(02) VALUE ZEROES.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-DT-MATRICULA    PIC 9(06).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-NOME         PIC X(30).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-SAL-BASE     COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-GRATIF       COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-SAL-BRUTO    COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-IR           COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-DT-LIQUIDO      COPY CPYAMT.
       *
-       01 WS-SAL-BASE-EDIT      PIC Z.ZZ9,99 VALUE ZEROES.
-       01 WS-GRATIFICACAO-EDIT  PIC Z.ZZ9,99 VALUE ZEROES.
-       01 WS-SAL-BRUTO-EDIT     PIC Z.ZZ9,99 VALUE ZEROES.
-       01 WS-IR-EDIT            PIC Z.ZZ9,99 VALUE ZEROES.
+           COPY CPYRPTHD.
+           COPY CPYRPTTL.
+      *
+      * PAYSLIP STUB LAYOUT - ONE BLOCK PER EMPLOYEE, WRITTEN TO ITS OWN
+      * PAYSLIP-FILE SO IT CAN GO STRAIGHT TO THE PAYROLL PRINT QUEUE.
+       01  WS-HOL-BORDA           PIC X(60) VALUE
+           '------------------------------------------------------'.
+       01  WS-HOL-EMPREGADO.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-HOL-LIT-MAT     PIC X(11) VALUE 'MATRICULA: '.
+           05  WS-HOL-MATRICULA   PIC 9(06).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-HOL-LIT-NOME    PIC X(06) VALUE 'NOME: '.
+           05  WS-HOL-NOME        PIC X(30).
+       01  WS-HOL-LINHA-VALOR.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-HOL-LIT         PIC X(18) VALUE SPACES.
+           05  WS-HOL-VALOR       COPY CPYAMT.
+      *
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY        PIC 9(04).
+           05  WS-RUN-MM          PIC 9(02).
+           05  WS-RUN-DD          PIC 9(02).
+       01  WS-RUN-DATE-EDIT       PIC X(10).
+       01  WS-ANO-MES             PIC 9(06) VALUE ZEROES.
+      *
+       01  WS-PAGE-NO             PIC 9(04) VALUE ZEROES.
+       01  WS-RECS-READ           PIC 9(07) VALUE ZEROES.
+       01  WS-RECS-WRTN           PIC 9(07) VALUE ZEROES.
+       01  WS-CONTROL-TOT         PIC 9(08)V9(02) VALUE ZEROES.
       *
        PROCEDURE DIVISION.
-           ACCEPT WS-SAL-BASE.
+       MAIN.
+           PERFORM INICIALIZAR.
+      *
+           PERFORM PROCESSAR-FOLHA
+             WITH TEST AFTER
+             UNTIL WS-EOF-EMP IS EQUAL TO 'Y'.
+      *
+           PERFORM FINALIZAR.
+      *
+           GOBACK.
+      *
+       INICIALIZAR.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-EDIT(1:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(3:1).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-EDIT(4:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(6:1).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-EDIT(7:4).
+           MOVE WS-RUN-YYYY TO WS-ANO-MES(1:4).
+           MOVE WS-RUN-MM   TO WS-ANO-MES(5:2).
+      *
+           OPEN INPUT  EMP-FILE.
+           MOVE WS-EMP-STATUS  TO WS-FILE-STATUS.
+           MOVE 'EMP-FILE'     TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN INPUT  IR-BRACKETS.
+           MOVE WS-IRB-STATUS  TO WS-FILE-STATUS.
+           MOVE 'IR-BRACKETS'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN EXTEND YTD-FILE.
+           MOVE WS-YTD-STATUS  TO WS-FILE-STATUS.
+           MOVE 'YTD-FILE'     TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
       *
-           COMPUTE WS-GRATIFICACAO = WS-SAL-BASE * 0,1.
-           COMPUTE WS-SAL-BRUTO    = WS-SAL-BASE + WS-GRATIFICACAO.
+           OPEN OUTPUT PAYSLIP-FILE.
+           MOVE WS-PAYSLIP-STATUS TO WS-FILE-STATUS.
+           MOVE 'PAYSLIP-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
       *
-           IF WS-SAL-BRUTO IS GREATER THAN 1200
-               COMPUTE WS-IR = WS-SAL-BRUTO * 0,2
-           ELSE
-               COMPUTE WS-IR = WS-SAL-BRUTO * 0,15
+           PERFORM LER-TABELA-IR
+             WITH TEST AFTER
+             UNTIL WS-EOF-IRB IS EQUAL TO 'Y'.
+      *
+           MOVE 'EXERC004'                  TO RP-HDR-PROGRAM.
+           MOVE 'FOLHA DE PAGAMENTO'        TO RP-HDR-TITLE.
+           MOVE WS-RUN-DATE-EDIT             TO RP-HDR-RUN-DATE.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO                   TO RP-HDR-PAGE.
+           MOVE RP-HEADER-LINE               TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       LER-TABELA-IR.
+           READ IR-BRACKETS
+             AT END
+               MOVE 'Y' TO WS-EOF-IRB
+           END-READ.
+           MOVE WS-IRB-STATUS  TO WS-FILE-STATUS.
+           MOVE 'IR-BRACKETS'  TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-IRB IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-IR-COUNT
+             MOVE IRB-LIMITE     TO WS-IR-LIMITE(WS-IR-COUNT)
+             MOVE IRB-PERCENTUAL TO WS-IR-PERCENTUAL(WS-IR-COUNT)
            END-IF.
       *
-           MOVE WS-SAL-BASE     TO WS-SAL-BASE-EDIT.
-           MOVE WS-GRATIFICACAO TO WS-GRATIFICACAO-EDIT.
-           MOVE WS-SAL-BRUTO    TO WS-SAL-BRUTO-EDIT.
-           MOVE WS-IR           TO WS-IR-EDIT.
+       PROCESSAR-FOLHA.
+           READ EMP-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-EMP
+           END-READ.
+           MOVE WS-EMP-STATUS  TO WS-FILE-STATUS.
+           MOVE 'EMP-FILE'     TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
       *
-           DISPLAY 'SALARIO BASE  ' WS-SAL-BASE-EDIT.
-           DISPLAY 'GRATIFICACAO  ' WS-GRATIFICACAO-EDIT.
-           DISPLAY 'SALARIO BRUTO ' WS-SAL-BRUTO-EDIT.
-           DISPLAY 'IR            ' WS-IR-EDIT.
+           IF WS-EOF-EMP IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             PERFORM CALCULAR-FOLHA
+             PERFORM IMPRIMIR-REGISTRO
+             PERFORM IMPRIMIR-HOLERITE
+             PERFORM GRAVAR-YTD
+           END-IF.
       *
-           GOBACK.
+       CALCULAR-FOLHA.
+           COMPUTE WS-GRATIFICACAO = EMP-SAL-BASE * 0,1.
+           COMPUTE WS-SAL-BRUTO    = EMP-SAL-BASE + WS-GRATIFICACAO.
+      *
+           MOVE WS-IR-PERCENTUAL(WS-IR-COUNT) TO WS-PERCENTUAL-APLIC.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-IR-COUNT
+             IF WS-SAL-BRUTO IS NOT GREATER THAN WS-IR-LIMITE(WS-I)
+               MOVE WS-IR-PERCENTUAL(WS-I) TO WS-PERCENTUAL-APLIC
+               MOVE WS-IR-COUNT TO WS-I
+             END-IF
+           END-PERFORM.
+      *
+           COMPUTE WS-IR = WS-SAL-BRUTO * WS-PERCENTUAL-APLIC.
+           COMPUTE WS-LIQUIDO = WS-SAL-BRUTO - WS-IR.
+      *
+           ADD WS-LIQUIDO TO WS-CONTROL-TOT.
+      *
+       IMPRIMIR-REGISTRO.
+           MOVE EMP-MATRICULA   TO WS-DT-MATRICULA.
+           MOVE EMP-NOME        TO WS-DT-NOME.
+           MOVE EMP-SAL-BASE    TO WS-DT-SAL-BASE.
+           MOVE WS-GRATIFICACAO TO WS-DT-GRATIF.
+           MOVE WS-SAL-BRUTO    TO WS-DT-SAL-BRUTO.
+           MOVE WS-IR           TO WS-DT-IR.
+           MOVE WS-LIQUIDO      TO WS-DT-LIQUIDO.
+           MOVE WS-DETAIL-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       IMPRIMIR-HOLERITE.
+           MOVE WS-HOL-BORDA TO PAYSLIP-LINE.
+           PERFORM GRAVAR-LINHA-HOLERITE.
+      *
+           MOVE EMP-MATRICULA TO WS-HOL-MATRICULA.
+           MOVE EMP-NOME      TO WS-HOL-NOME.
+           MOVE WS-HOL-EMPREGADO TO PAYSLIP-LINE.
+           PERFORM GRAVAR-LINHA-HOLERITE.
+      *
+           MOVE 'SALARIO BASE     :' TO WS-HOL-LIT.
+           MOVE EMP-SAL-BASE         TO WS-HOL-VALOR.
+           MOVE WS-HOL-LINHA-VALOR   TO PAYSLIP-LINE.
+           PERFORM GRAVAR-LINHA-HOLERITE.
+      *
+           MOVE 'GRATIFICACAO     :' TO WS-HOL-LIT.
+           MOVE WS-GRATIFICACAO      TO WS-HOL-VALOR.
+           MOVE WS-HOL-LINHA-VALOR   TO PAYSLIP-LINE.
+           PERFORM GRAVAR-LINHA-HOLERITE.
+      *
+           MOVE 'SALARIO BRUTO    :' TO WS-HOL-LIT.
+           MOVE WS-SAL-BRUTO         TO WS-HOL-VALOR.
+           MOVE WS-HOL-LINHA-VALOR   TO PAYSLIP-LINE.
+           PERFORM GRAVAR-LINHA-HOLERITE.
+      *
+           MOVE 'IR               :' TO WS-HOL-LIT.
+           MOVE WS-IR                 TO WS-HOL-VALOR.
+           MOVE WS-HOL-LINHA-VALOR     TO PAYSLIP-LINE.
+           PERFORM GRAVAR-LINHA-HOLERITE.
+      *
+           MOVE 'VALOR LIQUIDO    :' TO WS-HOL-LIT.
+           MOVE WS-LIQUIDO             TO WS-HOL-VALOR.
+           MOVE WS-HOL-LINHA-VALOR     TO PAYSLIP-LINE.
+           PERFORM GRAVAR-LINHA-HOLERITE.
+      *
+           MOVE WS-HOL-BORDA TO PAYSLIP-LINE.
+           PERFORM GRAVAR-LINHA-HOLERITE.
+      *
+       GRAVAR-YTD.
+           MOVE EMP-MATRICULA  TO YTD-MATRICULA.
+           MOVE WS-ANO-MES     TO YTD-ANO-MES.
+           MOVE WS-SAL-BRUTO   TO YTD-SAL-BRUTO.
+           MOVE WS-IR          TO YTD-IR.
+           MOVE WS-LIQUIDO     TO YTD-LIQUIDO.
+           WRITE YTD-REC.
+           MOVE WS-YTD-STATUS  TO WS-FILE-STATUS.
+           MOVE 'YTD-FILE'     TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+       GRAVAR-LINHA-RELATORIO.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           ADD 1 TO WS-RECS-WRTN.
+      *
+       GRAVAR-LINHA-HOLERITE.
+           WRITE PAYSLIP-LINE.
+           MOVE WS-PAYSLIP-STATUS TO WS-FILE-STATUS.
+           MOVE 'PAYSLIP-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+       FINALIZAR.
+           MOVE WS-RECS-READ     TO RP-TRL-RECS-READ.
+           MOVE WS-RECS-WRTN     TO RP-TRL-RECS-WRTN.
+           MOVE WS-CONTROL-TOT   TO RP-TRL-CONTROL-TOT.
+           MOVE RP-TRAILER-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           CLOSE EMP-FILE.
+           CLOSE IR-BRACKETS.
+           CLOSE YTD-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE PAYSLIP-FILE.
+      *
+           COPY CPYFILCHK.
