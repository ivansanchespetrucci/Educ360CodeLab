@@ -3,7 +3,20 @@
       * DATE        : 2025-03-22                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : CALC AVERAGE OF 5 NUMBERS & DISPLAY LARGER ONES  *
+      * PURPOSE     : DAILY COMMODITY-PRICE TRACKER - MONTHLY HIGH/LOW *
+      *               SUMMARY PER INSTRUMENT, WITH AVERAGE AND         *
+      *               STANDARD DEVIATION TO CHARACTERIZE VOLATILITY    *
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09 JM  REPLACED THE HARDCODED 6-ENTRY OCCURS TABLE     *
+      *                WITH A PRICE-FILE READ ACROSS ANY NUMBER OF     *
+      *                TRADING DAYS, SUMMARIZED PER INSTRUMENT.        *
+      * 2026-08-09 JM  ADDED AVERAGE AND STANDARD DEVIATION ALONGSIDE  *
+      *                THE HIGH/LOW SO VOLATILITY IS VISIBLE, NOT      *
+      *                JUST THE TWO ENDPOINTS.                        *
+      * 2026-08-09 JM  SWITCHED THE DETAIL/SUMMARY PRICE FIELDS TO     *
+      *                COPY CPYAMT - THEIR OLD PICTURE HAD ONE FEWER   *
+      *                INTEGER DIGIT THAN PRC-PRECO/WS-MEDIA/WS-DESVIO *
+      *                AND WAS TRUNCATING VALUES AT OR ABOVE 100.000,00*
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERC014.
@@ -13,41 +26,219 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRICE-FILE      ASSIGN TO PRICEFIL
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-PRICE-STATUS.
+      *
+           SELECT REPORT-FILE     ASSIGN TO PRICERPT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRICE-FILE.
+       01  PRICE-REC.
+           05  PRC-INSTRUMENTO    PIC X(10).
+           05  PRC-DATA           PIC 9(08).
+           05  PRC-PRECO          PIC 9(06)V9(02).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
       *
        WORKING-STORAGE SECTION.
-       01  WS-NUMEROS.
-           05  WS-NUMERO   PIC 9(02)        VALUE ZEROES OCCURS 6 TIMES.
-       01 WS-MAIOR         PIC 9(02)        VALUE ZEROES.
-       01 WS-MENOR         PIC 9(02)        VALUE ZEROES.
+       01  WS-PRICE-STATUS        PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+           COPY CPYFILWS.
+       01  WS-EOF-PRICE           PIC X(01) VALUE 'N'.
+      *
+      * PER-INSTRUMENT SUMMARY TABLE - ACCUMULATED AS PRICE-FILE IS
+      * READ, NOT KEPT SORTED; LOOKED UP BY NAME THE SAME WAY EXERC002
+      * ACCUMULATES ZONE SUBTOTALS.
+       01  WS-INST-TAB.
+           05  WS-INST-LINHA      OCCURS 50 TIMES.
+               10  WS-INST-NOME     PIC X(10) VALUE SPACES.
+               10  WS-INST-QTD      PIC 9(05) VALUE ZEROES.
+               10  WS-INST-MIN      PIC 9(06)V9(02) VALUE ZEROES.
+               10  WS-INST-MAX      PIC 9(06)V9(02) VALUE ZEROES.
+               10  WS-INST-SOMA     PIC 9(08)V9(02) VALUE ZEROES.
+               10  WS-INST-SOMA-QD  PIC 9(10)V9(02) VALUE ZEROES.
+       01  WS-INST-COUNT          PIC 9(03) VALUE ZEROES.
+      *
+       01  WS-I                   PIC 9(03) VALUE ZEROES.
+       01  WS-ACHOU-INST          PIC X(01) VALUE 'N'.
+       01  WS-MEDIA               PIC 9(06)V9(02) VALUE ZEROES.
+       01  WS-VARIANCIA           PIC 9(08)V9(04) VALUE ZEROES.
+       01  WS-DESVIO              PIC 9(06)V9(02) VALUE ZEROES.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-DT-INST         PIC X(10).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-DATA         PIC 9(08).
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-DT-PRECO        COPY CPYAMT.
+      *
+       01  WS-SUMARIO-LINE.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  WS-SM-LIT          PIC X(14) VALUE 'RESUMO MES/AT '.
+           05  WS-SM-INST         PIC X(10).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-SM-LIT-MIN      PIC X(07) VALUE 'MIN :  '.
+           05  WS-SM-MIN          COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-SM-LIT-MAX      PIC X(07) VALUE 'MAX :  '.
+           05  WS-SM-MAX          COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-SM-LIT-MED      PIC X(07) VALUE 'MED :  '.
+           05  WS-SM-MED          COPY CPYAMT.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WS-SM-LIT-DSV      PIC X(07) VALUE 'DESV : '.
+           05  WS-SM-DSV          COPY CPYAMT.
+      *
+           COPY CPYRPTHD.
+           COPY CPYRPTTL.
       *
-       01 WS-I             PIC 9(1)         VALUE ZEROES.
-       01 WS-MENOR-EDIT    PIC Z9           VALUE ZEROES.
-       01 WS-MAIOR-EDIT    PIC Z9           VALUE ZEROES.
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY        PIC 9(04).
+           05  WS-RUN-MM          PIC 9(02).
+           05  WS-RUN-DD          PIC 9(02).
+       01  WS-RUN-DATE-EDIT       PIC X(10).
+      *
+       01  WS-PAGE-NO             PIC 9(04) VALUE ZEROES.
+       01  WS-RECS-READ           PIC 9(07) VALUE ZEROES.
+       01  WS-RECS-WRTN           PIC 9(07) VALUE ZEROES.
+       01  WS-CONTROL-TOT         PIC 9(08)V9(02) VALUE ZEROES.
       *
        PROCEDURE DIVISION.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
-             ACCEPT WS-NUMERO(WS-I)
-           END-PERFORM.
+       MAIN.
+           PERFORM INICIALIZAR.
       *
-           MOVE WS-NUMERO(1) TO WS-MENOR.
-           MOVE WS-MENOR     TO WS-MAIOR.
+           PERFORM PROCESSAR-PRECO
+             WITH TEST AFTER
+             UNTIL WS-EOF-PRICE IS EQUAL TO 'Y'.
       *
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
-             IF WS-NUMERO(WS-I) IS LESS THAN WS-MENOR
-               MOVE WS-NUMERO(WS-I) TO WS-MENOR
-             END-IF
-
-             IF WS-NUMERO(WS-I) IS GREATER THAN WS-MAIOR
-               MOVE WS-NUMERO(WS-I) TO WS-MAIOR
+           PERFORM IMPRIMIR-RESUMOS.
+           PERFORM FINALIZAR.
+      *
+           GOBACK.
+      *
+       INICIALIZAR.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DD   TO WS-RUN-DATE-EDIT(1:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(3:1).
+           MOVE WS-RUN-MM   TO WS-RUN-DATE-EDIT(4:2).
+           MOVE '/'         TO WS-RUN-DATE-EDIT(6:1).
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-EDIT(7:4).
+      *
+           OPEN INPUT  PRICE-FILE.
+           MOVE WS-PRICE-STATUS TO WS-FILE-STATUS.
+           MOVE 'PRICE-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           MOVE 'EXERC014'                 TO RP-HDR-PROGRAM.
+           MOVE 'COTACOES - ALTA E BAIXA'  TO RP-HDR-TITLE.
+           MOVE WS-RUN-DATE-EDIT            TO RP-HDR-RUN-DATE.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO                  TO RP-HDR-PAGE.
+           MOVE RP-HEADER-LINE              TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       PROCESSAR-PRECO.
+           READ PRICE-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-PRICE
+           END-READ.
+           MOVE WS-PRICE-STATUS TO WS-FILE-STATUS.
+           MOVE 'PRICE-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF WS-EOF-PRICE IS NOT EQUAL TO 'Y'
+             ADD 1 TO WS-RECS-READ
+             PERFORM ACUMULAR-INSTRUMENTO
+             PERFORM IMPRIMIR-DETALHE
+           END-IF.
+      *
+       ACUMULAR-INSTRUMENTO.
+           MOVE 'N' TO WS-ACHOU-INST.
+      *
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-INST-COUNT
+             IF WS-INST-NOME(WS-I) IS EQUAL TO PRC-INSTRUMENTO
+               IF PRC-PRECO IS LESS THAN WS-INST-MIN(WS-I)
+                 MOVE PRC-PRECO TO WS-INST-MIN(WS-I)
+               END-IF
+               IF PRC-PRECO IS GREATER THAN WS-INST-MAX(WS-I)
+                 MOVE PRC-PRECO TO WS-INST-MAX(WS-I)
+               END-IF
+               ADD 1 TO WS-INST-QTD(WS-I)
+               ADD PRC-PRECO TO WS-INST-SOMA(WS-I)
+               COMPUTE WS-INST-SOMA-QD(WS-I) =
+                       WS-INST-SOMA-QD(WS-I) + (PRC-PRECO * PRC-PRECO)
+               MOVE 'S' TO WS-ACHOU-INST
              END-IF
            END-PERFORM.
       *
-           MOVE WS-MENOR TO WS-MENOR-EDIT.
-           MOVE WS-MAIOR TO WS-MAIOR-EDIT.
-
-           DISPLAY 'O MENOR NUMERO INFORMADO FOI ' WS-MENOR-EDIT.
-           DISPLAY 'O MAIOR NUMERO INFORMADO FOI ' WS-MAIOR-EDIT.
+           IF WS-ACHOU-INST IS EQUAL TO 'N'
+             ADD 1 TO WS-INST-COUNT
+             MOVE PRC-INSTRUMENTO TO WS-INST-NOME(WS-INST-COUNT)
+             MOVE 1               TO WS-INST-QTD(WS-INST-COUNT)
+             MOVE PRC-PRECO       TO WS-INST-MIN(WS-INST-COUNT)
+             MOVE PRC-PRECO       TO WS-INST-MAX(WS-INST-COUNT)
+             MOVE PRC-PRECO       TO WS-INST-SOMA(WS-INST-COUNT)
+             COMPUTE WS-INST-SOMA-QD(WS-INST-COUNT) =
+                     PRC-PRECO * PRC-PRECO
+           END-IF.
       *
-           GOBACK.
+       IMPRIMIR-DETALHE.
+           MOVE PRC-INSTRUMENTO TO WS-DT-INST.
+           MOVE PRC-DATA        TO WS-DT-DATA.
+           MOVE PRC-PRECO       TO WS-DT-PRECO.
+           MOVE WS-DETAIL-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+       IMPRIMIR-RESUMOS.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-INST-COUNT
+             COMPUTE WS-MEDIA ROUNDED =
+                     WS-INST-SOMA(WS-I) / WS-INST-QTD(WS-I)
+             COMPUTE WS-VARIANCIA ROUNDED =
+                     (WS-INST-SOMA-QD(WS-I) / WS-INST-QTD(WS-I))
+                     - (WS-MEDIA * WS-MEDIA)
+             COMPUTE WS-DESVIO ROUNDED = FUNCTION SQRT(WS-VARIANCIA)
+      *
+             MOVE WS-INST-NOME(WS-I) TO WS-SM-INST
+             MOVE WS-INST-MIN(WS-I)  TO WS-SM-MIN
+             MOVE WS-INST-MAX(WS-I)  TO WS-SM-MAX
+             MOVE WS-MEDIA           TO WS-SM-MED
+             MOVE WS-DESVIO          TO WS-SM-DSV
+             MOVE WS-SUMARIO-LINE    TO REPORT-LINE
+             PERFORM GRAVAR-LINHA-RELATORIO
+             ADD WS-INST-SOMA(WS-I) TO WS-CONTROL-TOT
+           END-PERFORM.
+      *
+       GRAVAR-LINHA-RELATORIO.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-STATUS TO WS-FILE-STATUS.
+           MOVE 'REPORT-FILE'    TO WS-FILE-ID.
+           PERFORM CHECK-FILE-STATUS.
+           ADD 1 TO WS-RECS-WRTN.
+      *
+       FINALIZAR.
+           MOVE WS-RECS-READ     TO RP-TRL-RECS-READ.
+           MOVE WS-RECS-WRTN     TO RP-TRL-RECS-WRTN.
+           MOVE WS-CONTROL-TOT   TO RP-TRL-CONTROL-TOT.
+           MOVE RP-TRAILER-LINE  TO REPORT-LINE.
+           PERFORM GRAVAR-LINHA-RELATORIO.
+      *
+           CLOSE PRICE-FILE.
+           CLOSE REPORT-FILE.
+      *
+           COPY CPYFILCHK.
